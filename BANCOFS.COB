@@ -0,0 +1,271 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCOFS.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE FORNECEDORES / FAVORECIDOS
+      *    Mantem o arquivo unico FORN.DAT lido por BANCO01 e
+      *    BANCO06 na tela de favorecidos (TELA-FORN), para que o
+      *    mesmo codigo numerico signifique o mesmo fornecedor em
+      *    qualquer programa de entrada.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORN ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FORN-COD
+                  FILE STATUS IS FS-FORN.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FORNMAST.
+
+       WORKING-STORAGE SECTION.
+       77 FS-FORN              PIC XX.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-OPCAO             PIC X VALUE SPACES.
+       77 WS-ULTIMO-COD        PIC 9(02) VALUE ZEROS.
+       77 WS-NOME-NOVO         PIC X(20) VALUE SPACES.
+       77 WS-DUP-COD           PIC 99 VALUE ZEROS.
+
+       01 WS-SEED-TAB.
+           03 WS-SEED OCCURS 59 TIMES.
+              05 WS-SEED-NOME  PIC X(20).
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 25 VALUE " Cadastro de Fornecedores" BLINK.
+           02 LINE 05 COLUMN 04 VALUE "<1> Incluir".
+           02 LINE 06 COLUMN 04 VALUE "<2> Alterar".
+           02 LINE 07 COLUMN 04 VALUE "<3> Listar".
+           02 LINE 08 COLUMN 04 VALUE "<0> Sair".
+           02 LINE 10 COLUMN 04 VALUE "Opcao..............=".
+
+       01 TELA-FORN-1.
+           02 LINE 05 COLUMN 04 VALUE "Codigo.............=".
+           02 LINE 06 COLUMN 04 VALUE "Fornecedor.........=".
+           02 LINE 07 COLUMN 04 VALUE "Situacao (A/I).....=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O FORN.
+           IF FS-FORN = "30"
+               CLOSE FORN
+               OPEN OUTPUT FORN
+               CLOSE FORN
+               OPEN I-O FORN.
+           PERFORM P-CARGA-INICIAL.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (10 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO = "1" PERFORM P-INCLUIR GO TO P01-MENU.
+           IF WS-OPCAO = "2" PERFORM P-ALTERAR GO TO P01-MENU.
+           IF WS-OPCAO = "3"
+               PERFORM P-LISTAR THRU P-LISTAR-FIM
+               GO TO P01-MENU.
+           IF WS-OPCAO = "0" PERFORM P-FIM.
+           GO TO P01-MENU.
+
+       P-INCLUIR.
+           DISPLAY TELA-FORN-1.
+           PERFORM P-PROXIMO-CODIGO.
+           DISPLAY (05 25) WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO FORN-COD.
+           ACCEPT (06 25) FORN-NOME WITH PROMPT.
+           IF FORN-NOME = SPACES
+               EXIT PARAGRAPH.
+           MOVE FORN-NOME TO WS-NOME-NOVO.
+           PERFORM P-VERIFICA-DUPLICADO.
+           IF WS-DUP-COD NOT = ZEROS
+               DISPLAY (22 04) "!! JA CADASTRADO, COD." WS-DUP-COD
+                   " - INCLUI MESMO ASSIM ? < S/N >"
+               ACCEPT (23 25) WS-P WITH PROMPT AUTO-SKIP
+               DISPLAY (22 04) WS-LIMPA
+               IF WS-P NOT = "S" AND WS-P NOT = "s"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           MOVE WS-ULTIMO-COD TO FORN-COD.
+           MOVE WS-NOME-NOVO TO FORN-NOME.
+           MOVE "A" TO FORN-SITUACAO.
+           DISPLAY (07 25) FORN-SITUACAO.
+           WRITE REG-FORN INVALID KEY
+               DISPLAY (22 04) "!! CODIGO JA EXISTENTE !!"
+               ACCEPT WS-P.
+
+      *-----varre o cadastro a procura de um nome igual ao que o------*
+      *-----operador acabou de digitar, p/ nao duplicar o mesmo-------*
+      *-----favorecido sob dois codigos diferentes--------------------*
+       P-VERIFICA-DUPLICADO.
+           MOVE ZEROS TO WS-DUP-COD.
+           MOVE ZEROS TO FORN-COD.
+           START FORN KEY IS NOT LESS THAN FORN-COD
+               INVALID KEY
+                   GO TO P-VERIFICA-DUPLICADO-FIM.
+       P-VERIFICA-DUPLICADO-LER.
+           READ FORN NEXT RECORD
+               AT END
+                   GO TO P-VERIFICA-DUPLICADO-FIM.
+           IF FORN-NOME = WS-NOME-NOVO
+               MOVE FORN-COD TO WS-DUP-COD
+               GO TO P-VERIFICA-DUPLICADO-FIM.
+           GO TO P-VERIFICA-DUPLICADO-LER.
+       P-VERIFICA-DUPLICADO-FIM.
+
+       P-ALTERAR.
+           DISPLAY TELA-FORN-1.
+           ACCEPT (05 25) FORN-COD WITH PROMPT AUTO-SKIP.
+           IF FORN-COD = ZEROS
+               EXIT PARAGRAPH.
+           READ FORN
+               INVALID KEY
+                   DISPLAY (22 04) "!! CODIGO NAO CADASTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY (06 25) FORN-NOME.
+           DISPLAY (07 25) FORN-SITUACAO.
+           ACCEPT (06 25) FORN-NOME WITH PROMPT UPDATE.
+           ACCEPT (07 25) FORN-SITUACAO WITH PROMPT UPDATE.
+           REWRITE REG-FORN.
+
+       P-LISTAR.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO FORN-COD.
+           START FORN KEY IS NOT LESS THAN FORN-COD
+               INVALID KEY
+                   GO TO P-LISTAR-FIM.
+       P-LISTAR-LER.
+           READ FORN NEXT RECORD
+               AT END
+                   GO TO P-LISTAR-FIM.
+           DISPLAY (LIN, 04) FORN-COD.
+           DISPLAY (LIN, 08) FORN-NOME.
+           DISPLAY (LIN, 30) FORN-SITUACAO.
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-PARA.
+           GO TO P-LISTAR-LER.
+       P-LISTAR-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+
+       P-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTAR-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+
+       P-PROXIMO-CODIGO.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+           MOVE ZEROS TO FORN-COD.
+           START FORN KEY IS NOT LESS THAN FORN-COD
+               INVALID KEY
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+       P-PROXIMO-LER.
+           READ FORN NEXT RECORD
+               AT END
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+           MOVE FORN-COD TO WS-ULTIMO-COD.
+           GO TO P-PROXIMO-LER.
+
+      *-----------------------------------------------------------*
+      * Carga inicial: unifica as duas listas antigas (TELA-FORN   *
+      * do BANCO01 e do BANCO06) em um unico cadastro, na primeira *
+      * vez que o arquivo FORN.DAT e aberto vazio.                 *
+      *-----------------------------------------------------------*
+       P-CARGA-INICIAL.
+           MOVE 1 TO FORN-COD.
+           READ FORN
+               INVALID KEY
+                   PERFORM P-MONTA-SEED
+                   PERFORM P-GRAVA-SEED.
+
+       P-MONTA-SEED.
+           MOVE "BCO."                 TO WS-SEED-NOME(1).
+           MOVE "FABIANO"              TO WS-SEED-NOME(2).
+           MOVE "LORENCINI"            TO WS-SEED-NOME(3).
+           MOVE "CODALL"               TO WS-SEED-NOME(4).
+           MOVE "STA.CLARA"            TO WS-SEED-NOME(5).
+           MOVE "BIONIC"               TO WS-SEED-NOME(6).
+           MOVE "RENASCER"             TO WS-SEED-NOME(7).
+           MOVE SPACES                 TO WS-SEED-NOME(8).
+           MOVE "RUBASKI"              TO WS-SEED-NOME(9).
+           MOVE "ROHERS"               TO WS-SEED-NOME(10).
+           MOVE "FIHL"                 TO WS-SEED-NOME(11).
+           MOVE "SERVBEM"              TO WS-SEED-NOME(12).
+           MOVE "MENON"                TO WS-SEED-NOME(13).
+           MOVE "BORRUSSIA"            TO WS-SEED-NOME(14).
+           MOVE "PEPSI"                TO WS-SEED-NOME(15).
+           MOVE "ALTECON"              TO WS-SEED-NOME(16).
+           MOVE "CARNE"                TO WS-SEED-NOME(17).
+           MOVE "MULLER BEB"           TO WS-SEED-NOME(18).
+           MOVE "S.PASSOS"             TO WS-SEED-NOME(19).
+           MOVE "NEGRAO"               TO WS-SEED-NOME(20).
+           MOVE "NACIONAL"             TO WS-SEED-NOME(21).
+           MOVE "DEPECIL"              TO WS-SEED-NOME(22).
+           MOVE "MR.ESTOQUE"           TO WS-SEED-NOME(23).
+           MOVE "MONELLO"              TO WS-SEED-NOME(24).
+           MOVE "DIAMAJU"              TO WS-SEED-NOME(25).
+           MOVE "FRICASA"              TO WS-SEED-NOME(26).
+           MOVE "ELIANDRO"             TO WS-SEED-NOME(27).
+           MOVE "COCA-COLA"            TO WS-SEED-NOME(28).
+           MOVE "SENAR"                TO WS-SEED-NOME(29).
+           MOVE "CHIPS"                TO WS-SEED-NOME(30).
+           MOVE "S.CRUZ"               TO WS-SEED-NOME(31).
+           MOVE "NOVO MIX"             TO WS-SEED-NOME(32).
+           MOVE "JOHANN"               TO WS-SEED-NOME(33).
+           MOVE "P.MORRIS"             TO WS-SEED-NOME(34).
+           MOVE "DIPAM"                TO WS-SEED-NOME(35).
+           MOVE "TRIVIALY"             TO WS-SEED-NOME(36).
+           MOVE "SIMPLES LIANE"        TO WS-SEED-NOME(37).
+           MOVE "SIMPLES FERR."        TO WS-SEED-NOME(38).
+           MOVE "SIMPLES ELDORA"       TO WS-SEED-NOME(39).
+           MOVE "TELEFONE"             TO WS-SEED-NOME(40).
+           MOVE "CELULAR"              TO WS-SEED-NOME(41).
+           MOVE "UNIMED"               TO WS-SEED-NOME(42).
+           MOVE "V.TRANSP"             TO WS-SEED-NOME(43).
+           MOVE "LANCAMENTOS AGENDA"   TO WS-SEED-NOME(44).
+           MOVE "FUNCIONARIOS"         TO WS-SEED-NOME(45).
+           MOVE "POSITRON"             TO WS-SEED-NOME(46).
+           MOVE "ATACADAO"             TO WS-SEED-NOME(47).
+           MOVE "HEINEKEN"             TO WS-SEED-NOME(48).
+           MOVE "SADIA"                TO WS-SEED-NOME(49).
+           MOVE "ZIMMER"               TO WS-SEED-NOME(50).
+           MOVE "NESTLE"               TO WS-SEED-NOME(51).
+           MOVE "CARTAO CRED"          TO WS-SEED-NOME(52).
+           MOVE "INSS LIANE"           TO WS-SEED-NOME(53).
+           MOVE "INSS FERR."           TO WS-SEED-NOME(54).
+           MOVE "INSS ELDORA"          TO WS-SEED-NOME(55).
+           MOVE "ARCOM"                TO WS-SEED-NOME(56).
+           MOVE "GB"                   TO WS-SEED-NOME(57).
+           MOVE "MUFFATO"              TO WS-SEED-NOME(58).
+           MOVE "REVAL"                TO WS-SEED-NOME(59).
+
+       P-GRAVA-SEED.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+       P-GRAVA-SEED-LOOP.
+           ADD 1 TO WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO FORN-COD.
+           MOVE WS-SEED-NOME(WS-ULTIMO-COD) TO FORN-NOME.
+           IF FORN-NOME = SPACES
+               MOVE "I" TO FORN-SITUACAO
+           ELSE
+               MOVE "A" TO FORN-SITUACAO.
+           WRITE REG-FORN.
+           IF WS-ULTIMO-COD < 59
+               GO TO P-GRAVA-SEED-LOOP.
+
+       P-FIM.
+           CLOSE FORN.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
