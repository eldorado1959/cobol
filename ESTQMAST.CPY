@@ -0,0 +1,19 @@
+      ***********************************************************
+      *  ESTQMAST.CPY                                            *
+      *  Layout do cadastro-mestre de Produtos (controle de       *
+      *  estoque do Supermercado Eldorado). Usado por MERC01       *
+      *  (manutencao) e pelos demais programas MERCnn que vierem   *
+      *  a consultar/baixar estoque a partir do menu de Estoque    *
+      *  de BANCO36.                                               *
+      ***********************************************************
+       FD ESTOQUE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ESTOQUE.DAT".
+       01 REG-ESTOQUE.
+           03 PROD-COD         PIC 9(04).
+           03 PROD-DESCR       PIC X(25).
+           03 PROD-QTDE        PIC 9(06).
+           03 PROD-PRECO       PIC 9(05)V99.
+           03 PROD-SITUACAO    PIC X(01).
+           88 PROD-ATIVO              VALUE "A".
+           88 PROD-INATIVO            VALUE "I".
