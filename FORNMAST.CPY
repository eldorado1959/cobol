@@ -0,0 +1,17 @@
+      ***********************************************************
+      *  FORNMAST.CPY                                            *
+      *  Layout do cadastro-mestre de Fornecedores/Favorecidos.   *
+      *  Usado por BANCOFS (manutencao) e por todo programa de    *
+      *  entrada de dados que precise listar/validar favorecidos  *
+      *  (BANCO01, BANCO06, etc). Mantido em copybook para que o  *
+      *  cadastro fique IGUAL em todos os programas que o usam.   *
+      ***********************************************************
+       FD FORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FORN.DAT".
+       01 REG-FORN.
+           03 FORN-COD         PIC 9(02).
+           03 FORN-NOME        PIC X(20).
+           03 FORN-SITUACAO    PIC X(01).
+           88 FORN-ATIVO              VALUE "A".
+           88 FORN-INATIVO            VALUE "I".
