@@ -0,0 +1,402 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO37.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO37.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(08)V99 VALUE ZEROS.
+
+      *-----prazo (em dias) entre o cadastro (INSCR-CHE) e a
+      *-----confirmacao (DATA-CONF) de cada documento listado, e a
+      *-----media desses prazos no periodo pesquisado----------------***
+       77 WS-DIAS-PRAZO        PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-DIAS-PRAZO  PIC 9(06) VALUE ZEROS.
+       77 WS-MEDIA-DIAS        PIC 9(04) VALUE ZEROS.
+
+       77 WS-CJ-ANO             PIC 99.
+       77 WS-CJ-MES             PIC 99.
+       77 WS-CJ-DIA             PIC 99.
+       77 WS-CJ-DIVANO          PIC 9(03).
+       77 WS-CJ-RESTO           PIC 9(03).
+       77 WS-CJ-AJUSTE          PIC 9.
+       77 WS-CJ-RESULT          PIC 9(05).
+       77 WS-JULIANO-ENTRADA    PIC 9(05) VALUE ZEROS.
+       77 WS-JULIANO-CONF       PIC 9(05) VALUE ZEROS.
+
+      *-----tabela de dias acumulados antes de cada mes (ano normal)---*
+       01 WS-TAB-MES-INIC.
+           02 FILLER PIC 9(03) VALUE 000.
+           02 FILLER PIC 9(03) VALUE 031.
+           02 FILLER PIC 9(03) VALUE 059.
+           02 FILLER PIC 9(03) VALUE 090.
+           02 FILLER PIC 9(03) VALUE 120.
+           02 FILLER PIC 9(03) VALUE 151.
+           02 FILLER PIC 9(03) VALUE 181.
+           02 FILLER PIC 9(03) VALUE 212.
+           02 FILLER PIC 9(03) VALUE 243.
+           02 FILLER PIC 9(03) VALUE 273.
+           02 FILLER PIC 9(03) VALUE 304.
+           02 FILLER PIC 9(03) VALUE 334.
+       01 WS-TAB-MES REDEFINES WS-TAB-MES-INIC.
+           02 WS-TAB-MES-V      PIC 9(03) OCCURS 12 TIMES.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+
+      *-----INSCR-CHE/DATA-CONF vem gravados no disco na ordem
+      *-----DIA-MES-ANO (igual digitados na tela) - desempacota aqui
+      *-----para poder alimentar P-CALCULA-JULIANO com cada campo---***
+       01 WS-ENTRADA-BUF        PIC 9(06).
+       01 WS-ENTRADA-BUF-R REDEFINES WS-ENTRADA-BUF.
+           03 DIA-ENT           PIC 99.
+           03 MES-ENT           PIC 99.
+           03 ANO-ENT           PIC 99.
+
+       01 WS-CONF-BUF           PIC 9(06).
+       01 WS-CONF-BUF-R REDEFINES WS-CONF-BUF.
+           03 DIA-CNF           PIC 99.
+           03 MES-CNF           PIC 99.
+           03 ANO-CNF           PIC 99.
+
+      *-----periodo pesquisado, comparado pela data de CONFIRMACAO----*
+      *-----(ordem ANO-MES-DIA, para comparar como um numero so)------*
+       01 WS-DATA-I.
+           03 ANO-I             PIC 99.
+           03 MES-I              PIC 99.
+           03 DIA-I              PIC 99.
+
+       01 WS-DATA-C.
+           03 ANO-C             PIC 99.
+           03 MES-C              PIC 99.
+           03 DIA-C              PIC 99.
+
+       01 WS-DATA-R.
+           03 ANO-R             PIC 99.
+           03 MES-R              PIC 99.
+           03 DIA-R              PIC 99.
+
+       01 WS-DATA-CALC-INI.
+           03 MES-INI            PIC 99.
+           03 DIA-INI            PIC 99.
+           03 ANO-INI            PIC 99.
+
+       01 WS-DATA-CALC1.
+           03 MES-1              PIC 99.
+           03 DIA-1              PIC 99.
+           03 ANO-1              PIC 99.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(37) VALUE
+               "Prazo Entrada-Confirmacao, periodo de".
+           02 DIA-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-DATA PIC 99.
+           02 f pic x(05) value " ate ".
+           02 DIA-DATA2 PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-DATA2 PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-DATA2 PIC 99.
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 NUM-CHE-DET PIC 9(06).
+           02 f pic x(02) value spaces.
+           02 DESCRI-CHE-DET PIC X(05).
+           02 DESCRI2-CHE-DET PIC X(15).
+           02 f pic x(02) value spaces.
+           02 VALOR-CHE-DET PIC ZZZ.ZZ9,99.
+           02 f pic x(03) value spaces.
+           02 PRAZO-DET PIC ZZZ9.
+           02 F PIC X(05) VALUE " dias".
+
+       01 LINHA-DET1.
+           02 f pic x(02) value spaces.
+           02 CONTCHEQ-DET PIC ZZ9.
+           02 F PIC X(27) VALUE " documento(s) confirmados, ".
+           02 F PIC X(09) VALUE "valor R$ ".
+           02 VALTOTCHEQ-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-DET2.
+           02 f pic x(02) value spaces.
+           02 F PIC X(29) VALUE "Prazo medio entrada-confirma".
+           02 F PIC X(08) VALUE "cao ---:".
+           02 MEDIA-DET PIC ZZZ9.
+           02 F PIC X(05) VALUE " dias".
+
+       01 LINHA-TRACO.
+           02 f pic x(60) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO37" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 27 VALUE "PRAZO ENTRADA-CONFIRMACAO".
+           02 LINE 03 COLUMN 04 VALUE "|NRO CHEQ/TIT|".
+           02 LINE 03 COLUMN 15 VALUE "|   FAVORECIDO     VALOR     ".
+           02 LINE 03 COLUMN 44 VALUE "PRAZO|".
+           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TOTAL-DIAS-PRAZO.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           MOVE 5 TO LIN.
+           DISPLAY (08 10) "! PRAZO ENTRADA-CONFIRMACAO, POR DATA DE".
+           DISPLAY (08 51) "CONFIRMACAO !".
+           DISPLAY (09 16) "Informe o PERIODO DESEJADO (De / Ate) ".
+           DISPLAY (10 15) "De   :  /  /  .".
+           ACCEPT (10 21) DIA-INI WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 24) MES-INI WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 27) ANO-INI WITH PROMPT AUTO-SKIP.
+           DISPLAY (11 15) "Ate  :  /  /  .".
+           ACCEPT (11 21) DIA-1 WITH PROMPT AUTO-SKIP.
+           ACCEPT (11 24) MES-1 WITH PROMPT AUTO-SKIP.
+           ACCEPT (11 27) ANO-1 WITH PROMPT AUTO-SKIP.
+
+           MOVE DIA-INI TO DIA-I.
+           MOVE MES-INI TO MES-I.
+           MOVE ANO-INI TO ANO-I.
+
+           MOVE DIA-1 TO DIA-C.
+           MOVE MES-1 TO MES-C.
+           MOVE ANO-1 TO ANO-C.
+           IF WS-DATA-C = ZEROS
+               CLOSE BANCO
+               CHAIN "BANCO.COM".
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP.
+           IF DATA-CONF = ZEROS
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           MOVE DATA-CONF TO WS-CONF-BUF.
+           MOVE ANO-CNF TO ANO-R.
+           MOVE MES-CNF TO MES-R.
+           MOVE DIA-CNF TO DIA-R.
+           IF WS-DATA-R > WS-DATA-C
+               GO TO LER.
+           IF WS-DATA-I NOT = ZEROS AND WS-DATA-R < WS-DATA-I
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+       P-FINAL-IMP.
+           DISPLAY (19 50) WS-TOTAL-IMPRESSOS " DOCUMENTOS LISTADOS".
+           IF WS-TOTAL-IMPRESSOS NOT = ZEROS
+               COMPUTE WS-MEDIA-DIAS =
+                   WS-TOTAL-DIAS-PRAZO / WS-TOTAL-IMPRESSOS.
+           DISPLAY (20 50) "PRAZO MEDIO..: " WS-MEDIA-DIAS " DIAS".
+
+           MOVE WS-TOTAL-IMPRESSOS TO CONTCHEQ-DET.
+           MOVE WS-TOTAL-VALOR TO VALTOTCHEQ-DET.
+           MOVE WS-MEDIA-DIAS TO MEDIA-DET.
+           MOVE DIA-I TO DIA-DATA.
+           MOVE MES-I TO MES-DATA.
+           MOVE ANO-I TO ANO-DATA.
+           MOVE DIA-C TO DIA-DATA2.
+           MOVE MES-C TO MES-DATA2.
+           MOVE ANO-C TO ANO-DATA2.
+
+           DISPLAY (21 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" or "s" OR "0"
+              PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+              PERFORM P-EXPORTA.
+           CLOSE BANCO RELATO.
+           CHAIN "BANCO.COM".
+
+       P-IMPRIME.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           WRITE REG-RELATO FROM LINHA-DET1.
+           WRITE REG-RELATO FROM LINHA-DET2.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+      *-----grava o mesmo detalhe do relatorio em disco (BANCO37.TXT),-*
+      *-----para quem quer a listagem numa planilha em vez do papel---**
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           WRITE REG-ARQSAID FROM LINHA-DET1.
+           WRITE REG-ARQSAID FROM LINHA-DET2.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
+
+       P-MOSTRA.
+           MOVE INSCR-CHE TO WS-ENTRADA-BUF.
+           MOVE DIA-ENT TO WS-CJ-DIA.
+           MOVE MES-ENT TO WS-CJ-MES.
+           MOVE ANO-ENT TO WS-CJ-ANO.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-ENTRADA.
+
+           MOVE DIA-CNF TO WS-CJ-DIA.
+           MOVE MES-CNF TO WS-CJ-MES.
+           MOVE ANO-CNF TO WS-CJ-ANO.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-CONF.
+
+           IF WS-JULIANO-CONF > WS-JULIANO-ENTRADA
+               COMPUTE WS-DIAS-PRAZO =
+                   WS-JULIANO-CONF - WS-JULIANO-ENTRADA
+           ELSE
+               MOVE ZEROS TO WS-DIAS-PRAZO.
+
+           ADD 1 TO LIN.
+           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 03) WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 15) DESCRI-CHE DESCRI2-CHE.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN , 32) WS-MOSTRA-VALOR.
+           DISPLAY (LIN , 46) WS-DIAS-PRAZO " dias".
+
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           ADD VALOR-CHE TO WS-TOTAL-VALOR.
+           ADD WS-DIAS-PRAZO TO WS-TOTAL-DIAS-PRAZO.
+           IF LIN > 18 PERFORM P-PARA.
+
+       P-PARA.
+           DISPLAY (20 25) "< ENTER > Continua".
+           DISPLAY (21 25) "  < N > Encerra".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           DISPLAY (20 25) "                  ".
+           DISPLAY (21 25) "               ".
+           if ws-p = "N" or "n" perform p-final-imp.
+           DISPLAY (06 00) ERASE.
+           MOVE 6 TO LIN.
+
+      *-----dias reais entre as duas datas, via numero juliano de-----*
+      *-----cada uma (mesma tecnica do atraso de vencimento em--------*
+      *-----BANCO09), contando anos bissextos--------------------------*
+       P-CALCULA-JULIANO.
+           MOVE ZEROS TO WS-CJ-AJUSTE.
+           DIVIDE WS-CJ-ANO BY 4 GIVING WS-CJ-DIVANO
+                                 REMAINDER WS-CJ-RESTO.
+           IF WS-CJ-RESTO = 0 AND WS-CJ-MES > 2
+               MOVE 1 TO WS-CJ-AJUSTE.
+           COMPUTE WS-CJ-RESULT =
+               ( WS-CJ-ANO * 365 ) + WS-CJ-DIVANO
+               + WS-TAB-MES-V ( WS-CJ-MES ) + WS-CJ-DIA + WS-CJ-AJUSTE.
