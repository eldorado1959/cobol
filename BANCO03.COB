@@ -1,152 +1,294 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO3.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 DIA-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 ANO-N            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC X(05) VALUE SPACES.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  1 2 3.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
-       77 WS-NUM-CHE           PIC 9(06) VALUE ZEROS.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  ".
-           02 LINE 02 COLUMN 01 VALUE "ROGERIO FERNANDO MACHADO".
-           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK. 
-           02 LINE 04 COLUMN 02 VALUE " CADASTRO  CHEQUES " BLINK.
-           02 LINE 04 COLUMN 57 VALUE "< ALTERACAO - CHEQUES >".
-           02 LINE 06 COLUMN 01 PIC X(80) FROM ALL "_".
-           02 LINE 08 COLUMN 04 VALUE "NUMERO DO CHEQUE...=".
-           02 LINE 09 COLUMN 04 VALUE "CONTA CORRENTE.....=".
-           02 LINE 10 COLUMN 04 VALUE "FAVORECIDO.........=".
-           02 LINE 11 COLUMN 04 VALUE "VECTO DO CHEQUE....=".
-           02 LINE 12 COLUMN 04 VALUE "VALOR DO CHEQUE....=".
-           02 LINE 13 COLUMN 04 VALUE "CADASTRO DO CHEQUE.=".
-           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
-           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
-
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
-           ACCEPT (08 25) WS-NUM-CHE WITH PROMPT.
-           IF WS-NUM-CHE = ZEROS perform p-FIM.
-           MOVE WS-NUM-CHE TO NUM-CHE.
-       P-LER.
-           READ BANCO
-               INVALID KEY
-               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
-               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
-               ACCEPT WS-P.
-           PERFORM P-REC2 THRU P-REC5.
-           REWRITE REG-BCO.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P01-TELA-1.           
-      *******************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           ACCEPT (09 25) CONTA-CHE WITH UPDATE.
-       P-REC3. 
-           ACCEPT (10 25) DESCRI-CHE WITH UPDATE.
-           ACCEPT (10 40) OBS-CHE WITH UPDATE.
-       P-REC4.
-           ACCEPT (11 25) DIA-CHE WITH UPDATE.
-       P-REC41.
-           ACCEPT (11 28) MES-CHE WITH UPDATE. 
-       P-REC42.
-           ACCEPT (11 31) ANO-CHE WITH UPDATE.
-       P-REC5.
-           ACCEPT (12 25) VALOR-CHE WITH UPDATE.
-           ACCEPT (13 25) INSCR-CHE WITH UPDATE.
-           ACCEPT (14 25) DATA-CONF WITH UPDATE.
-           ACCEPT (23 01) WS-P.
-      *-----------------------------------------*
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "C:BANCO.COM".   
-
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO3.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.   
+           03 MES-CHE          PIC 99.   
+           03 ANO-CHE          PIC 99.   
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15). 
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY EMPRESA.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 DIA-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 ANO-N            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+
+      *-----tabela de dias de cada mes (ano normal), usada para
+      *-----validar a data digitada nos cheques/titulos-------***
+       01 WS-TAB-DIAS-MES-INIC.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-INIC.
+           02 WS-TAB-DIAS-MES-V PIC 9(02) OCCURS 12 TIMES.
+       77 WS-DIAS-NO-MES        PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-QUOC           PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-REST           PIC 9(02) VALUE ZEROS.
+
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 WS-OPERACAO           PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC X(05) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES. 
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+       77 WS-CONTA             PIC 9.
+       88 CONTA-88             VALUE  1 2 3.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
+       77 WS-NUM-CHE           PIC 9(06) VALUE ZEROS.
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  ".
+           02 LINE 02 COLUMN 01 VALUE "ROGERIO FERNANDO MACHADO".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK. 
+           02 LINE 04 COLUMN 02 VALUE " CADASTRO  CHEQUES " BLINK.
+           02 LINE 04 COLUMN 57 VALUE "< ALTERACAO - CHEQUES >".
+           02 LINE 06 COLUMN 01 PIC X(80) FROM ALL "_".
+           02 LINE 08 COLUMN 04 VALUE "NUMERO DO CHEQUE...=".
+           02 LINE 09 COLUMN 04 VALUE "CONTA CORRENTE.....=".
+           02 LINE 10 COLUMN 04 VALUE "FAVORECIDO.........=".
+           02 LINE 11 COLUMN 04 VALUE "VECTO DO CHEQUE....=".
+           02 LINE 12 COLUMN 04 VALUE "VALOR DO CHEQUE....=".
+           02 LINE 13 COLUMN 04 VALUE "CADASTRO DO CHEQUE.=".
+           02 LINE 14 COLUMN 04 VALUE "SITUACAO...........=".
+           02 LINE 15 COLUMN 04 VALUE "MEMO...............=".
+           02 LINE 16 COLUMN 04 VALUE "ID Fim a Fim (PIX).=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P01-TELA-1.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
+           ACCEPT (08 25) WS-NUM-CHE WITH PROMPT.
+           IF WS-NUM-CHE = ZEROS perform p-FIM.
+           MOVE WS-NUM-CHE TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P.
+           MOVE "R" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           PERFORM P-REC2 THRU P-REC7.
+           PERFORM P-SITUACAO.
+       P-REWRITE-BCO.
+           REWRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-REWRITE-BCO.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P01-TELA-1.
+      *-----------------------------------------*
+      * Cheque so sai de Aberto (D) quando baixado (DATA-CONF
+      * preenchida) - esta tela so ve cheques, que nao tem o
+      * conceito de "nao recebido" (RECEBIDO-CHE) dos titulos.
+       P-SITUACAO.
+           MOVE "D" TO WS-SITUACAO.
+           IF DATA-CONF NOT = ZEROS
+               MOVE "B" TO WS-SITUACAO.
+           IF CHE-CANCELADO
+               MOVE "A" TO WS-SITUACAO.
+           IF SIT-88
+               DISPLAY (14 25) WS-SITUACAO.
+      *******************************************
+
+       P-GRAVA-HIST.
+           MOVE NUM-CHE        TO HIST-NUM-CHE.
+           MOVE WS-OPERACAO    TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA            TO HIST-DIA-MOV.
+           MOVE MES            TO HIST-MES-MOV.
+           MOVE ANO            TO HIST-ANO-MOV.
+           MOVE CONTA-CHE      TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE     TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE        TO HIST-DIA-CHE.
+           MOVE MES-CHE        TO HIST-MES-CHE.
+           MOVE ANO-CHE        TO HIST-ANO-CHE.
+           MOVE VALOR-CHE      TO HIST-VALOR-CHE.
+           MOVE OBS-CHE        TO HIST-OBS-CHE.
+           MOVE INSCR-CHE      TO HIST-INSCR-CHE.
+           MOVE RECEBIDO-CHE   TO HIST-RECEBIDO-CHE.
+           MOVE DATA-CONF      TO HIST-DATA-CONF.
+           MOVE VALOR-PAGO     TO HIST-VALOR-PAGO.
+           MOVE MEMO-CHE       TO HIST-MEMO-CHE.
+           MOVE CANCEL-CHE     TO HIST-CANCEL-CHE.
+           MOVE PIX-E2E-CHE    TO HIST-PIX-E2E-CHE.
+           WRITE REG-HIST.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2. 
+           ACCEPT (09 25) CONTA-CHE WITH UPDATE.
+       P-REC3. 
+           ACCEPT (10 25) DESCRI-CHE WITH UPDATE.
+           ACCEPT (10 40) OBS-CHE WITH UPDATE.
+       P-REC4.
+           ACCEPT (11 25) DIA-CHE WITH UPDATE.
+           IF DIA-CHE = ZEROS OR DIA-CHE > 31 GO TO P-REC4.
+       P-REC41.
+           ACCEPT (11 28) MES-CHE WITH UPDATE.
+           IF MES-CHE = ZEROS OR MES-CHE > 12 GO TO P-REC41.
+       P-REC42.
+           ACCEPT (11 31) ANO-CHE WITH UPDATE.
+      *-----valida o dia contra o numero real de dias do mes
+      *-----informado, com fevereiro bissexto tratado aparte-----***
+           MOVE WS-TAB-DIAS-MES-V (MES-CHE) TO WS-DIAS-NO-MES.
+           IF MES-CHE = 02
+               DIVIDE ANO-CHE BY 4 GIVING WS-ANO-QUOC
+                   REMAINDER WS-ANO-REST
+               IF WS-ANO-REST = ZEROS
+                   MOVE 29 TO WS-DIAS-NO-MES.
+           IF DIA-CHE > WS-DIAS-NO-MES
+               DISPLAY (22 04) "!! DIA INVALIDO PARA O MES INFORMADO !!"
+               ACCEPT (23 04) WS-P
+               DISPLAY (22 04) WS-LIMPA
+               DISPLAY (23 04) WS-LIMPA
+               GO TO P-REC4.
+       P-REC5.
+           ACCEPT (12 25) VALOR-CHE WITH UPDATE.
+           ACCEPT (13 25) INSCR-CHE WITH UPDATE.
+           ACCEPT (14 25) DATA-CONF WITH UPDATE.
+       P-REC6.
+           ACCEPT (15 25) MEMO-CHE WITH UPDATE.
+       P-REC7.
+           IF CONTA-CHE = "PIX"
+               ACCEPT (16 25) PIX-E2E-CHE WITH UPDATE.
+           ACCEPT (23 01) WS-P.
+      *-----------------------------------------*
+
+       P-FIM.
+           CLOSE BANCO HIST.
+           DISPLAY (01 01) ERASE.
+           CHAIN "C:BANCO.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de abortar a alteracao.               *
+      *-----------------------------------------------------------*
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+
+
+
+
