@@ -0,0 +1,24 @@
+      ***********************************************************
+      *  FECHAMAST.CPY                                              *
+      *  Layout do fechamento anual (FECHA.DAT).                    *
+      *  BANCO27 grava aqui um registro-resumo por ano fechado,      *
+      *  com a data em que o fechamento ocorreu e os totais de      *
+      *  cheques/titulos que sairam de BCO.DAT naquela passada -      *
+      *  o detalhe registro-a-registro continua em HIST.DAT, este    *
+      *  e so o resumo do exercicio. Arquivo sequencial, somente     *
+      *  gravacao (EXTEND) - assim como o HIST.DAT e o PGTO.DAT,      *
+      *  nenhum programa de entrada rele o FECHA.                    *
+      ***********************************************************
+       FD FECHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FECHA.DAT".
+       01 REG-FECHA.
+           03 FECHA-ANO-BASE    PIC 99.
+           03 FECHA-DATA-MOV.
+               05 FECHA-DIA-MOV PIC 99.
+               05 FECHA-MES-MOV PIC 99.
+               05 FECHA-ANO-MOV PIC 99.
+           03 FECHA-QTDE-CHEQUES  PIC 9(03).
+           03 FECHA-QTDE-TITULOS  PIC 9(03).
+           03 FECHA-VALOR-CHEQUES PIC 9(08)V99.
+           03 FECHA-VALOR-TITULOS PIC 9(08)V99.
