@@ -1,156 +1,322 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCONF.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "C:BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 DIA-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 ANO-N            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       01 WS-DATA-CONF.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC X(05) VALUE SPACES.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-RECEBE            PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  1 2 3.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 LINE 20 COLUMN 57 VALUE "< CONFERENCIA >" BLINK.
-           02 LINE 20 COLUMN 04 VALUE "NUMERO DO CHEQUE...=".
-           02 LINE 21 COLUMN 04 VALUE "CONTA CORRENTE.....=".
-           02 LINE 22 COLUMN 04 VALUE "FAVORECIDO.........=".
-           02 LINE 23 COLUMN 04 VALUE "VECTO DO CHEQUE....=".
-           02 LINE 24 COLUMN 04 VALUE "VALOR DO CHEQUE....=".
-           02 LINE 20 COLUMN 54 VALUE "CADASTRO DO CHEQUE.=".
-
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-           DISPLAY (20 00) ERASE.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           ACCEPT (20 25) NUM-CHE WITH PROMPT.
-           IF NUM-CHE = SPACES perform p-FIM.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-               DISPLAY (22 04) "!! < Cheque NAO Cadastrado > !!"
-               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
-               ACCEPT WS-P.
-           PERFORM P-REC2 THRU P-REC5.
-           PERFORM P-CONFERE.
-           REWRITE REG-BCO.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P01-TELA-1.           
-      *******************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-           MOVE DIA TO DIA-C. 
-           MOVE MES TO MES-C. 
-           MOVE ANO TO ANO-C. 
-
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           DISPLAY (21 25) CONTA-CHE.
-       P-REC3. 
-           DISPLAY (22 25) DESCRI-CHE.
-       P-REC4.
-           DISPLAY (23 25) DIA-CHE "/".
-       P-REC41.
-           DISPLAY (23 28) MES-CHE "/". 
-       P-REC42.
-           DISPLAY (23 31) ANO-CHE.
-       P-REC5.
-           DISPLAY (24 25) VALOR-CHE.
-           DISPLAY (20 75) INSCR-CHE.
-      *-----------------------------------------*
-
-       P-CONFERE.
-           DISPLAY (24 20) "CONFIRMA CONFERENCIA DO CHEQUE <S/N>? ".
-           ACCEPT (24 58) WS-RECEBE WITH PROMPT AUTO-SKIP.  
-           IF WS-RECEBE = "S" OR "s" OR "0"
-               MOVE WS-DATA-CONF TO DATA-CONF.
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "C:BANCO07.COM".   
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCONF.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT PGTO ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-PGTO.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "C:BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY PGTOMAST.
+       COPY EMPRESA.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+         
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 DIA-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 ANO-N            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+  
+       01 WS-DATA-CONF.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 99.
+  
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 FS-PGTO               PIC XX.
+       77 WS-OPERACAO           PIC X VALUE SPACES.
+       77 WS-SALDO-PGTO         PIC 9(06)V99.
+       77 WS-VALOR-PGTO         PIC 9(06)V99 VALUE ZEROS.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC X(05) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-RECEBE            PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+       77 WS-CONFIRMOU          PIC X VALUE "N".
+       88 CONFIRMOU-88          VALUE "S".
+       77 WS-ANTES-DATA-CONF    PIC 9(06).
+       77 WS-ANTES-VALOR-PAGO   PIC 9(06)V99.
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       77 WS-CONTA             PIC 9.
+       88 CONTA-88             VALUE  1 2 3.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 LINE 20 COLUMN 57 VALUE "< CONFERENCIA >" BLINK.
+           02 LINE 20 COLUMN 04 VALUE "NUMERO DO CHEQUE...=".
+           02 LINE 21 COLUMN 04 VALUE "CONTA CORRENTE.....=".
+           02 LINE 22 COLUMN 04 VALUE "FAVORECIDO.........=".
+           02 LINE 23 COLUMN 04 VALUE "VECTO DO CHEQUE....=".
+           02 LINE 24 COLUMN 04 VALUE "VALOR DO CHEQUE....=".
+           02 LINE 20 COLUMN 54 VALUE "CADASTRO DO CHEQUE.=".
+           02 LINE 21 COLUMN 54 VALUE "SITUACAO...........=".
+
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           OPEN EXTEND PGTO.
+           IF FS-PGTO = "30"
+               CLOSE PGTO
+               OPEN OUTPUT PGTO
+               CLOSE PGTO
+               OPEN EXTEND PGTO.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P01-TELA-1.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           DISPLAY (20 00) ERASE.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           ACCEPT (20 25) NUM-CHE WITH PROMPT.
+           IF NUM-CHE = SPACES perform p-FIM.
+       P-LER. 
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Cheque NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P.
+           MOVE "N" TO WS-CONFIRMOU.
+           MOVE DATA-CONF  TO WS-ANTES-DATA-CONF.
+           MOVE VALOR-PAGO TO WS-ANTES-VALOR-PAGO.
+           MOVE "R" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           PERFORM P-REC2 THRU P-REC5.
+           PERFORM P-CONFERE.
+           PERFORM P-SITUACAO.
+           PERFORM P-REWRITE-BCO.
+           IF CONFIRMOU-88
+               PERFORM P-DESFAZER-CONF.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P01-TELA-1.
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-C. 
+           MOVE MES TO MES-C. 
+           MOVE ANO TO ANO-C. 
+
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2. 
+           DISPLAY (21 25) CONTA-CHE.
+       P-REC3. 
+           DISPLAY (22 25) DESCRI-CHE.
+       P-REC4.
+           DISPLAY (23 25) DIA-CHE "/".
+       P-REC41.
+           DISPLAY (23 28) MES-CHE "/". 
+       P-REC42.
+           DISPLAY (23 31) ANO-CHE.
+       P-REC5.
+           DISPLAY (24 25) VALOR-CHE.
+           DISPLAY (20 75) INSCR-CHE.
+      *-----------------------------------------*
+
+       P-CONFERE.
+           DISPLAY (24 20) "RECEBEU PAGAMENTO DESTE CHEQUE <S/N>? ".
+           ACCEPT (24 58) WS-RECEBE WITH PROMPT AUTO-SKIP.
+           IF WS-RECEBE = "S" OR "s" OR "0"
+               PERFORM P-RECEBE-PGTO.
+
+       P-RECEBE-PGTO.
+           COMPUTE WS-SALDO-PGTO = VALOR-CHE - VALOR-PAGO.
+           DISPLAY (21 58) "Saldo a Pagar......=".
+           DISPLAY (21 79) WS-SALDO-PGTO.
+           DISPLAY (22 58) "Valor Pago Agora...=".
+           ACCEPT (22 79) WS-VALOR-PGTO WITH PROMPT.
+           DISPLAY (21 58) WS-LIMPA.
+           DISPLAY (22 58) WS-LIMPA.
+           IF WS-VALOR-PGTO NOT = ZEROS
+               ADD WS-VALOR-PGTO TO VALOR-PAGO
+               MOVE NUM-CHE    TO PGTO-NUM-CHE
+               MOVE DIA        TO PGTO-DIA
+               MOVE MES        TO PGTO-MES
+               MOVE ANO        TO PGTO-ANO
+               MOVE WS-VALOR-PGTO TO PGTO-VALOR
+               WRITE REG-PGTO
+               MOVE "S" TO WS-CONFIRMOU
+               IF VALOR-PAGO NOT < VALOR-CHE
+                   MOVE WS-DATA-CONF TO DATA-CONF.
+
+      *-----------------------------------------*
+      * O REWRITE de P-LER ja aconteceu quando esta rotina roda -
+      * desfazer aqui significa devolver DATA-CONF/VALOR-PAGO ao
+      * valor de antes e regravar de novo, registrando os dois
+      * movimentos em HIST.DAT (o P-GRAVA-HIST de P-LER ja guardou
+      * o "antes" original).
+       P-DESFAZER-CONF.
+           DISPLAY (23 15) "Desfazer a Confirmacao < S/N >?".
+           ACCEPT (23 53) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 15) WS-LIMPA.
+           IF WS-P = "s" OR "S" OR "0"
+               MOVE WS-ANTES-DATA-CONF  TO DATA-CONF
+               MOVE WS-ANTES-VALOR-PAGO TO VALOR-PAGO
+               PERFORM P-SITUACAO
+               PERFORM P-REWRITE-BCO
+               MOVE "R" TO WS-OPERACAO
+               PERFORM P-GRAVA-HIST.
+
+      *-----------------------------------------*
+       P-SITUACAO.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ < 5000
+               MOVE "D" TO WS-SITUACAO
+           ELSE
+               MOVE "C" TO WS-SITUACAO.
+           IF DATA-CONF NOT = ZEROS
+               MOVE "B" TO WS-SITUACAO.
+           IF RECEBIDO-CHE = 888888
+               MOVE "X" TO WS-SITUACAO.
+           IF CHE-CANCELADO
+               MOVE "A" TO WS-SITUACAO.
+           IF SIT-88
+               DISPLAY (21 75) WS-SITUACAO.
+
+       P-GRAVA-HIST.
+           MOVE NUM-CHE        TO HIST-NUM-CHE.
+           MOVE WS-OPERACAO    TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA            TO HIST-DIA-MOV.
+           MOVE MES            TO HIST-MES-MOV.
+           MOVE ANO            TO HIST-ANO-MOV.
+           MOVE CONTA-CHE      TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE     TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE        TO HIST-DIA-CHE.
+           MOVE MES-CHE        TO HIST-MES-CHE.
+           MOVE ANO-CHE        TO HIST-ANO-CHE.
+           MOVE VALOR-CHE      TO HIST-VALOR-CHE.
+           MOVE OBS-CHE        TO HIST-OBS-CHE.
+           MOVE INSCR-CHE      TO HIST-INSCR-CHE.
+           MOVE DATA-CONF      TO HIST-DATA-CONF.
+           WRITE REG-HIST.
+
+       P-FIM.
+           CLOSE BANCO HIST PGTO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "C:BANCO07.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de perder a confirmacao/desfazer.     *
+      *-----------------------------------------------------------*
+       P-REWRITE-BCO.
+           REWRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-REWRITE-BCO.
+
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+
+
+
 
\ No newline at end of file
