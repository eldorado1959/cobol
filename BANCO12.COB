@@ -1,279 +1,512 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO12.
-       AUTHOR. ROGERIO-MACHADO.
-
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO     ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS SEQUENTIAL
-                  RECORD KEY   IS NUM-CHE
-                  FILE STATUS  IS FS.
-
-           SELECT RELATO    ASSIGN TO PRINTER.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO             LABEL RECORD IS STANDARD
-                               VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-PROD.            
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(05).
-           03 DESCRI2-CHE      PIC X(15).
-           03 DIA-CHE          PIC 99.
-           03 MES-CHE          PIC 99.
-           03 ANO-CHE          PIC 99.
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15).
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-       FD RELATO            LABEL RECORD IS OMITTED.
-       01 REG-RELATO           PIC X(80).
-
-      ***********************************
-       WORKING-STORAGE SECTION.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(50) VALUE SPACES.
-       77 WS-COD               PIC X(08) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
-       77 WS-OPCAO             PIC X(01) VALUE SPACES.
-       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
-       77 ws-p                 PIC X.
-       77 ws-conf              PIC X.
-       77 WS-DESCRI            PIC X(05) VALUE SPACES.
-       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
-       77 WS-MOSTRA-CODIGO     PIC X(08) VALUE SPACES.
-      * 77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
-       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
-       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
-       77 WS-CONTA             PIC X(10) VALUE SPACES.
-       77 WS-NUM-CONTA         PIC 9 VALUE ZEROS.
-
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-
-       01 WS-DATA-C.
-           03 ANO-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 DIA-C            PIC 99.
-
-       01 WS-DATA-R.
-           03 ANO-R            PIC 99.
-           03 MES-R            PIC 99.
-           03 DIA-R            PIC 99.
-
-       01 LINHA-CABEC1.
-           02 f pic x(02) value spaces.
-           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".  
-           02 f pic x(02) value spaces.
-           02 DIA-DET PIC 99.
-           02 f pic x value "/".
-           02 MES-DET PIC 99.
-           02 f pic x value "/".
-           02 ANO-DET PIC 99.
-           02 f pic x value ".".
-
-       01 LINHA-DATA.
-           02 f pic x(02) value spaces.
-           02 F PIC X(25) VALUE "Total Cheq/Tit.Desp.ate: ".  
-           02 DIA-DATA PIC 99.
-           02 F PIC X(01) VALUE "/".
-           02 MES-DATA PIC 99.
-           02 F PIC X(01) VALUE "/".
-           02 ANO-DATA PIC 99.
-           02 f pic x(02) value spaces.
-           02 NOME-CONTA pic x(10). 
-           
-
-       01 LINHA-DET.
-           02 f pic x(02) value spaces.
-           02 NUM-CHE-DET PIC 9(06).
-           02 f pic x(02) value spaces.
-           02 DESCRI-CHE-DET PIC X(05).
-           02 DESCRI2-CHE-DET PIC X(15).
-           02 f pic x(02) value spaces.
-           02 DIA-CHE-DET PIC 99.
-           02 f pic x(01) value "/".
-           02 MES-CHE-DET PIC 99.
-           02 f pic x(01) value "/".
-           02 ANO-CHE-DET PIC 99.
-           02 f pic x(02) value "R$".
-           02 VALOR-CHE-DET PIC ZZZ.ZZ9,99.
-
-
-       01 LINHA-DET1.
-           02 f pic x(02) value spaces.
-           02 CONTCHEQ-DET PIC ZZ9.
-           02 F PIC X(23) VALUE "Cheq/tit/desp.a entrar ".  
-           02 F PIC X(15) VALUE "no valor de R$ ".  
-           02 VALTOTCHEQ-DET PIC ZZZ.ZZ9,99.
-
-       01 LINHA-TRACO.
-           02 f pic x(60) value ALL "-".
-
-       01 LINHA-LIMPA.
-           02 f pic x(80) value ALL " ".
-
-       SCREEN SECTION.
-       01 TELA.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
-           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
-           02 LINE 01 COLUMN 70 VALUE "BANCO12" BLINK.
-       01 TELA-2.
-           02 LINE 02 COLUMN 40 VALUE "CONTROLE CHEQUE/TIT.".
-           02 LINE 03 COLUMN 04 VALUE "|NRO CHEQ/TIT|".
-           02 LINE 03 COLUMN 15 VALUE "|   FAVORECIDO   VALOR        ".
-           02 LINE 03 COLUMN 43 VALUE "   DATA  == CONTA|".
-           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
-
-       01 TELA-CONTA.
-           02 LINE 12 COLUMN 50 VALUE "[1] LIANE CIA".
-           02 LINE 13 COLUMN 50 VALUE "[2] FERNANDO ".
-           02 LINE 14 COLUMN 50 VALUE "[3] ROGERIO  ".
-           02 LINE 15 COLUMN 50 VALUE "[4] TITULOS  ".
-           02 LINE 16 COLUMN 50 VALUE "[5] DESPESAS ".
-
-       01 TELA-LIMPA-CONTA.
-           02 LINE 12 COLUMN 50 VALUE "             ".
-           02 LINE 13 COLUMN 50 VALUE "             ".
-           02 LINE 14 COLUMN 50 VALUE "             ".
-           02 LINE 15 COLUMN 50 VALUE "             ".
-           02 LINE 16 COLUMN 50 VALUE "             ".
-      ********************************************
-
-       PROCEDURE DIVISION.
-
-       ABRIR.
-           OPEN INPUT BANCO. 
-           OPEN OUTPUT RELATO. 
-
-       P-DESCRI-CHE.
-           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
-           MOVE ZEROS TO WS-TOTAL-VALOR.
-           DISPLAY TELA.
-           PERFORM P-DATA.
-           MOVE 5 TO LIN.
-           DISPLAY (08 14) "! CONFERENCIA CHEQ.TIT. ATE DET. DATA :". 
-           DISPLAY (10 16) "Informe a DATA DESEJADA ".
-           DISPLAY (11 15) "  /  /  .".
-           ACCEPT (11 15) DIA-C WITH PROMPT AUTO-SKIP.
-           ACCEPT (11 18) MES-C WITH PROMPT AUTO-SKIP.
-           ACCEPT (11 21) ANO-C WITH PROMPT AUTO-SKIP.
-           IF WS-DATA-C = ZEROS 
-               CLOSE BANCO
-               CHAIN "BANCO.COM". 
-           DISPLAY (01 01) ERASE. 
-           DISPLAY TELA-2.          
-           DISPLAY TELA-CONTA.          
-           DISPLAY (12 16) "Informe a CONTA CORRENTE -> [ ]".
-           ACCEPT (12 45) WS-NUM-CONTA WITH PROMPT AUTO-SKIP.
-           DISPLAY TELA-LIMPA-CONTA.          
-           IF WS-NUM-CONTA = 1 MOVE "LIANE CIA" TO WS-CONTA.
-           IF WS-NUM-CONTA = 2 MOVE "FERNANDO " TO WS-CONTA.
-           IF WS-NUM-CONTA = 3 MOVE "ROGERIO  " TO WS-CONTA.
-           IF WS-NUM-CONTA = 4 MOVE "TITULOS  " TO WS-CONTA.
-           IF WS-NUM-CONTA = 5 MOVE "DESPESAS " TO WS-CONTA.
-           IF WS-NUM-CONTA = 1 MOVE "LIANE CIA" TO NOME-CONTA.
-           IF WS-NUM-CONTA = 2 MOVE "FERNANDO " TO NOME-CONTA.
-           IF WS-NUM-CONTA = 3 MOVE "ROGERIO  " TO NOME-CONTA.
-           IF WS-NUM-CONTA = 4 MOVE "TITULOS  " TO NOME-CONTA.
-           IF WS-NUM-CONTA = 5 MOVE "DESPESAS " TO NOME-CONTA.
-           DISPLAY (12 16) WS-LIMPA.
-
-  
-       LER.
-           READ BANCO NEXT RECORD
-                AT END
-                    PERFORM P-FINAL-IMP
-                    GO TO P-DESCRI-CHE. 
-           MOVE DIA-CHE TO DIA-R.
-           MOVE MES-CHE TO MES-R.
-           MOVE ANO-CHE TO ANO-R.
-           IF WS-DATA-R > WS-DATA-C
-               GO TO LER.
-           IF MES-CHE NOT = MES-C
-               GO TO LER.
-           IF ANO-CHE NOT = ANO-C
-               GO TO LER.
-           IF WS-CONTA NOT = CONTA-CHE
-               GO TO LER.
-           IF DESCRI-CHE = "NULO "  
-               GO TO LER.
-
-           PERFORM P-MOSTRA.
-           GO TO LER.   
-
-      *************************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-           MOVE DIA TO DIA-DET. 
-           MOVE MES TO MES-DET. 
-           MOVE ANO TO ANO-DET.
-       P-FINAL-IMP.
-           DISPLAY (18 50) WS-TOTAL-IMPRESSOS " CHEQUES LISTADOS".
-           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR. 
-           DISPLAY (20 50) "NO TOTAL DE R$: " WS-MOSTRA-VALOR .
-      *     ACCEPT (19 49) WS-P.
-           MOVE WS-TOTAL-IMPRESSOS TO CONTCHEQ-DET.
-           MOVE WS-TOTAL-VALOR TO VALTOTCHEQ-DET.
-           MOVE DIA-C TO DIA-DATA.
-           MOVE MES-C TO MES-DATA.
-           MOVE ANO-C TO ANO-DATA.
-           DISPLAY (21 05) "Imprimir ?  < S/N >" .
-           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
-           IF WS-CONF = "S" or "s" OR "0"
-              PERFORM P-IMPRIME.
-           CLOSE BANCO RELATO.
-           CHAIN "BANCO.COM".
-
-       P-IMPRIME.
-           WRITE REG-RELATO FROM LINHA-TRACO.
-           WRITE REG-RELATO FROM LINHA-DATA.
-           WRITE REG-RELATO FROM LINHA-LIMPA.
-           WRITE REG-RELATO FROM LINHA-DET1.
-           WRITE REG-RELATO FROM LINHA-TRACO.
-
-       P-ERRO-LEITURA.
-           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
-           STOP RUN.
-
-       P-MOSTRA.
-           ADD VALOR-CHE TO WS-TOTAL-VALOR
-           ADD 1 TO LIN.
-           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 03) WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 15) DESCRI-CHE DESCRI2-CHE.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR. 
-           DISPLAY (LIN , 32) WS-MOSTRA-VALOR.
-           DISPLAY (LIN , 44) DIA-CHE "/" MES-CHE "/" ANO-CHE ".".
-           DISPLAY (LIN , 54) CONTA-CHE.
-           ADD 1 TO WS-TOTAL-IMPRESSOS.
-           IF LIN > 18 PERFORM P-PARA.
-
-
-       P-PARA.
-           DISPLAY (20 25) "< ENTER > Continua".
-           DISPLAY (21 25) "  < N > Encerra".
-           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
-           DISPLAY (20 25) "                  ".
-           DISPLAY (21 25) "               ".
-           if ws-p = "N" or "n" perform p-final-imp.                     
-           DISPLAY (06 00) ERASE. 
-           MOVE 6 TO LIN.
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO12.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+           SELECT CTA       ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CTA-COD
+                  FILE STATUS  IS FS-CTA.
+
+           SELECT FILTRO    ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FILTRO-PROG
+                  FILE STATUS  IS FS-FILTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO12.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+       COPY CTAMAST.
+
+       COPY FILTROMAST.
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 FS-CTA               PIC XX.
+       77 FS-FILTRO            PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-COD               PIC X(08) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
+       77 WS-OPCAO             PIC X(01) VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 ws-p                 PIC X.
+       77 ws-conf              PIC X.
+       77 WS-DESCRI            PIC X(05) VALUE SPACES.
+       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
+       77 WS-MOSTRA-CODIGO     PIC X(08) VALUE SPACES.
+      * 77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
+       77 WS-CONTA             PIC X(10) VALUE SPACES.
+       77 WS-NUM-CONTA         PIC 99 VALUE ZEROS.
+       77 WS-SITUACAO-LANC     PIC X(08) VALUE SPACES.
+       77 WS-TOTAL-VENC-IMPR   PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-VENC-VALOR  PIC 9(07)V99 VALUE ZEROS.
+       77 WS-TOTAL-AVENC-IMPR  PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-AVENC-VALOR PIC 9(07)V99 VALUE ZEROS.
+       77 WS-IDX               PIC 99 VALUE ZEROS.
+       77 WS-TAB-CONTA-USADAS  PIC 99 VALUE ZEROS.
+       77 WS-TAB-CONTA-CHEIA   PIC X VALUE "N".
+       88 TAB-CONTA-CHEIA      VALUE "S".
+
+      *-----subtotal por conta, p/ quando WS-CONTA = TODAS-------------*
+       01 WS-TAB-CONTA.
+           02 WS-TAB-CONTA-OCR OCCURS 20 TIMES.
+               03 WS-TAB-CONTA-NOME    PIC X(10).
+               03 WS-TAB-CONTA-QTDE    PIC 9(03).
+               03 WS-TAB-CONTA-VALOR   PIC 9(07)V99.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       01 WS-DATA-C.
+           03 ANO-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 DIA-C            PIC 99.
+
+       01 WS-DATA-R.
+           03 ANO-R            PIC 99.
+           03 MES-R            PIC 99.
+           03 DIA-R            PIC 99.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".  
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(25) VALUE "Total Cheq/Tit.Desp.ate: ".  
+           02 DIA-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-DATA PIC 99.
+           02 f pic x(02) value spaces.
+           02 NOME-CONTA pic x(10). 
+           
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 NUM-CHE-DET PIC 9(06).
+           02 f pic x(02) value spaces.
+           02 DESCRI-CHE-DET PIC X(05).
+           02 DESCRI2-CHE-DET PIC X(15).
+           02 f pic x(02) value spaces.
+           02 DIA-CHE-DET PIC 99.
+           02 f pic x(01) value "/".
+           02 MES-CHE-DET PIC 99.
+           02 f pic x(01) value "/".
+           02 ANO-CHE-DET PIC 99.
+           02 f pic x(02) value "R$".
+           02 VALOR-CHE-DET PIC ZZZ.ZZ9,99.
+
+
+      *-----subtotal por conta, impresso so quando WS-CONTA = TODAS----*
+       01 LINHA-SUBCONTA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(10) VALUE "Subtotal: ".
+           02 NOME-SUBCONTA-DET PIC X(10).
+           02 f pic x(02) value spaces.
+           02 QTDE-SUBCONTA-DET PIC ZZ9.
+           02 F PIC X(14) VALUE " documento(s) ".
+           02 F PIC X(06) VALUE "R$    ".
+           02 VALOR-SUBCONTA-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-DET1.
+           02 f pic x(02) value spaces.
+           02 CONTCHEQ-DET PIC ZZ9.
+           02 F PIC X(23) VALUE "Cheq/tit/desp.a entrar ".
+           02 F PIC X(15) VALUE "no valor de R$ ".
+           02 VALTOTCHEQ-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-DET-VENC.
+           02 f pic x(02) value spaces.
+           02 CONTVENC-DET PIC ZZ9.
+           02 F PIC X(38) VALUE " ja vencidos, no valor de R$       ".
+           02 VALTOTVENC-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-DET-AVENC.
+           02 f pic x(02) value spaces.
+           02 CONTAVENC-DET PIC ZZ9.
+           02 F PIC X(38) VALUE " a vencer, no valor de R$           ".
+           02 VALTOTAVENC-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(60) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO12" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 40 VALUE "CONTROLE CHEQUE/TIT.".
+           02 LINE 03 COLUMN 04 VALUE "|NRO CHEQ/TIT|".
+           02 LINE 03 COLUMN 15 VALUE "|   FAVORECIDO   VALOR        ".
+           02 LINE 03 COLUMN 43 VALUE "   DATA  == CONTA|".
+           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
+
+       01 TELA-LIMPA-CONTA.
+           02 LINE 12 COLUMN 50 VALUE "             ".
+           02 LINE 13 COLUMN 50 VALUE "             ".
+           02 LINE 14 COLUMN 50 VALUE "             ".
+           02 LINE 15 COLUMN 50 VALUE "             ".
+           02 LINE 16 COLUMN 50 VALUE "             ".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+           OPEN INPUT CTA.
+           OPEN I-O FILTRO.
+           IF FS-FILTRO = "30"
+               CLOSE FILTRO
+               OPEN OUTPUT FILTRO
+               CLOSE FILTRO
+               OPEN I-O FILTRO.
+
+      *-----recupera a ultima data/conta informada, p/ sugerir-----*
+       P-CARREGA-FILTRO.
+           MOVE "BANCO12" TO FILTRO-PROG.
+           READ FILTRO
+               INVALID KEY
+                   MOVE ZEROS TO FILTRO-DIA-INI FILTRO-MES-INI
+                                 FILTRO-ANO-INI FILTRO-CONTA
+                   WRITE REG-FILTRO.
+           MOVE FILTRO-DIA-INI TO DIA-C.
+           MOVE FILTRO-MES-INI TO MES-C.
+           MOVE FILTRO-ANO-INI TO ANO-C.
+           MOVE FILTRO-CONTA   TO WS-NUM-CONTA.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TAB-CONTA-USADAS.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           PERFORM P-CARREGA-FILTRO.
+           MOVE 5 TO LIN.
+           DISPLAY (08 14) "! CONFERENCIA CHEQ.TIT. ATE DET. DATA :".
+           DISPLAY (10 16) "Informe a DATA DESEJADA ".
+           DISPLAY (11 15) "  /  /  .".
+           ACCEPT (11 15) DIA-C WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 18) MES-C WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 21) ANO-C WITH PROMPT UPDATE AUTO-SKIP.
+           IF WS-DATA-C = ZEROS
+               CLOSE BANCO CTA FILTRO
+               CHAIN "BANCO.COM".
+           MOVE DIA-C TO FILTRO-DIA-INI.
+           MOVE MES-C TO FILTRO-MES-INI.
+           MOVE ANO-C TO FILTRO-ANO-INI.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       P-DESCRI-CHE-CONTA.
+           DISPLAY (12 16)
+               "Informe a CONTA <0>Todas <99>Lista -> [  ]".
+           ACCEPT (12 45) WS-NUM-CONTA WITH PROMPT UPDATE AUTO-SKIP.
+           DISPLAY (12 16) WS-LIMPA.
+           IF WS-NUM-CONTA = 99
+               PERFORM P-LISTA-CTA THRU P-LISTA-CTA-FIM
+               GO TO P-DESCRI-CHE-CONTA.
+           IF WS-NUM-CONTA = ZEROS
+               MOVE SPACES TO WS-CONTA
+               MOVE "TODAS"  TO NOME-CONTA
+               MOVE ZEROS TO FILTRO-CONTA
+               REWRITE REG-FILTRO
+               EXIT PARAGRAPH.
+           MOVE WS-NUM-CONTA TO CTA-COD.
+           READ CTA
+               INVALID KEY
+                   DISPLAY (22 04) "!! CONTA NAO CADASTRADA !!"
+                   DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT WS-P
+                   DISPLAY (22 04) WS-LIMPA
+                   DISPLAY (23 04) WS-LIMPA
+                   GO TO P-DESCRI-CHE-CONTA.
+           MOVE CTA-NOME TO WS-CONTA.
+           MOVE CTA-NOME TO NOME-CONTA.
+           MOVE WS-NUM-CONTA TO FILTRO-CONTA.
+           REWRITE REG-FILTRO.
+
+
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE. 
+           MOVE DIA-CHE TO DIA-R.
+           MOVE MES-CHE TO MES-R.
+           MOVE ANO-CHE TO ANO-R.
+           IF WS-DATA-R > WS-DATA-C
+               GO TO LER.
+           IF DATA-CONF NOT = ZEROS
+               GO TO LER.
+           IF WS-CONTA NOT = SPACES AND WS-CONTA NOT = CONTA-CHE
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+
+           PERFORM P-MOSTRA.
+           GO TO LER.   
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET. 
+           MOVE MES TO MES-DET. 
+           MOVE ANO TO ANO-DET.
+       P-FINAL-IMP.
+           DISPLAY (18 50) WS-TOTAL-IMPRESSOS " CHEQUES LISTADOS".
+           MOVE WS-TOTAL-VENC-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (19 50) "VENCIDOS...: " WS-TOTAL-VENC-IMPR
+               " R$: " WS-MOSTRA-VALOR.
+           MOVE WS-TOTAL-AVENC-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (20 50) "A VENCER...: " WS-TOTAL-AVENC-IMPR
+               " R$: " WS-MOSTRA-VALOR.
+           IF TAB-CONTA-CHEIA
+               DISPLAY (17 50) "!! SUBTOTAL POR CONTA INCOMPLETO !!".
+           MOVE WS-TOTAL-IMPRESSOS TO CONTCHEQ-DET.
+           MOVE WS-TOTAL-VALOR TO VALTOTCHEQ-DET.
+           MOVE WS-TOTAL-VENC-IMPR TO CONTVENC-DET.
+           MOVE WS-TOTAL-VENC-VALOR TO VALTOTVENC-DET.
+           MOVE WS-TOTAL-AVENC-IMPR TO CONTAVENC-DET.
+           MOVE WS-TOTAL-AVENC-VALOR TO VALTOTAVENC-DET.
+           MOVE DIA-C TO DIA-DATA.
+           MOVE MES-C TO MES-DATA.
+           MOVE ANO-C TO ANO-DATA.
+           DISPLAY (21 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" or "s" OR "0"
+              PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+              PERFORM P-EXPORTA.
+           CLOSE BANCO RELATO CTA FILTRO.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------*
+      * Lista as contas cadastradas em CTA.DAT, para quem nao
+      * lembra o codigo de memoria. Mesmo padrao de paginacao
+      * usado em BANCOFS/BANCOCT, BANCO01 e BANCO09/23/27.
+       P-LISTA-CTA.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO CTA-COD.
+           START CTA KEY IS NOT LESS THAN CTA-COD
+               INVALID KEY
+                   GO TO P-LISTA-CTA-FIM.
+       P-LISTA-CTA-LER.
+           READ CTA NEXT RECORD
+               AT END
+                   GO TO P-LISTA-CTA-FIM.
+           IF CTA-NOME NOT = SPACES
+               DISPLAY (LIN, 04) CTA-COD
+               DISPLAY (LIN, 08) CTA-NOME
+               ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-LISTA-CTA-PARA.
+           GO TO P-LISTA-CTA-LER.
+       P-LISTA-CTA-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTA-CTA-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+       P-LISTA-CTA-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       P-IMPRIME.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           IF WS-CONTA = SPACES AND WS-TAB-CONTA-USADAS > ZEROS
+               MOVE 1 TO WS-IDX
+               PERFORM P-IMPRIME-SUBCONTA
+               WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-DET1.
+           WRITE REG-RELATO FROM LINHA-DET-VENC.
+           WRITE REG-RELATO FROM LINHA-DET-AVENC.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+      *-----uma linha de subtotal por conta usada no periodo-----------*
+       P-IMPRIME-SUBCONTA.
+           MOVE WS-TAB-CONTA-NOME  ( WS-IDX ) TO NOME-SUBCONTA-DET.
+           MOVE WS-TAB-CONTA-QTDE  ( WS-IDX ) TO QTDE-SUBCONTA-DET.
+           MOVE WS-TAB-CONTA-VALOR ( WS-IDX ) TO VALOR-SUBCONTA-DET.
+           WRITE REG-RELATO FROM LINHA-SUBCONTA.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX <= WS-TAB-CONTA-USADAS
+               GO TO P-IMPRIME-SUBCONTA.
+
+      *-----grava o mesmo detalhe do relatorio em disco (BANCO12.TXT),---***
+      *-----para quem quer a listagem numa planilha em vez do papel-----***
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           IF WS-CONTA = SPACES AND WS-TAB-CONTA-USADAS > ZEROS
+               MOVE 1 TO WS-IDX
+               PERFORM P-EXPORTA-SUBCONTA
+               WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-DET1.
+           WRITE REG-ARQSAID FROM LINHA-DET-VENC.
+           WRITE REG-ARQSAID FROM LINHA-DET-AVENC.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+       P-EXPORTA-SUBCONTA.
+           MOVE WS-TAB-CONTA-NOME  ( WS-IDX ) TO NOME-SUBCONTA-DET.
+           MOVE WS-TAB-CONTA-QTDE  ( WS-IDX ) TO QTDE-SUBCONTA-DET.
+           MOVE WS-TAB-CONTA-VALOR ( WS-IDX ) TO VALOR-SUBCONTA-DET.
+           WRITE REG-ARQSAID FROM LINHA-SUBCONTA.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX <= WS-TAB-CONTA-USADAS
+               GO TO P-EXPORTA-SUBCONTA.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
+
+       P-MOSTRA.
+           ADD VALOR-CHE TO WS-TOTAL-VALOR
+           ADD 1 TO LIN.
+           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 03) WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 15) DESCRI-CHE DESCRI2-CHE.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN , 32) WS-MOSTRA-VALOR.
+           DISPLAY (LIN , 44) DIA-CHE "/" MES-CHE "/" ANO-CHE ".".
+           DISPLAY (LIN , 54) CONTA-CHE.
+           IF WS-DATA-R < WS-DATA
+               MOVE "VENCIDO " TO WS-SITUACAO-LANC
+               ADD 1 TO WS-TOTAL-VENC-IMPR
+               ADD VALOR-CHE TO WS-TOTAL-VENC-VALOR
+           ELSE
+               MOVE "A VENCER" TO WS-SITUACAO-LANC
+               ADD 1 TO WS-TOTAL-AVENC-IMPR
+               ADD VALOR-CHE TO WS-TOTAL-AVENC-VALOR.
+           DISPLAY (LIN , 65) WS-SITUACAO-LANC.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           PERFORM P-ACUMULA-SUBCONTA THRU P-ACUMULA-SUBCONTA-FIM.
+           IF LIN > 18 PERFORM P-PARA.
+
+      *-----acumula por conta qdo <0>Todas, p/ subtotal no relatorio---*
+       P-ACUMULA-SUBCONTA.
+           IF WS-CONTA NOT = SPACES
+               GO TO P-ACUMULA-SUBCONTA-FIM.
+           MOVE 1 TO WS-IDX.
+       P-ACUMULA-SUBCONTA-BUSCA.
+           IF WS-IDX > WS-TAB-CONTA-USADAS
+               GO TO P-ACUMULA-SUBCONTA-NOVA.
+           IF WS-TAB-CONTA-NOME ( WS-IDX ) = CONTA-CHE
+               GO TO P-ACUMULA-SUBCONTA-SOMA.
+           ADD 1 TO WS-IDX.
+           GO TO P-ACUMULA-SUBCONTA-BUSCA.
+       P-ACUMULA-SUBCONTA-NOVA.
+           IF WS-TAB-CONTA-USADAS NOT < 20
+               MOVE "S" TO WS-TAB-CONTA-CHEIA
+               GO TO P-ACUMULA-SUBCONTA-FIM.
+           ADD 1 TO WS-TAB-CONTA-USADAS.
+           MOVE WS-TAB-CONTA-USADAS TO WS-IDX.
+           MOVE CONTA-CHE TO WS-TAB-CONTA-NOME ( WS-IDX ).
+           MOVE ZEROS TO WS-TAB-CONTA-QTDE ( WS-IDX ).
+           MOVE ZEROS TO WS-TAB-CONTA-VALOR ( WS-IDX ).
+       P-ACUMULA-SUBCONTA-SOMA.
+           ADD 1 TO WS-TAB-CONTA-QTDE ( WS-IDX ).
+           ADD VALOR-CHE TO WS-TAB-CONTA-VALOR ( WS-IDX ).
+       P-ACUMULA-SUBCONTA-FIM.
+           CONTINUE.
+
+
+       P-PARA.
+           DISPLAY (20 25) "< ENTER > Continua".
+           DISPLAY (21 25) "  < N > Encerra".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           DISPLAY (20 25) "                  ".
+           DISPLAY (21 25) "               ".
+           if ws-p = "N" or "n" perform p-final-imp.                     
+           DISPLAY (06 00) ERASE. 
+           MOVE 6 TO LIN.
+
+
+
