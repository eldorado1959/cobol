@@ -0,0 +1,21 @@
+      ***********************************************************
+      *  PGTOMAST.CPY                                              *
+      *  Historico de pagamentos parciais (PGTO.DAT).               *
+      *  Cada parcela recebida contra um titulo grava aqui uma      *
+      *  linha propria, permitindo reconstituir quanto ja foi       *
+      *  pago e quando, mesmo quando o titulo ainda nao foi dado    *
+      *  como totalmente conferido (DATA-CONF continua zerado       *
+      *  enquanto VALOR-PAGO for menor que VALOR-CHE). Arquivo      *
+      *  sequencial, somente gravacao (EXTEND) - assim como o       *
+      *  HIST.DAT, nenhum programa de entrada rele o PGTO.          *
+      ***********************************************************
+       FD PGTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PGTO.DAT".
+       01 REG-PGTO.
+           03 PGTO-NUM-CHE      PIC X(06).
+           03 PGTO-DATA.
+               05 PGTO-DIA      PIC 99.
+               05 PGTO-MES      PIC 99.
+               05 PGTO-ANO      PIC 99.
+           03 PGTO-VALOR        PIC 9(06)V99.
