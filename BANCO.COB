@@ -0,0 +1,85 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    MENU PRINCIPAL DO SISTEMA
+      *    Ponto de entrada unico do pacote. Toda opcao abaixo
+      *    CHAINa para o .COM correspondente; ao terminar, cada
+      *    programa CHAINa de volta para BANCO.COM, retornando
+      *    aqui.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO             PIC 99 VALUE ZEROS.
+       88 OPCAO-88             VALUE 0 1 2 3 4 5 6 7 8 9 10 11 12 13 14
+                                     15 16 17 18 19 20 21 22 23.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 25 VALUE " E l d o r a d o " BLINK.
+           02 LINE 02 COLUMN 22 VALUE "Controle Financeiro - Menu".
+           02 LINE 04 COLUMN 04 VALUE "<01> Cadastro de Cheques".
+           02 LINE 04 COLUMN 45 VALUE "<20> Prazo Entrada-Confirmacao".
+           02 LINE 05 COLUMN 45 VALUE "<21> Teto de Gasto p/Depto.".
+           02 LINE 06 COLUMN 45 VALUE "<22> Resumo Fiscal p/Fornec.".
+           02 LINE 07 COLUMN 45 VALUE "<23> Dados da Empresa".
+           02 LINE 05 COLUMN 04 VALUE "<02> Alteracao de Cheques".
+           02 LINE 06 COLUMN 04 VALUE "<03> Conferencia de Cheques".
+           02 LINE 07 COLUMN 04 VALUE "<04> Cadastro de Titulos".
+           02 LINE 08 COLUMN 04 VALUE "<05> Relatorio de Vencidos".
+           02 LINE 09 COLUMN 04 VALUE "<06> Relatorio por Conta/Data".
+           02 LINE 10 COLUMN 04 VALUE "<07> Consulta Titulos p/Vcto.".
+           02 LINE 11 COLUMN 04 VALUE "<08> Conferencia de Titulos".
+           02 LINE 12 COLUMN 04 VALUE "<09> Conferencia Titul.Cadastr.".
+           02 LINE 13 COLUMN 04 VALUE "<10> Exclusao de um Documento".
+           02 LINE 14 COLUMN 04 VALUE "<11> Exclusao Doctos. por Ano".
+           02 LINE 15 COLUMN 04 VALUE "<12> Fechamento de Caixa".
+           02 LINE 16 COLUMN 04 VALUE "<13> Cadastro de Fornecedores".
+           02 LINE 17 COLUMN 04 VALUE "<14> Cadastro de Contas".
+           02 LINE 18 COLUMN 04 VALUE "<15> Titulos Mens.Recorrentes".
+           02 LINE 19 COLUMN 04 VALUE "<16> Gastos por Departamento".
+           02 LINE 20 COLUMN 04 VALUE "<17> Previsao de Fluxo de Caixa".
+           02 LINE 21 COLUMN 04 VALUE "<18> Impressao de Cheque".
+           02 LINE 22 COLUMN 04 VALUE "<19> Cadastro de Operadores".
+           02 LINE 23 COLUMN 04 VALUE "<00> Sair".
+           02 LINE 24 COLUMN 04 VALUE "Opcao..............=".
+
+       PROCEDURE DIVISION.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (24 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF NOT OPCAO-88
+               DISPLAY (25 04) "!! OPCAO INVALIDA !! Tecle < ENTER >"
+               ACCEPT WS-P
+               GO TO P01-MENU.
+           IF WS-OPCAO = 0  STOP RUN.
+           IF WS-OPCAO = 1  CHAIN "BANCO01.COM".
+           IF WS-OPCAO = 2  CHAIN "BANCO3.COM".
+           IF WS-OPCAO = 3  CHAIN "BANCO05.COM".
+           IF WS-OPCAO = 4  CHAIN "BANCO06.COM".
+           IF WS-OPCAO = 5  CHAIN "BANCO09.COM".
+           IF WS-OPCAO = 6  CHAIN "BANCO12.COM".
+           IF WS-OPCAO = 7  CHAIN "BANCO14.COM".
+           IF WS-OPCAO = 8  CHAIN "BANCONF.COM".
+           IF WS-OPCAO = 9  CHAIN "BANCO23.COM".
+           IF WS-OPCAO = 10 CHAIN "BANCO4.COM".
+           IF WS-OPCAO = 11 CHAIN "BANCO27.COM".
+           IF WS-OPCAO = 12 CHAIN "BANCO36.COM".
+           IF WS-OPCAO = 13 CHAIN "BANCOFS.COM".
+           IF WS-OPCAO = 14 CHAIN "BANCOCT.COM".
+           IF WS-OPCAO = 15 CHAIN "BANCOMR.COM".
+           IF WS-OPCAO = 16 CHAIN "BANCO16.COM".
+           IF WS-OPCAO = 17 CHAIN "BANCO17.COM".
+           IF WS-OPCAO = 18 CHAIN "BANCO18.COM".
+           IF WS-OPCAO = 19 CHAIN "BANCOOP.COM".
+           IF WS-OPCAO = 20 CHAIN "BANCO37.COM".
+           IF WS-OPCAO = 21 CHAIN "DEPTO01.COM".
+           IF WS-OPCAO = 22 CHAIN "BANCO38.COM".
+           IF WS-OPCAO = 23 CHAIN "BANCOEMP.COM".
+           GO TO P01-MENU.
