@@ -0,0 +1,406 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO16.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    RELATORIO DE GASTOS POR DEPARTAMENTO
+      *    Soma VALOR-CHE por departamento (o mesmo codigo que
+      *    BANCO01/BANCO06 gravam em OBS-CHE e que BANCO05/BANCO14
+      *    ja decodificam na tela) dentro de um periodo informado,
+      *    para fechar quanto cada departamento gastou no periodo.
+      *
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+           SELECT CAIXA     ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-CAIXA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO16.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+       COPY CAIXAMAST.
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 FS-CAIXA              PIC XX.
+       77 WS-CAIXA-TOTAL        PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-CAIXA       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-DEPTO             PIC 99.
+       77 WS-IDX               PIC 99.
+       77 WS-TAB-DEPTO-CHEIA   PIC X VALUE "N".
+       88 TAB-DEPTO-CHEIA      VALUE "S".
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+
+      *-----fim do periodo (DATA-RANGE)-----------------------------*
+       01 WS-DATA-C.
+           03 DIA-C             PIC 99.
+           03 MES-C             PIC 99.
+           03 ANO-C             PIC 99.
+
+      *-----inicio do periodo (DATA-RANGE); ZEROS = sem limite-------*
+       01 WS-DATA-I.
+           03 DIA-I             PIC 99.
+           03 MES-I              PIC 99.
+           03 ANO-I              PIC 99.
+
+       01 WS-DATA-R.
+           03 DIA-R             PIC 99.
+           03 MES-R              PIC 99.
+           03 ANO-R              PIC 99.
+
+      *-----acumulado por departamento (indice WS-DEPTO + 1)---------*
+       01 WS-TAB-DEPTO.
+           02 WS-TAB-DEPTO-OCR OCCURS 10 TIMES.
+               03 WS-TAB-DEPTO-QTDE   PIC 9(03).
+               03 WS-TAB-DEPTO-VALOR  PIC 9(08)V99.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(25) VALUE "Gastos por Depto.periodo ".
+           02 DIA-INI-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-INI-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-INI-DET PIC 99.
+           02 F PIC X(05) VALUE " ate ".
+           02 DIA-FIM-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-FIM-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-FIM-DET PIC 99.
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 NOME-DEPTO-DET   PIC X(10).
+           02 f pic x(02) value spaces.
+           02 QTDE-DEPTO-DET   PIC ZZ9.
+           02 F PIC X(14) VALUE " documento(s) ".
+           02 F PIC X(06) VALUE "R$    ".
+           02 VALOR-DEPTO-DET  PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(50) value ALL "-".
+
+      *-----confere o total de gastos do periodo contra o que foi------*
+      *-----apurado nos fechamentos de caixa do BANCO36 no mesmo-------*
+      *-----periodo (CAIXA-TOTAL, gravado dia a dia em CAIXA.DAT)------*
+       01 LINHA-CAIXA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(24) VALUE "Caixa apurado (BANCO36)".
+           02 F PIC X(06) VALUE "R$    ".
+           02 VALOR-CAIXA-DET PIC ZZZ.ZZ9,99.
+           02 f pic x(02) value spaces.
+           02 ALERTA-CAIXA-DET PIC X(20).
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO16" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 30 VALUE "GASTOS POR DEPARTAMENTO".
+           02 LINE 03 COLUMN 04 VALUE "|DEPARTAMENTO|".
+           02 LINE 03 COLUMN 20 VALUE "|QTDE|    VALOR".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TAB-DEPTO.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           DISPLAY (09 10) "Informe o PERIODO DESEJADO (De / Ate) ".
+           DISPLAY (10 15) "De   :  /  /  .".
+           ACCEPT (10 21) DIA-I WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 24) MES-I WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 27) ANO-I WITH PROMPT AUTO-SKIP.
+           DISPLAY (11 15) "Ate  :  /  /  .".
+           ACCEPT (11 21) DIA-C WITH PROMPT AUTO-SKIP.
+           ACCEPT (11 24) MES-C WITH PROMPT AUTO-SKIP.
+           ACCEPT (11 27) ANO-C WITH PROMPT AUTO-SKIP.
+           IF WS-DATA-C = ZEROS
+               CLOSE BANCO
+               CHAIN "BANCO.COM".
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE.
+           MOVE DIA-CHE TO DIA-R.
+           MOVE MES-CHE TO MES-R.
+           MOVE ANO-CHE TO ANO-R.
+           IF WS-DATA-R > WS-DATA-C
+               GO TO LER.
+           IF WS-DATA-I NOT = ZEROS AND WS-DATA-R < WS-DATA-I
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+      *-----le o codigo de departamento do mesmo jeito que BANCO05/----*
+      *-----BANCO14 ja fazem para mostrar o nome na tela---------------*
+       P-MOSTRA.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           ADD VALOR-CHE TO WS-TOTAL-VALOR.
+           MOVE OBS-CHE TO WS-DEPTO.
+           COMPUTE WS-IDX = WS-DEPTO + 1.
+           IF WS-IDX > 10
+               MOVE "S" TO WS-TAB-DEPTO-CHEIA
+           ELSE
+               ADD 1 TO WS-TAB-DEPTO-QTDE ( WS-IDX )
+               ADD VALOR-CHE TO WS-TAB-DEPTO-VALOR ( WS-IDX ).
+
+       P-FINAL-IMP.
+           MOVE DIA-I TO DIA-INI-DET.
+           MOVE MES-I TO MES-INI-DET.
+           MOVE ANO-I TO ANO-INI-DET.
+           MOVE DIA-C TO DIA-FIM-DET.
+           MOVE MES-C TO MES-FIM-DET.
+           MOVE ANO-C TO ANO-FIM-DET.
+           MOVE 5 TO LIN.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-MOSTRA-TELA.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (20 04) WS-TOTAL-IMPRESSOS " documento(s), total".
+           DISPLAY (20 34) "R$: " WS-MOSTRA-VALOR.
+           PERFORM P-LE-CAIXA.
+           MOVE WS-CAIXA-TOTAL TO WS-MOSTRA-CAIXA.
+           DISPLAY (21 04) "Caixa apurado (BANCO36) no periodo ->".
+           DISPLAY (21 43) "R$: " WS-MOSTRA-CAIXA.
+           IF WS-TOTAL-VALOR > WS-CAIXA-TOTAL
+               DISPLAY (22 04)
+                   "!! GASTOS SUPERAM O CAIXA APURADO NO PERIODO !!"
+           ELSE
+               DISPLAY (22 04) WS-LIMPA.
+           IF TAB-DEPTO-CHEIA
+               DISPLAY (19 04) "!! SUBTOTAL POR DEPTO INCOMPLETO !!".
+           DISPLAY (23 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (23 35) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" OR "s" OR "0"
+               PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+               PERFORM P-EXPORTA.
+           DISPLAY (24 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           CLOSE BANCO RELATO.
+           CHAIN "BANCO.COM".
+
+      *-----soma CAIXA-TOTAL (fechamentos diarios gravados pelo------*
+      *-----BANCO36) dentro do mesmo periodo informado acima, p/-----*
+      *-----comparar o apurado em caixa contra os gastos do periodo--*
+       P-LE-CAIXA.
+           MOVE ZEROS TO WS-CAIXA-TOTAL.
+           OPEN INPUT CAIXA.
+           IF FS-CAIXA NOT = "00"
+               GO TO P-LE-CAIXA-FIM.
+       P-LE-CAIXA-PROX.
+           READ CAIXA NEXT RECORD
+               AT END
+                   GO TO P-LE-CAIXA-FECHA.
+           MOVE CAIXA-DIA-MOV TO DIA-R.
+           MOVE CAIXA-MES-MOV TO MES-R.
+           MOVE CAIXA-ANO-MOV TO ANO-R.
+           IF WS-DATA-R > WS-DATA-C
+               GO TO P-LE-CAIXA-PROX.
+           IF WS-DATA-I NOT = ZEROS AND WS-DATA-R < WS-DATA-I
+               GO TO P-LE-CAIXA-PROX.
+           ADD CAIXA-TOTAL TO WS-CAIXA-TOTAL.
+           GO TO P-LE-CAIXA-PROX.
+       P-LE-CAIXA-FECHA.
+           CLOSE CAIXA.
+       P-LE-CAIXA-FIM.
+
+      *-----nome do departamento pelo mesmo codigo que BANCO01/06------*
+      *-----grava e BANCO05/BANCO14 ja decodificam na tela-------------*
+       P-NOME-DEPTO.
+           MOVE "NAO INFOR." TO NOME-DEPTO-DET.
+           IF WS-IDX = 2  MOVE "LOJA      " TO NOME-DEPTO-DET.
+           IF WS-IDX = 3  MOVE "ELETRO    " TO NOME-DEPTO-DET.
+           IF WS-IDX = 4  MOVE "CALCADOS  " TO NOME-DEPTO-DET.
+           IF WS-IDX = 5  MOVE "CONFEC    " TO NOME-DEPTO-DET.
+           IF WS-IDX = 6  MOVE "MERCADO   " TO NOME-DEPTO-DET.
+           IF WS-IDX = 7  MOVE "FERRAGEM  " TO NOME-DEPTO-DET.
+           IF WS-IDX = 8  MOVE "OUTROS    " TO NOME-DEPTO-DET.
+           IF WS-IDX = 9  MOVE "DESPESAS  " TO NOME-DEPTO-DET.
+           IF WS-IDX = 10 MOVE "ACOUGUE   " TO NOME-DEPTO-DET.
+
+      *-----lista os 10 departamentos (GO TO em vez de PERFORM---------*
+      *-----VARYING, no mesmo estilo de loop usado no resto do---------*
+      *-----pacote) - so mostra quem teve algum lancamento no periodo--*
+       P-MOSTRA-TELA.
+           IF WS-TAB-DEPTO-QTDE ( WS-IDX ) = ZEROS
+               GO TO P-MOSTRA-TELA-PROX.
+           PERFORM P-NOME-DEPTO.
+           MOVE WS-TAB-DEPTO-QTDE ( WS-IDX ) TO QTDE-DEPTO-DET.
+           MOVE WS-TAB-DEPTO-VALOR ( WS-IDX ) TO VALOR-DEPTO-DET.
+           DISPLAY (LIN, 04) NOME-DEPTO-DET.
+           DISPLAY (LIN, 20) QTDE-DEPTO-DET.
+           MOVE WS-TAB-DEPTO-VALOR ( WS-IDX ) TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN, 26) WS-MOSTRA-VALOR.
+           ADD 1 TO LIN.
+       P-MOSTRA-TELA-PROX.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX < 11
+               GO TO P-MOSTRA-TELA.
+
+       P-IMPRIME.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-IMPRIME-DEPTO.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           PERFORM P-MONTA-LINHA-CAIXA.
+           WRITE REG-RELATO FROM LINHA-CAIXA.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+       P-IMPRIME-DEPTO.
+           IF WS-TAB-DEPTO-QTDE ( WS-IDX ) = ZEROS
+               GO TO P-IMPRIME-DEPTO-PROX.
+           PERFORM P-NOME-DEPTO.
+           MOVE WS-TAB-DEPTO-QTDE ( WS-IDX ) TO QTDE-DEPTO-DET.
+           MOVE WS-TAB-DEPTO-VALOR ( WS-IDX ) TO VALOR-DEPTO-DET.
+           WRITE REG-RELATO FROM LINHA-DET.
+       P-IMPRIME-DEPTO-PROX.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX < 11
+               GO TO P-IMPRIME-DEPTO.
+
+      *-----grava o mesmo detalhe do relatorio em disco (BANCO16.TXT)--*
+      *-----para quem quer a listagem numa planilha em vez do papel---*
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-EXPORTA-DEPTO.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           PERFORM P-MONTA-LINHA-CAIXA.
+           WRITE REG-ARQSAID FROM LINHA-CAIXA.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+      *-----monta a linha de conferencia do caixa, usada tanto na----*
+      *-----impressora quanto no arquivo de saida---------------------*
+       P-MONTA-LINHA-CAIXA.
+           MOVE WS-CAIXA-TOTAL TO VALOR-CAIXA-DET.
+           IF WS-TOTAL-VALOR > WS-CAIXA-TOTAL
+               MOVE "!! GASTO > CAIXA !!" TO ALERTA-CAIXA-DET
+           ELSE
+               MOVE SPACES TO ALERTA-CAIXA-DET.
+
+       P-EXPORTA-DEPTO.
+           IF WS-TAB-DEPTO-QTDE ( WS-IDX ) = ZEROS
+               GO TO P-EXPORTA-DEPTO-PROX.
+           PERFORM P-NOME-DEPTO.
+           MOVE WS-TAB-DEPTO-QTDE ( WS-IDX ) TO QTDE-DEPTO-DET.
+           MOVE WS-TAB-DEPTO-VALOR ( WS-IDX ) TO VALOR-DEPTO-DET.
+           WRITE REG-ARQSAID FROM LINHA-DET.
+       P-EXPORTA-DEPTO-PROX.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX < 11
+               GO TO P-EXPORTA-DEPTO.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
