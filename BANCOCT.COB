@@ -0,0 +1,187 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCOCT.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE CONTAS (BANCOS/CAIXAS)
+      *    Mantem o arquivo unico CTA.DAT lido pelo TELA-CONTA de
+      *    BANCO01 e pelos relatorios BANCO09/BANCO12, para que o
+      *    mesmo codigo numerico signifique a mesma conta em
+      *    qualquer programa.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTA-COD
+                  FILE STATUS IS FS-CTA.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CTAMAST.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CTA               PIC XX.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-OPCAO             PIC X VALUE SPACES.
+       77 WS-ULTIMO-COD        PIC 9(02) VALUE ZEROS.
+
+       01 WS-SEED-TAB.
+           03 WS-SEED OCCURS 9 TIMES.
+              05 WS-SEED-NOME  PIC X(10).
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 27 VALUE " Cadastro de Contas" BLINK.
+           02 LINE 05 COLUMN 04 VALUE "<1> Incluir".
+           02 LINE 06 COLUMN 04 VALUE "<2> Alterar".
+           02 LINE 07 COLUMN 04 VALUE "<3> Listar".
+           02 LINE 08 COLUMN 04 VALUE "<0> Sair".
+           02 LINE 10 COLUMN 04 VALUE "Opcao..............=".
+
+       01 TELA-CTA-1.
+           02 LINE 05 COLUMN 04 VALUE "Codigo.............=".
+           02 LINE 06 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 07 COLUMN 04 VALUE "Situacao (A/I).....=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O CTA.
+           IF FS-CTA = "30"
+               CLOSE CTA
+               OPEN OUTPUT CTA
+               CLOSE CTA
+               OPEN I-O CTA.
+           PERFORM P-CARGA-INICIAL.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (10 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO = "1" PERFORM P-INCLUIR GO TO P01-MENU.
+           IF WS-OPCAO = "2" PERFORM P-ALTERAR GO TO P01-MENU.
+           IF WS-OPCAO = "3"
+               PERFORM P-LISTAR THRU P-LISTAR-FIM
+               GO TO P01-MENU.
+           IF WS-OPCAO = "0" PERFORM P-FIM.
+           GO TO P01-MENU.
+
+       P-INCLUIR.
+           DISPLAY TELA-CTA-1.
+           PERFORM P-PROXIMO-CODIGO.
+           DISPLAY (05 25) WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO CTA-COD.
+           ACCEPT (06 25) CTA-NOME WITH PROMPT.
+           IF CTA-NOME = SPACES
+               EXIT PARAGRAPH.
+           MOVE "A" TO CTA-SITUACAO.
+           DISPLAY (07 25) CTA-SITUACAO.
+           WRITE REG-CTA INVALID KEY
+               DISPLAY (22 04) "!! CODIGO JA EXISTENTE !!"
+               ACCEPT WS-P.
+
+       P-ALTERAR.
+           DISPLAY TELA-CTA-1.
+           ACCEPT (05 25) CTA-COD WITH PROMPT AUTO-SKIP.
+           IF CTA-COD = ZEROS
+               EXIT PARAGRAPH.
+           READ CTA
+               INVALID KEY
+                   DISPLAY (22 04) "!! CODIGO NAO CADASTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY (06 25) CTA-NOME.
+           DISPLAY (07 25) CTA-SITUACAO.
+           ACCEPT (06 25) CTA-NOME WITH PROMPT UPDATE.
+           ACCEPT (07 25) CTA-SITUACAO WITH PROMPT UPDATE.
+           REWRITE REG-CTA.
+
+       P-LISTAR.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO CTA-COD.
+           START CTA KEY IS NOT LESS THAN CTA-COD
+               INVALID KEY
+                   GO TO P-LISTAR-FIM.
+       P-LISTAR-LER.
+           READ CTA NEXT RECORD
+               AT END
+                   GO TO P-LISTAR-FIM.
+           DISPLAY (LIN, 04) CTA-COD.
+           DISPLAY (LIN, 08) CTA-NOME.
+           DISPLAY (LIN, 30) CTA-SITUACAO.
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-PARA.
+           GO TO P-LISTAR-LER.
+       P-LISTAR-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+
+       P-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTAR-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+
+       P-PROXIMO-CODIGO.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+           MOVE ZEROS TO CTA-COD.
+           START CTA KEY IS NOT LESS THAN CTA-COD
+               INVALID KEY
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+       P-PROXIMO-LER.
+           READ CTA NEXT RECORD
+               AT END
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+           MOVE CTA-COD TO WS-ULTIMO-COD.
+           GO TO P-PROXIMO-LER.
+
+      *-----------------------------------------------------------*
+      * Carga inicial: unifica as listas antigas de TELA-CONTA do  *
+      * BANCO01 e do BANCO09/BANCO12 em um unico cadastro, na      *
+      * primeira vez que o arquivo CTA.DAT e aberto vazio.         *
+      *-----------------------------------------------------------*
+       P-CARGA-INICIAL.
+           MOVE 1 TO CTA-COD.
+           READ CTA
+               INVALID KEY
+                   PERFORM P-MONTA-SEED
+                   PERFORM P-GRAVA-SEED.
+
+       P-MONTA-SEED.
+           MOVE "LIANE CIA"           TO WS-SEED-NOME(1).
+           MOVE "FERNANDO"            TO WS-SEED-NOME(2).
+           MOVE "PIX"                 TO WS-SEED-NOME(3).
+           MOVE "TITULOS"             TO WS-SEED-NOME(4).
+           MOVE "UNIBANCO"            TO WS-SEED-NOME(5).
+           MOVE "FERRAGEM"            TO WS-SEED-NOME(6).
+           MOVE "ROGERIO"             TO WS-SEED-NOME(7).
+           MOVE "DESPESAS"            TO WS-SEED-NOME(8).
+           MOVE "BBV LIANE"           TO WS-SEED-NOME(9).
+
+       P-GRAVA-SEED.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+       P-GRAVA-SEED-LOOP.
+           ADD 1 TO WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO CTA-COD.
+           MOVE WS-SEED-NOME(WS-ULTIMO-COD) TO CTA-NOME.
+           IF CTA-NOME = SPACES
+               MOVE "I" TO CTA-SITUACAO
+           ELSE
+               MOVE "A" TO CTA-SITUACAO.
+           WRITE REG-CTA.
+           IF WS-ULTIMO-COD < 9
+               GO TO P-GRAVA-SEED-LOOP.
+
+       P-FIM.
+           CLOSE CTA.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
