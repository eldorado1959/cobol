@@ -1,155 +1,497 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO4.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 DIA-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 ANO-N            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       01 WS-DATA-CONF.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-
-       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  1 2 3.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 LINE 21 COLUMN 02 VALUE "No.Tit.=".
-           02 LINE 21 COLUMN 25 VALUE "FAVORECIDO.=".
-           02 LINE 22 COLUMN 02 VALUE "VCTO...=".
-           02 LINE 22 COLUMN 25 VALUE "VALOR .....=".
-           02 LINE 22 COLUMN 48 VALUE "Cad...=".
-           02 LINE 24 COLUMN 01 PIC X(80) FROM ALL "=".
-           02 LINE 24 COLUMN 70 VALUE "banco251".
-           02 LINE 24 COLUMN 05 VALUE "MENSAGEM".
-
-
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           ACCEPT (21 09) WS-CODIGO WITH PROMPT AUTO-SKIP.
-           IF WS-CODIGO = 9 perform p-FIM-2.
-           IF WS-CODIGO = ZEROS perform p-FIM.
-           MOVE WS-CODIGO TO NUM-CHE.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
-               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
-               ACCEPT WS-P.
-           PERFORM P-REC2 THRU P-REC5.
-           PERFORM P-CONFIRMA.
-           GO TO P01-TELA-1.           
-      *******************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-      *-----------------------------------------* 
-       P-REC2.
-           DISPLAY (21 25) CONTA-CHE.
-       P-REC3. 
-           DISPLAY (21 37) DESCRI-CHE.
-       P-REC4.
-           DISPLAY (22 09) DIA-CHE "/".
-       P-REC41.       
-           DISPLAY (22 12) MES-CHE "/". 
-       P-REC42.
-           DISPLAY (22 15) ANO-CHE.
-       P-REC5.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
-           DISPLAY (22 37) WS-MOSTRA-VALOR.
-           DISPLAY (22 58) INSCR-CHE.
-           IF DATA-CONF NOT = 0
-               move data-CONF to ws-data-conf
-               DISPLAY (23 35) "Tit.Pago: "
-               DISPLAY (23 48)  dia-c "/" mes-c "/" ano-c.
-      *-----------------------------------------*
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO25.COM".   
-       P-FIM-2.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO.COM".   
-
-       P-CONFIRMA.
-           DISPLAY (24 15) "Confirma Exclusao < S/N >?"
-           ACCEPT (24 43) WS-P WITH AUTO-SKIP.
-           IF WS-P = "s" OR "S" OR "0"
-               DELETE BANCO.
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO4.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT OPER ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS OPER-COD
+                  FILE STATUS IS FS-OPER.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           88 CHE-ESTORNO      VALUE "E".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY OPERMAST.
+       COPY EMPRESA.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+       77 FS-OPER               PIC XX.
+       77 FS-EMPRESA            PIC XX.
+       77 WS-LOGIN-COD          PIC 9(02) VALUE ZEROS.
+       77 WS-LOGIN-SENHA        PIC X(06) VALUE SPACES.
+         
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 DIA-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 ANO-N            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+  
+       01 WS-DATA-CONF.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 99.
+
+       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 WS-OPERACAO           PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SIT-88               VALUE "D" "C" "A" "X" "B" "E".
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       77 WS-CONTA             PIC 9.
+       88 CONTA-88             VALUE  1 2 3.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------*
+      * Guarda a imagem do documento original enquanto P-CANCELA
+      * varre BCO.DAT em busca do proximo NUM-CHE livre p/ o
+      * lancamento de estorno - a varredura usa READ NEXT no mesmo
+      * REG-BCO do documento que esta sendo cancelado, entao precisa
+      * de uma copia em WORKING-STORAGE p/ nao perder os dados antes
+      * de montar e gravar o estorno.
+       01 WS-REG-BCO-SALVO.
+           03 WS-SALVO-NUM-CHE       PIC X(06).
+           03 WS-SALVO-CONTA-CHE     PIC X(10).
+           03 WS-SALVO-DESCRI-CHE    PIC X(20).
+           03 WS-SALVO-DIA-CHE       PIC 99.
+           03 WS-SALVO-MES-CHE       PIC 99.
+           03 WS-SALVO-ANO-CHE       PIC 99.
+           03 WS-SALVO-VALOR-CHE     PIC 9(06)V99.
+           03 WS-SALVO-OBS-CHE       PIC X(15).
+           03 WS-SALVO-INSCR-CHE     PIC 9(06).
+           03 WS-SALVO-RECEBIDO-CHE  PIC 9(06).
+           03 WS-SALVO-DATA-CONF     PIC 9(06).
+           03 WS-SALVO-VALOR-PAGO    PIC 9(06)V99.
+           03 WS-SALVO-MEMO-CHE      PIC X(30).
+           03 WS-SALVO-PIX-E2E-CHE   PIC X(32).
+
+       01 WS-NUM-REVERSAO      PIC X(06) VALUE ZEROS.
+       01 WS-NUM-REVERSAO-R REDEFINES WS-NUM-REVERSAO.
+           03 WS-REV-ANO        PIC 99.
+           03 WS-REV-SEQ        PIC 9(04).
+       77 WS-REV-FLOOR          PIC 9(04) VALUE ZEROS.
+       77 WS-REV-LIMITE         PIC 9(04) VALUE ZEROS.
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 LINE 21 COLUMN 02 VALUE "No.Tit.=".
+           02 LINE 21 COLUMN 25 VALUE "FAVORECIDO.=".
+           02 LINE 22 COLUMN 02 VALUE "VCTO...=".
+           02 LINE 22 COLUMN 25 VALUE "VALOR .....=".
+           02 LINE 22 COLUMN 48 VALUE "Cad...=".
+           02 LINE 21 COLUMN 48 VALUE "Sit...=".
+           02 LINE 24 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 24 COLUMN 70 VALUE "banco251".
+           02 LINE 24 COLUMN 05 VALUE "MENSAGEM".
+
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------*
+      * Login do Operador antes de liberar a Exclusao - ver OPERMAST.
+       P00-LOGIN.
+           DISPLAY (01 01) ERASE.
+           OPEN INPUT OPER.
+           DISPLAY (05 04) "Codigo do Operador.=".
+           ACCEPT (05 25) WS-LOGIN-COD WITH PROMPT AUTO-SKIP.
+           MOVE WS-LOGIN-COD TO OPER-COD.
+           READ OPER
+               INVALID KEY
+               DISPLAY (22 04) "!! OPERADOR NAO CADASTRADO !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           IF NOT OPER-ATIVO
+               DISPLAY (22 04) "!! OPERADOR INATIVO !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           DISPLAY (06 04) "Senha...............=".
+           ACCEPT (06 25) WS-LOGIN-SENHA WITH PROMPT.
+           IF WS-LOGIN-SENHA NOT = OPER-SENHA
+               DISPLAY (22 04) "!! SENHA INVALIDA !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           CLOSE OPER.
+           DISPLAY (01 01) ERASE.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P01-TELA-1.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           ACCEPT (21 09) WS-CODIGO WITH PROMPT AUTO-SKIP.
+           IF WS-CODIGO = 9 perform p-FIM-2.
+           IF WS-CODIGO = ZEROS perform p-FIM.
+           MOVE WS-CODIGO TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P.
+           PERFORM P-REC2 THRU P-REC5.
+           PERFORM P-SITUACAO.
+           IF CHE-CANCELADO
+               DISPLAY (22 04) "!! < Documento JA cancelado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P01-TELA-1.
+           PERFORM P-CONFIRMA.
+           GO TO P01-TELA-1.
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+      *-----------------------------------------* 
+       P-REC2.
+           DISPLAY (21 25) CONTA-CHE.
+       P-REC3. 
+           DISPLAY (21 37) DESCRI-CHE.
+       P-REC4.
+           DISPLAY (22 09) DIA-CHE "/".
+       P-REC41.       
+           DISPLAY (22 12) MES-CHE "/". 
+       P-REC42.
+           DISPLAY (22 15) ANO-CHE.
+       P-REC5.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (22 37) WS-MOSTRA-VALOR.
+           DISPLAY (22 58) INSCR-CHE.
+           IF DATA-CONF NOT = 0
+               move data-CONF to ws-data-conf
+               DISPLAY (23 35) "Tit.Pago: "
+               DISPLAY (23 48)  dia-c "/" mes-c "/" ano-c.
+      *-----------------------------------------*
+       P-SITUACAO.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ < 5000
+               MOVE "D" TO WS-SITUACAO
+           ELSE
+               MOVE "C" TO WS-SITUACAO.
+           IF DATA-CONF NOT = ZEROS
+               MOVE "B" TO WS-SITUACAO.
+           IF RECEBIDO-CHE = 888888
+               MOVE "X" TO WS-SITUACAO.
+           IF CHE-CANCELADO
+               MOVE "A" TO WS-SITUACAO.
+           IF CHE-ESTORNO
+               MOVE "E" TO WS-SITUACAO.
+           IF SIT-88
+               DISPLAY (21 56) WS-SITUACAO.
+      *-----------------------------------------*
+
+       P-FIM.
+           CLOSE BANCO HIST.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO25.COM".
+       P-FIM-2.
+           CLOSE BANCO HIST.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da exclusao/gravacao (FS = "51"), avisa e deixa o  *
+      * usuario tentar de novo em vez de perder a operacao.         *
+      *-----------------------------------------------------------*
+       P-DELETE-BCO.
+           DELETE BANCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-DELETE-BCO.
+
+       P-WRITE-BCO.
+           WRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-WRITE-BCO.
+
+       P-REWRITE-BCO.
+           REWRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-REWRITE-BCO.
+
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+       P-CONFIRMA.
+           DISPLAY (24 15) "<E>xclui <C>ancela c/reversao <ENTER> sai?".
+           ACCEPT (24 59) WS-P WITH AUTO-SKIP.
+           DISPLAY (24 15) WS-LIMPA.
+           IF WS-P = "e" OR "E" OR "0"
+               MOVE "D" TO WS-OPERACAO
+               PERFORM P-GRAVA-HIST
+               PERFORM P-DELETE-BCO
+               MOVE "X" TO WS-SITUACAO
+               DISPLAY (21 56) WS-SITUACAO
+               PERFORM P-DESFAZER.
+           IF WS-P = "c" OR "C"
+               PERFORM P-CANCELA.
+      *-----------------------------------------*
+      * O registro acabou de sair de BCO.DAT mas o buffer REG-BCO
+      * ainda esta com a imagem dele na memoria - aproveita essa
+      * janela para deixar o operador desfazer a exclusao na hora,
+      * antes de sair da tela, regravando o mesmo registro.
+       P-DESFAZER.
+           DISPLAY (24 15) "                            ".
+           DISPLAY (24 15) "Desfazer a Exclusao < S/N >?".
+           ACCEPT (24 43) WS-P WITH AUTO-SKIP.
+           IF WS-P = "s" OR "S" OR "0"
+               PERFORM P-WRITE-BCO
+               PERFORM P-SITUACAO
+               MOVE "R" TO WS-OPERACAO
+               PERFORM P-GRAVA-HIST
+               DISPLAY (24 15) "                            "
+               DISPLAY (24 15) "Exclusao desfeita.".
+      *-----------------------------------------*
+      * Cancelamento mantem o registro original em BCO.DAT (so muda
+      * de situacao para "A") em vez de DELETE, com VALOR-CHE
+      * intacto - o proprio CANCEL-CHE = "A" ja tira o original de
+      * todos os totais de BANCO09/12/14/16/17/23/27 (o "IF
+      * CHE-CANCELADO GO TO LER" pula o registro inteiro, antes de
+      * somar ou exibir). O que o cancelamento grava a mais e um
+      * novo REG-BCO de estorno, com NUM-CHE proprio (proximo livre
+      * na mesma faixa/ano do original), DESCRI-CHE prefixado
+      * "EST:" e situacao "E" (CHE-ESTORNO) em vez de "A" - essa
+      * situacao distinta e o que garante que o estorno NAO caia no
+      * mesmo filtro do original, entao ele aparece normalmente em
+      * todo relatorio/talao, em vez de ficar tao invisivel quanto o
+      * documento que esta compensando. Como VALOR-CHE nao tem sinal
+      * em nenhum programa do sistema, o estorno entra nos totais
+      * pelo valor cheio (nao existe "somar negativo" aqui) - o que
+      * ele resolve e o documento cancelado nao desaparecer sem
+      * deixar rastro nenhum no talao, nao um saldo liquido zero.
+      * O HIST.DAT continua recebendo a imagem ANTES + o lancamento
+      * de reversao com sinal trocado, como conferencia.
+       P-CANCELA.
+           MOVE "C" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           MOVE NUM-CHE        TO WS-SALVO-NUM-CHE.
+           MOVE CONTA-CHE      TO WS-SALVO-CONTA-CHE.
+           MOVE DESCRI-CHE     TO WS-SALVO-DESCRI-CHE.
+           MOVE DIA-CHE        TO WS-SALVO-DIA-CHE.
+           MOVE MES-CHE        TO WS-SALVO-MES-CHE.
+           MOVE ANO-CHE        TO WS-SALVO-ANO-CHE.
+           MOVE VALOR-CHE      TO WS-SALVO-VALOR-CHE.
+           MOVE OBS-CHE        TO WS-SALVO-OBS-CHE.
+           MOVE INSCR-CHE      TO WS-SALVO-INSCR-CHE.
+           MOVE RECEBIDO-CHE   TO WS-SALVO-RECEBIDO-CHE.
+           MOVE DATA-CONF      TO WS-SALVO-DATA-CONF.
+           MOVE VALOR-PAGO     TO WS-SALVO-VALOR-PAGO.
+           MOVE MEMO-CHE       TO WS-SALVO-MEMO-CHE.
+           MOVE PIX-E2E-CHE    TO WS-SALVO-PIX-E2E-CHE.
+           MOVE "A" TO CANCEL-CHE.
+           PERFORM P-REWRITE-BCO.
+           PERFORM P-PROXIMO-NUM-REVERSAO.
+      *-----monta o lancamento de estorno no buffer e grava-----------*
+           MOVE WS-NUM-REVERSAO      TO NUM-CHE.
+           MOVE WS-SALVO-CONTA-CHE   TO CONTA-CHE.
+           MOVE SPACES               TO DESCRI-CHE.
+           STRING "EST:" WS-SALVO-DESCRI-CHE DELIMITED BY SIZE
+               INTO DESCRI-CHE.
+           MOVE WS-SALVO-DIA-CHE     TO DIA-CHE.
+           MOVE WS-SALVO-MES-CHE     TO MES-CHE.
+           MOVE WS-SALVO-ANO-CHE     TO ANO-CHE.
+           MOVE WS-SALVO-VALOR-CHE   TO VALOR-CHE.
+           MOVE WS-SALVO-OBS-CHE     TO OBS-CHE.
+           MOVE WS-SALVO-INSCR-CHE   TO INSCR-CHE.
+           MOVE ZEROS                TO RECEBIDO-CHE.
+           MOVE ZEROS                TO DATA-CONF.
+           MOVE ZEROS                TO VALOR-PAGO.
+           MOVE SPACES                TO MEMO-CHE.
+           MOVE "E"                   TO CANCEL-CHE.
+           MOVE SPACES                TO PIX-E2E-CHE.
+           PERFORM P-WRITE-BCO.
+      *-----restaura o buffer p/ a imagem do documento original,------*
+      *-----que ja esta gravado em disco com CANCEL-CHE = "A"----------*
+           MOVE WS-SALVO-NUM-CHE      TO NUM-CHE.
+           MOVE WS-SALVO-CONTA-CHE    TO CONTA-CHE.
+           MOVE WS-SALVO-DESCRI-CHE   TO DESCRI-CHE.
+           MOVE WS-SALVO-DIA-CHE      TO DIA-CHE.
+           MOVE WS-SALVO-MES-CHE      TO MES-CHE.
+           MOVE WS-SALVO-ANO-CHE      TO ANO-CHE.
+           MOVE WS-SALVO-VALOR-CHE    TO VALOR-CHE.
+           MOVE WS-SALVO-OBS-CHE      TO OBS-CHE.
+           MOVE WS-SALVO-INSCR-CHE    TO INSCR-CHE.
+           MOVE WS-SALVO-RECEBIDO-CHE TO RECEBIDO-CHE.
+           MOVE WS-SALVO-DATA-CONF    TO DATA-CONF.
+           MOVE WS-SALVO-VALOR-PAGO   TO VALOR-PAGO.
+           MOVE WS-SALVO-MEMO-CHE     TO MEMO-CHE.
+           MOVE "A"                   TO CANCEL-CHE.
+           MOVE WS-SALVO-PIX-E2E-CHE  TO PIX-E2E-CHE.
+           PERFORM P-SITUACAO.
+
+      *-----------------------------------------------------------*
+      * Acha o proximo NUM-CHE livre na mesma faixa (cheque
+      * 0001-4999 / titulo 5000-9999) e no mesmo ano do documento
+      * que esta sendo cancelado, no mesmo esquema de varredura
+      * usado em P-CONTA-CODIGO (BANCO01), p/ o lancamento de
+      * estorno entrar no talao certo.
+       P-PROXIMO-NUM-REVERSAO.
+           MOVE WS-SALVO-NUM-CHE TO WS-CHAVE-BUF.
+           MOVE WS-CHAVE-ANO     TO WS-REV-ANO.
+           IF WS-CHAVE-SEQ < 5000
+               MOVE ZEROS TO WS-REV-FLOOR
+               MOVE ZEROS TO WS-REV-SEQ
+               MOVE 4999  TO WS-REV-LIMITE
+           ELSE
+               MOVE 4999  TO WS-REV-FLOOR
+               MOVE 4999  TO WS-REV-SEQ
+               MOVE 9999  TO WS-REV-LIMITE.
+           MOVE WS-REV-ANO TO WS-CHAVE-ANO.
+           ADD 1 WS-REV-FLOOR GIVING WS-CHAVE-SEQ.
+           MOVE WS-CHAVE-BUF TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY
+                   GO TO P-PROXIMO-NUM-REVERSAO-FIM.
+       P-PROXIMO-NUM-REVERSAO-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   GO TO P-PROXIMO-NUM-REVERSAO-FIM.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-ANO NOT = WS-REV-ANO
+               GO TO P-PROXIMO-NUM-REVERSAO-FIM.
+           IF WS-CHAVE-SEQ > WS-REV-LIMITE
+               GO TO P-PROXIMO-NUM-REVERSAO-FIM.
+           IF WS-CHAVE-SEQ > WS-REV-SEQ
+               MOVE WS-CHAVE-SEQ TO WS-REV-SEQ.
+           GO TO P-PROXIMO-NUM-REVERSAO-LER.
+       P-PROXIMO-NUM-REVERSAO-FIM.
+           ADD 1 TO WS-REV-SEQ.
+           IF WS-REV-SEQ > WS-REV-LIMITE
+               MOVE WS-REV-LIMITE TO WS-REV-SEQ.
+
+       P-GRAVA-HIST.
+           MOVE NUM-CHE        TO HIST-NUM-CHE.
+           MOVE WS-OPERACAO    TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA            TO HIST-DIA-MOV.
+           MOVE MES            TO HIST-MES-MOV.
+           MOVE ANO            TO HIST-ANO-MOV.
+           MOVE CONTA-CHE      TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE     TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE        TO HIST-DIA-CHE.
+           MOVE MES-CHE        TO HIST-MES-CHE.
+           MOVE ANO-CHE        TO HIST-ANO-CHE.
+           MOVE VALOR-CHE      TO HIST-VALOR-CHE.
+           MOVE OBS-CHE        TO HIST-OBS-CHE.
+           MOVE INSCR-CHE      TO HIST-INSCR-CHE.
+           MOVE RECEBIDO-CHE   TO HIST-RECEBIDO-CHE.
+           MOVE DATA-CONF      TO HIST-DATA-CONF.
+           MOVE VALOR-PAGO     TO HIST-VALOR-PAGO.
+           MOVE MEMO-CHE       TO HIST-MEMO-CHE.
+           MOVE CANCEL-CHE     TO HIST-CANCEL-CHE.
+           MOVE PIX-E2E-CHE    TO HIST-PIX-E2E-CHE.
+           MOVE ZEROS          TO HIST-VALOR-REVERSAO.
+           IF HIST-CANCELAMENTO
+               COMPUTE HIST-VALOR-REVERSAO = ZERO - VALOR-CHE.
+           WRITE REG-HIST.
+
+
