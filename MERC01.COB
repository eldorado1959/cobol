@@ -0,0 +1,158 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MERC01.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE PRODUTOS - CONTROLE DE ESTOQUE
+      *    Mantem o arquivo ESTOQUE.DAT chamado a partir do menu
+      *    de Estoque de BANCO36 (opcao <1>). Mesma estrutura de
+      *    Incluir/Alterar/Listar do cadastro de Fornecedores
+      *    (BANCOFS), aplicada ao cadastro de produtos.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PROD-COD
+                  FILE STATUS IS FS-ESTOQUE.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ESTQMAST.
+
+       WORKING-STORAGE SECTION.
+       77 FS-ESTOQUE            PIC XX.
+       77 WS-P                  PIC X VALUE SPACES.
+       77 WS-LIMPA              PIC X(40) VALUE SPACES.
+       77 WS-OPCAO              PIC X VALUE SPACES.
+       77 WS-ULTIMO-COD         PIC 9(04) VALUE ZEROS.
+       77 LIN                   PIC 99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 25 VALUE " Cadastro de Produtos" BLINK.
+           02 LINE 05 COLUMN 04 VALUE "<1> Incluir".
+           02 LINE 06 COLUMN 04 VALUE "<2> Alterar".
+           02 LINE 07 COLUMN 04 VALUE "<3> Listar".
+           02 LINE 08 COLUMN 04 VALUE "<0> Sair".
+           02 LINE 10 COLUMN 04 VALUE "Opcao..............=".
+
+       01 TELA-PROD-1.
+           02 LINE 05 COLUMN 04 VALUE "Codigo.............=".
+           02 LINE 06 COLUMN 04 VALUE "Produto............=".
+           02 LINE 07 COLUMN 04 VALUE "Quantidade.........=".
+           02 LINE 08 COLUMN 04 VALUE "Preco Unitario.....=".
+           02 LINE 09 COLUMN 04 VALUE "Situacao (A/I).....=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O ESTOQUE.
+           IF FS-ESTOQUE = "30"
+               CLOSE ESTOQUE
+               OPEN OUTPUT ESTOQUE
+               CLOSE ESTOQUE
+               OPEN I-O ESTOQUE.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (10 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO = "1" PERFORM P-INCLUIR GO TO P01-MENU.
+           IF WS-OPCAO = "2" PERFORM P-ALTERAR GO TO P01-MENU.
+           IF WS-OPCAO = "3"
+               PERFORM P-LISTAR THRU P-LISTAR-FIM
+               GO TO P01-MENU.
+           IF WS-OPCAO = "0" PERFORM P-FIM.
+           GO TO P01-MENU.
+
+       P-INCLUIR.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-PROD-1.
+           PERFORM P-PROXIMO-CODIGO.
+           DISPLAY (05 25) WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO PROD-COD.
+           ACCEPT (06 25) PROD-DESCR WITH PROMPT.
+           IF PROD-DESCR = SPACES
+               EXIT PARAGRAPH.
+           ACCEPT (07 25) PROD-QTDE WITH PROMPT.
+           ACCEPT (08 25) PROD-PRECO WITH PROMPT.
+           MOVE "A" TO PROD-SITUACAO.
+           DISPLAY (09 25) PROD-SITUACAO.
+           WRITE REG-ESTOQUE INVALID KEY
+               DISPLAY (22 04) "!! CODIGO JA EXISTENTE !!"
+               ACCEPT WS-P.
+
+       P-ALTERAR.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-PROD-1.
+           ACCEPT (05 25) PROD-COD WITH PROMPT AUTO-SKIP.
+           IF PROD-COD = ZEROS
+               EXIT PARAGRAPH.
+           READ ESTOQUE
+               INVALID KEY
+                   DISPLAY (22 04) "!! CODIGO NAO CADASTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY (06 25) PROD-DESCR.
+           DISPLAY (07 25) PROD-QTDE.
+           DISPLAY (08 25) PROD-PRECO.
+           DISPLAY (09 25) PROD-SITUACAO.
+           ACCEPT (06 25) PROD-DESCR WITH PROMPT UPDATE.
+           ACCEPT (07 25) PROD-QTDE WITH PROMPT UPDATE.
+           ACCEPT (08 25) PROD-PRECO WITH PROMPT UPDATE.
+           ACCEPT (09 25) PROD-SITUACAO WITH PROMPT UPDATE.
+           REWRITE REG-ESTOQUE.
+
+       P-LISTAR.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO PROD-COD.
+           START ESTOQUE KEY IS NOT LESS THAN PROD-COD
+               INVALID KEY
+                   GO TO P-LISTAR-FIM.
+       P-LISTAR-LER.
+           READ ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-LISTAR-FIM.
+           DISPLAY (LIN, 04) PROD-COD.
+           DISPLAY (LIN, 09) PROD-DESCR.
+           DISPLAY (LIN, 36) PROD-QTDE.
+           DISPLAY (LIN, 44) PROD-PRECO.
+           DISPLAY (LIN, 52) PROD-SITUACAO.
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-PARA.
+           GO TO P-LISTAR-LER.
+       P-LISTAR-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+
+       P-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTAR-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+
+       P-PROXIMO-CODIGO.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+           MOVE ZEROS TO PROD-COD.
+           START ESTOQUE KEY IS NOT LESS THAN PROD-COD
+               INVALID KEY
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+       P-PROXIMO-LER.
+           READ ESTOQUE NEXT RECORD
+               AT END
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+           MOVE PROD-COD TO WS-ULTIMO-COD.
+           GO TO P-PROXIMO-LER.
+
+       P-FIM.
+           CLOSE ESTOQUE.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO36.COM".
