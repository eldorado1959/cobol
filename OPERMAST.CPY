@@ -0,0 +1,18 @@
+      ***********************************************************
+      *  OPERMAST.CPY                                              *
+      *  Layout do cadastro-mestre de Operadores.                  *
+      *  Usado por BANCOOP (manutencao) e por todo programa de     *
+      *  exclusao/fechamento que precise exigir login antes de     *
+      *  seguir (BANCO27, banco251, etc). Mantido em copybook para *
+      *  que a senha fique IGUAL em todos os programas que a usam. *
+      ***********************************************************
+       FD OPER
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OPER.DAT".
+       01 REG-OPER.
+           03 OPER-COD         PIC 9(02).
+           03 OPER-NOME        PIC X(20).
+           03 OPER-SENHA       PIC X(06).
+           03 OPER-SITUACAO    PIC X(01).
+           88 OPER-ATIVO              VALUE "A".
+           88 OPER-INATIVO            VALUE "I".
