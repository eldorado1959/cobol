@@ -0,0 +1,23 @@
+      ***********************************************************
+      *  CAIXAMAST.CPY                                              *
+      *  Layout do historico de fechamento de caixa (CAIXA.DAT).    *
+      *  BANCO36 grava aqui um registro por fechamento do dia, com   *
+      *  a data do movimento e os totais de Dinheiro/Titulos/Juros   *
+      *  apurados na tela - mesma ideia do fechamento anual de       *
+      *  BANCO27 (FECHAMAST), so que um registro por dia em vez de    *
+      *  um por ano. Arquivo sequencial, somente gravacao (EXTEND) -  *
+      *  assim como o HIST.DAT/FECHA.DAT/PGTO.DAT, nenhum programa    *
+      *  de entrada rele o CAIXA.                                     *
+      ***********************************************************
+       FD CAIXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CAIXA.DAT".
+       01 REG-CAIXA.
+           03 CAIXA-DATA-MOV.
+               05 CAIXA-DIA-MOV  PIC 99.
+               05 CAIXA-MES-MOV  PIC 99.
+               05 CAIXA-ANO-MOV  PIC 99.
+           03 CAIXA-DINHEIRO    PIC 9(05)V99.
+           03 CAIXA-TITULOS     PIC 9(05)V99.
+           03 CAIXA-JUROS       PIC 9(04)V99.
+           03 CAIXA-TOTAL       PIC S9(05)V99.
