@@ -0,0 +1,451 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO17.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    PREVISAO DE FLUXO DE CAIXA
+      *    Soma VALOR-CHE dos documentos ainda nao conferidos
+      *    (DATA-CONF = ZEROS) com vencimento entre hoje e o horizonte
+      *    informado, agrupando por semana ou por mes - para saber
+      *    quanto vai sair do caixa nas proximas semanas/meses.
+      *
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO17.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WS-AGRUPA            PIC X VALUE "M".
+       88 AGRUPA-SEMANA        VALUE "S" "s".
+       88 AGRUPA-MES           VALUE "M" "m".
+
+       77 WS-IDX               PIC 9(03).
+       77 WS-DIAS-DIF          PIC 9(05).
+
+       77 WS-CJ-ANO             PIC 99.
+       77 WS-CJ-MES             PIC 99.
+       77 WS-CJ-DIA             PIC 99.
+       77 WS-CJ-DIVANO          PIC 9(03).
+       77 WS-CJ-RESTO           PIC 9(03).
+       77 WS-CJ-AJUSTE          PIC 9.
+       77 WS-CJ-RESULT          PIC 9(05).
+       77 WS-JULIANO-HOJE       PIC 9(05) VALUE ZEROS.
+       77 WS-JULIANO-VENC       PIC 9(05) VALUE ZEROS.
+
+      *-----tabela de dias acumulados antes de cada mes (ano normal)---*
+       01 WS-TAB-MES-INIC.
+           02 FILLER PIC 9(03) VALUE 000.
+           02 FILLER PIC 9(03) VALUE 031.
+           02 FILLER PIC 9(03) VALUE 059.
+           02 FILLER PIC 9(03) VALUE 090.
+           02 FILLER PIC 9(03) VALUE 120.
+           02 FILLER PIC 9(03) VALUE 151.
+           02 FILLER PIC 9(03) VALUE 181.
+           02 FILLER PIC 9(03) VALUE 212.
+           02 FILLER PIC 9(03) VALUE 243.
+           02 FILLER PIC 9(03) VALUE 273.
+           02 FILLER PIC 9(03) VALUE 304.
+           02 FILLER PIC 9(03) VALUE 334.
+       01 WS-TAB-MES REDEFINES WS-TAB-MES-INIC.
+           02 WS-TAB-MES-V      PIC 9(03) OCCURS 12 TIMES.
+
+      *-----acumulado por mes (indice MES-CHE, 1-12)--------------------
+       01 WS-TAB-TOTAL-MES.
+           02 WS-TOT-MES-OCR OCCURS 12 TIMES.
+               03 WS-TOT-MES-QTDE   PIC 9(03).
+               03 WS-TOT-MES-VALOR  PIC 9(08)V99.
+
+      *-----acumulado por semana (indice = semanas a contar de hoje,---*
+      *-----estouro vai todo para o ultimo balde)-----------------------
+       01 WS-TAB-TOTAL-SEM.
+           02 WS-TOT-SEM-OCR OCCURS 60 TIMES.
+               03 WS-TOT-SEM-QTDE   PIC 9(03).
+               03 WS-TOT-SEM-VALOR  PIC 9(08)V99.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+
+       01 WS-DATA-HOJE.
+           03 ANO-HOJE          PIC 99.
+           03 MES-HOJE          PIC 99.
+           03 DIA-HOJE          PIC 99.
+
+      *-----horizonte da previsao (ate quando olhar)--------------------
+       01 WS-DATA-LIM.
+           03 ANO-LIM           PIC 99.
+           03 MES-LIM            PIC 99.
+           03 DIA-LIM            PIC 99.
+
+       01 WS-DATA-R.
+           03 ANO-R             PIC 99.
+           03 MES-R              PIC 99.
+           03 DIA-R              PIC 99.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(26) VALUE "Previsao de Caixa ate ".
+           02 DIA-LIM-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-LIM-DET PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-LIM-DET PIC 99.
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 ROTULO-DET       PIC X(14).
+           02 f pic x(02) value spaces.
+           02 QTDE-DET         PIC ZZ9.
+           02 F PIC X(14) VALUE " documento(s) ".
+           02 F PIC X(06) VALUE "R$    ".
+           02 VALOR-DET        PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(50) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO17" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 28 VALUE "PREVISAO DE FLUXO DE CAIXA".
+           02 LINE 03 COLUMN 04 VALUE "|PERIODO      |".
+           02 LINE 03 COLUMN 22 VALUE "|QTDE|    VALOR".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TAB-TOTAL-MES.
+           MOVE ZEROS TO WS-TAB-TOTAL-SEM.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           DISPLAY (09 10) "Agrupar por <S>emana ou <M>es ? ".
+           ACCEPT (09 42) WS-AGRUPA WITH PROMPT AUTO-SKIP.
+           DISPLAY (10 10) "Previsao Ate:  /  /  .".
+           ACCEPT (10 25) DIA-LIM WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 28) MES-LIM WITH PROMPT AUTO-SKIP.
+           ACCEPT (10 31) ANO-LIM WITH PROMPT AUTO-SKIP.
+           IF WS-DATA-LIM = ZEROS
+               CLOSE BANCO
+               CHAIN "BANCO.COM".
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE.
+           IF DATA-CONF NOT = ZEROS
+               GO TO LER.
+           MOVE DIA-CHE TO DIA-R.
+           MOVE MES-CHE TO MES-R.
+           MOVE ANO-CHE TO ANO-R.
+           IF WS-DATA-R < WS-DATA-HOJE
+               GO TO LER.
+           IF WS-DATA-R > WS-DATA-LIM
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+           MOVE DIA TO DIA-HOJE.
+           MOVE MES TO MES-HOJE.
+           MOVE ANO TO ANO-HOJE.
+           MOVE ANO  TO WS-CJ-ANO.
+           MOVE MES  TO WS-CJ-MES.
+           MOVE DIA  TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-HOJE.
+
+      *-----classifica o documento no balde certo (mes ou semana)-------
+       P-MOSTRA.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           ADD VALOR-CHE TO WS-TOTAL-VALOR.
+           IF AGRUPA-SEMANA
+               PERFORM P-CLASSIFICA-SEMANA
+           ELSE
+               PERFORM P-CLASSIFICA-MES.
+
+       P-CLASSIFICA-MES.
+           MOVE MES-CHE TO WS-IDX.
+           ADD 1 TO WS-TOT-MES-QTDE ( WS-IDX ).
+           ADD VALOR-CHE TO WS-TOT-MES-VALOR ( WS-IDX ).
+
+       P-CLASSIFICA-SEMANA.
+           MOVE ANO-CHE TO WS-CJ-ANO.
+           MOVE MES-CHE TO WS-CJ-MES.
+           MOVE DIA-CHE TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-VENC.
+           COMPUTE WS-DIAS-DIF = WS-JULIANO-VENC - WS-JULIANO-HOJE.
+           COMPUTE WS-IDX = ( WS-DIAS-DIF / 7 ) + 1.
+           IF WS-IDX > 60
+               MOVE 60 TO WS-IDX.
+           ADD 1 TO WS-TOT-SEM-QTDE ( WS-IDX ).
+           ADD VALOR-CHE TO WS-TOT-SEM-VALOR ( WS-IDX ).
+
+      *-----numero juliano (dia corrido no calendario), contando-------*
+      *-----anos bissextos, igual ao usado em BANCO09-------------------
+       P-CALCULA-JULIANO.
+           MOVE ZEROS TO WS-CJ-AJUSTE.
+           DIVIDE WS-CJ-ANO BY 4 GIVING WS-CJ-DIVANO
+                                 REMAINDER WS-CJ-RESTO.
+           IF WS-CJ-RESTO = 0 AND WS-CJ-MES > 2
+               MOVE 1 TO WS-CJ-AJUSTE.
+           COMPUTE WS-CJ-RESULT =
+               ( WS-CJ-ANO * 365 ) + WS-CJ-DIVANO
+               + WS-TAB-MES-V ( WS-CJ-MES ) + WS-CJ-DIA + WS-CJ-AJUSTE.
+
+       P-FINAL-IMP.
+           MOVE DIA-LIM TO DIA-LIM-DET.
+           MOVE MES-LIM TO MES-LIM-DET.
+           MOVE ANO-LIM TO ANO-LIM-DET.
+           MOVE 5 TO LIN.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-MOSTRA-TELA.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (20 04) WS-TOTAL-IMPRESSOS " doctos.pendentes".
+           DISPLAY (21 04) "total previsto R$: " WS-MOSTRA-VALOR.
+           DISPLAY (22 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (22 35) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" OR "s" OR "0"
+               PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+               PERFORM P-EXPORTA.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+           CLOSE BANCO RELATO.
+           CHAIN "BANCO.COM".
+
+      *-----rotulo do balde (Jan..Dez, ou "Semana nn")------------------
+       P-ROTULO-MES.
+           MOVE "Jan/Fev/Mar..." TO ROTULO-DET.
+           IF WS-IDX = 1  MOVE "Janeiro       " TO ROTULO-DET.
+           IF WS-IDX = 2  MOVE "Fevereiro     " TO ROTULO-DET.
+           IF WS-IDX = 3  MOVE "Marco         " TO ROTULO-DET.
+           IF WS-IDX = 4  MOVE "Abril         " TO ROTULO-DET.
+           IF WS-IDX = 5  MOVE "Maio          " TO ROTULO-DET.
+           IF WS-IDX = 6  MOVE "Junho         " TO ROTULO-DET.
+           IF WS-IDX = 7  MOVE "Julho         " TO ROTULO-DET.
+           IF WS-IDX = 8  MOVE "Agosto        " TO ROTULO-DET.
+           IF WS-IDX = 9  MOVE "Setembro      " TO ROTULO-DET.
+           IF WS-IDX = 10 MOVE "Outubro       " TO ROTULO-DET.
+           IF WS-IDX = 11 MOVE "Novembro      " TO ROTULO-DET.
+           IF WS-IDX = 12 MOVE "Dezembro      " TO ROTULO-DET.
+
+       P-ROTULO-SEM.
+           MOVE "Semana" TO ROTULO-DET.
+           MOVE WS-IDX TO QTDE-DET.
+           STRING "Semana " DELIMITED BY SIZE
+                  QTDE-DET DELIMITED BY SIZE
+                  INTO ROTULO-DET.
+
+      *-----lista os baldes com lancamento (GO TO em vez de PERFORM-----
+      *-----VARYING, no mesmo estilo de loop usado no resto do pacote)--
+       P-MOSTRA-TELA.
+           IF AGRUPA-SEMANA
+               IF WS-TOT-SEM-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-MOSTRA-TELA-PROX
+               ELSE
+                   PERFORM P-ROTULO-SEM
+                   MOVE WS-TOT-SEM-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-SEM-VALOR ( WS-IDX ) TO VALOR-DET
+           ELSE
+               IF WS-TOT-MES-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-MOSTRA-TELA-PROX
+               ELSE
+                   PERFORM P-ROTULO-MES
+                   MOVE WS-TOT-MES-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-MES-VALOR ( WS-IDX ) TO VALOR-DET.
+           DISPLAY (LIN, 04) ROTULO-DET.
+           DISPLAY (LIN, 22) QTDE-DET.
+           DISPLAY (LIN, 28) VALOR-DET.
+           ADD 1 TO LIN.
+           IF LIN > 18
+               PERFORM P-PARA.
+       P-MOSTRA-TELA-PROX.
+           ADD 1 TO WS-IDX.
+           IF AGRUPA-SEMANA
+               IF WS-IDX < 61
+                   GO TO P-MOSTRA-TELA.
+           IF NOT AGRUPA-SEMANA
+               IF WS-IDX < 13
+                   GO TO P-MOSTRA-TELA.
+
+       P-PARA.
+           DISPLAY (20 25) "< ENTER > Continua".
+           ACCEPT (20 44) WS-P WITH AUTO-SKIP.
+           DISPLAY (20 25) "                  ".
+           DISPLAY (06 00) ERASE.
+           MOVE 6 TO LIN.
+
+       P-IMPRIME.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-IMPRIME-BALDE.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+       P-IMPRIME-BALDE.
+           IF AGRUPA-SEMANA
+               IF WS-TOT-SEM-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-IMPRIME-BALDE-PROX
+               ELSE
+                   PERFORM P-ROTULO-SEM
+                   MOVE WS-TOT-SEM-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-SEM-VALOR ( WS-IDX ) TO VALOR-DET
+           ELSE
+               IF WS-TOT-MES-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-IMPRIME-BALDE-PROX
+               ELSE
+                   PERFORM P-ROTULO-MES
+                   MOVE WS-TOT-MES-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-MES-VALOR ( WS-IDX ) TO VALOR-DET.
+           WRITE REG-RELATO FROM LINHA-DET.
+       P-IMPRIME-BALDE-PROX.
+           ADD 1 TO WS-IDX.
+           IF AGRUPA-SEMANA
+               IF WS-IDX < 61
+                   GO TO P-IMPRIME-BALDE.
+           IF NOT AGRUPA-SEMANA
+               IF WS-IDX < 13
+                   GO TO P-IMPRIME-BALDE.
+
+      *-----grava o mesmo detalhe em disco (BANCO17.TXT), para quem-----
+      *-----quer a listagem numa planilha em vez do papel---------------
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-EXPORTA-BALDE.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+       P-EXPORTA-BALDE.
+           IF AGRUPA-SEMANA
+               IF WS-TOT-SEM-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-EXPORTA-BALDE-PROX
+               ELSE
+                   PERFORM P-ROTULO-SEM
+                   MOVE WS-TOT-SEM-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-SEM-VALOR ( WS-IDX ) TO VALOR-DET
+           ELSE
+               IF WS-TOT-MES-QTDE ( WS-IDX ) = ZEROS
+                   GO TO P-EXPORTA-BALDE-PROX
+               ELSE
+                   PERFORM P-ROTULO-MES
+                   MOVE WS-TOT-MES-QTDE ( WS-IDX ) TO QTDE-DET
+                   MOVE WS-TOT-MES-VALOR ( WS-IDX ) TO VALOR-DET.
+           WRITE REG-ARQSAID FROM LINHA-DET.
+       P-EXPORTA-BALDE-PROX.
+           ADD 1 TO WS-IDX.
+           IF AGRUPA-SEMANA
+               IF WS-IDX < 61
+                   GO TO P-EXPORTA-BALDE.
+           IF NOT AGRUPA-SEMANA
+               IF WS-IDX < 13
+                   GO TO P-EXPORTA-BALDE.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
