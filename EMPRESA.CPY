@@ -0,0 +1,18 @@
+      ***********************************************************
+      *  EMPRESA.CPY                                               *
+      *  Layout do cadastro de dados da empresa (razao social,     *
+      *  CNPJ/CPF e conta p/deposito). Registro unico, mantido      *
+      *  por BANCOEMP, e lido pelos relatorios que hoje imprimem    *
+      *  esses dados no rodape (BANCO36) em vez de te-los mantidos   *
+      *  amarrados no codigo-fonte.                                *
+      ***********************************************************
+       FD EMPRESA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EMPRESA.DAT".
+       01 REG-EMPRESA.
+           03 EMPRESA-COD        PIC 9(02).
+           03 EMPRESA-NOME       PIC X(24).
+           03 EMPRESA-CNPJ       PIC X(18).
+           03 EMPRESA-CPF        PIC X(14).
+           03 EMPRESA-CONTA-DEP  PIC X(14).
+           03 EMPRESA-CIDADE     PIC X(15).
