@@ -1,170 +1,263 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO14.
-       AUTHOR. ROGERIO-MACHADO.
-
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO     ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS SEQUENTIAL
-                  RECORD KEY   IS NUM-CHE
-                  FILE STATUS  IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO             LABEL RECORD IS STANDARD
-                               VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-PROD.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(05).
-           03 DESCRI2-CHE      PIC X(15).
-           03 DIA-CHE          PIC 99.
-           03 MES-CHE          PIC 99.
-           03 ANO-CHE          PIC 99.
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15).
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-       WORKING-STORAGE SECTION.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(50) VALUE SPACES.
-       77 WS-COD               PIC X(08) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
-       77 WS-OPCAO             PIC X(01) VALUE SPACES.
-       77 WS-TOTAL-IMPRESSOS   PIC 99 VALUE ZEROS.
-       77 ws-p                 PIC X.
-       77 WS-DESCRI            PIC X(05) VALUE SPACES.
-       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
-       77 WS-DATA-C            PIC 9(06) VALUE ZEROS.
-       77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
-       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
-       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
-
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-
-       01 WS-DATA-AUX.
-           03 DIA-A            PIC 99.
-           03 MES-A            PIC 99.
-           03 ANO-A            PIC 99.
-
-       SCREEN SECTION.
-       01 TELA.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "       /  /  .".
-           02 LINE 02 COLUMN 25 VALUE " E l d o r a d o " BLINK.
-           02 LINE 01 COLUMN 70 VALUE "Banco14" BLINK.
-       01 TELA-2.
-          
-      *     02 LINE 02 COLUMN 30 VALUE "Controle de Titulos".
-           02 LINE 02 COLUMN 01 VALUE "|Depto    | No.Titulo |".
-           02 LINE 02 COLUMN 15 VALUE "|   Favorecido ".
-           02 LINE 02 COLUMN 33 VALUE "     Valor        Vcto.|".
-      ********************************************
-
-       PROCEDURE DIVISION.
-
-       ABRIR.
-           MOVE ZEROS TO WS-TOTAL-VALOR.
-           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
-           OPEN INPUT BANCO.
-
-       P-DESCRI-CHE.
-           DISPLAY TELA.
-           PERFORM P-DATA.
-           MOVE 3 TO LIN.
-           DISPLAY (08 14) "!  C O N S U L T A  D E  T I T U L O S  !". 
-           DISPLAY (10 16) "Informe o VENCIMENTO DO TITULO ".
-           DISPLAY (11 16) "[      ]".
-           ACCEPT (11 17) WS-DATA-C WITH PROMPT AUTO-SKIP.
-           IF WS-DATA-C = ZEROS
-               CLOSE BANCO
-               CHAIN "BANCO.COM". 
-           DISPLAY (01 01) ERASE. 
-           DISPLAY TELA-2.          
-       LER.
-           READ BANCO NEXT RECORD
-                AT END
-                    PERFORM P-FINAL-IMP
-                    GO TO P-DESCRI-CHE.
-           IF CONTA-CHE NOT = "TITULOS"
-               GO TO LER.
-           MOVE DIA-CHE TO DIA-A.
-           MOVE MES-CHE TO MES-A.
-           MOVE ANO-CHE TO ANO-A.
-           IF WS-DATA-AUX NOT = WS-DATA-C
-               GO TO LER.
-           PERFORM P-MOSTRA.
-           GO TO LER.   
-
-      *************************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-
-       P-FINAL-IMP.
-           CLOSE BANCO.
-           DISPLAY (21 63) WS-TOTAL-IMPRESSOS " Titulos".
-           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
-           DISPLAY (22 63) "R$ " WS-MOSTRA-VALOR.
-           CHAIN "BANCO141.COM".
-
-       P-ERRO-LEITURA.
-           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
-           STOP RUN.
-
-       P-MOSTRA.
-           ADD 1 TO LIN.
-
-      *     DISPLAY (LIN , 01) CONTA-CHE.
-
-      *     DISPLAY (lin , 01) "obs:" obs-CHE.
-           IF OBS-CHE = 01 DISPLAY (lin , 01) "LOJA".
-           IF OBS-CHE = 02 DISPLAY (lin , 01) "ELETRO".
-           IF OBS-CHE = 03 DISPLAY (lin , 01) "CALCADOS".
-           IF OBS-CHE = 04 DISPLAY (lin , 01) "CONFEC.".
-           IF OBS-CHE = 05 DISPLAY (lin , 01) "MERCADO".
-           IF OBS-CHE = 06 DISPLAY (lin , 01) "FERRAGEM".
-           IF OBS-CHE = 07 DISPLAY (lin , 01) "OUTROS".
-           IF OBS-CHE = 08 DISPLAY (lin , 01) "DESPESAS".
-           IF OBS-CHE = 09 DISPLAY (lin , 01) "ACOUGUE".
-
-
-           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 07) WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 17) DESCRI-CHE DESCRI2-CHE.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR. 
-           ADD VALOR-CHE TO WS-TOTAL-VALOR.
-           DISPLAY (LIN , 38) "              ".
-           DISPLAY (LIN , 38) WS-MOSTRA-VALOR.
-           DISPLAY (LIN , 51) DIA-CHE "/" MES-CHE "/" ANO-CHE.
-           IF DATA-CONF = 0 
-               DISPLAY (LIN , 62) "NAO Pg" 
-           ELSE
-               DISPLAY (LIN , 60) "Pg." DATA-CONF.
-           DISPLAY (LIN , 71) "Rec." INSCR-CHE.
-           ADD 1 TO WS-TOTAL-IMPRESSOS.
-           IF LIN > 19 PERFORM P-PARA.
-
-       P-PARA.
-           DISPLAY (22 25) "< ENTER > Continua".
-           DISPLAY (23 25) "  < N > Encerra".
-           ACCEPT (22 29) WS-P WITH AUTO-SKIP.
-           DISPLAY (22 25) WS-LIMPA.
-           DISPLAY (23 25) WS-LIMPA.
-           if ws-p = "N" or "n" perform p-final-imp.                     
-      *     DISPLAY (06 00) ERASE. 
-           MOVE 6 TO LIN.
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO14.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT FILTRO    ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FILTRO-PROG
+                  FILE STATUS  IS FS-FILTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY FILTROMAST.
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-FILTRO             PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-COD               PIC X(08) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
+       77 WS-OPCAO             PIC X(01) VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 99 VALUE ZEROS.
+       77 ws-p                 PIC X.
+       77 WS-DESCRI            PIC X(05) VALUE SPACES.
+       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
+       77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
+       77 WS-DEPTO-FILTRO      PIC 99 VALUE ZEROS.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+      *-----vencimento digitado, DE/ATE-----------------------------*
+       01 WS-DATA-INI.
+           03 DIA-INI           PIC 99.
+           03 MES-INI           PIC 99.
+           03 ANO-INI           PIC 99.
+
+       01 WS-DATA-FIM.
+           03 DIA-FIM           PIC 99.
+           03 MES-FIM           PIC 99.
+           03 ANO-FIM           PIC 99.
+
+      *-----mesmas datas, ordem ANO/MES/DIA p/ comparar em faixa-----*
+       01 WS-DATA-I.
+           03 ANO-I             PIC 99.
+           03 MES-I             PIC 99.
+           03 DIA-I             PIC 99.
+
+       01 WS-DATA-F.
+           03 ANO-F             PIC 99.
+           03 MES-F             PIC 99.
+           03 DIA-F             PIC 99.
+
+       01 WS-DATA-R.
+           03 ANO-R             PIC 99.
+           03 MES-R             PIC 99.
+           03 DIA-R             PIC 99.
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E l d o r a d o " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "Banco14" BLINK.
+       01 TELA-2.
+          
+      *     02 LINE 02 COLUMN 30 VALUE "Controle de Titulos".
+           02 LINE 02 COLUMN 01 VALUE "|Depto    | No.Titulo |".
+           02 LINE 02 COLUMN 15 VALUE "|   Favorecido ".
+           02 LINE 02 COLUMN 33 VALUE "     Valor        Vcto.|".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           OPEN INPUT BANCO.
+           OPEN I-O FILTRO.
+           IF FS-FILTRO = "30"
+               CLOSE FILTRO
+               OPEN OUTPUT FILTRO
+               CLOSE FILTRO
+               OPEN I-O FILTRO.
+
+      *-----recupera o ultimo periodo informado, p/ sugerir de novo---*
+       P-CARREGA-FILTRO.
+           MOVE "BANCO14" TO FILTRO-PROG.
+           READ FILTRO
+               INVALID KEY
+                   MOVE ZEROS TO FILTRO-DIA-INI FILTRO-MES-INI
+                                 FILTRO-ANO-INI FILTRO-DIA-FIM
+                                 FILTRO-MES-FIM FILTRO-ANO-FIM
+                                 FILTRO-DEPTO
+                   WRITE REG-FILTRO.
+           MOVE FILTRO-DIA-INI TO DIA-INI.
+           MOVE FILTRO-MES-INI TO MES-INI.
+           MOVE FILTRO-ANO-INI TO ANO-INI.
+           MOVE FILTRO-DIA-FIM TO DIA-FIM.
+           MOVE FILTRO-MES-FIM TO MES-FIM.
+           MOVE FILTRO-ANO-FIM TO ANO-FIM.
+           MOVE FILTRO-DEPTO   TO WS-DEPTO-FILTRO.
+
+       P-DESCRI-CHE.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           PERFORM P-CARREGA-FILTRO.
+           MOVE 3 TO LIN.
+           DISPLAY (08 14) "!  C O N S U L T A  D E  T I T U L O S  !".
+           DISPLAY (10 16) "Informe o VENCIMENTO DO TITULO (De / Ate)".
+           DISPLAY (11 16) "De  : [  /  /  ]".
+           ACCEPT (11 23) DIA-INI WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 26) MES-INI WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 29) ANO-INI WITH PROMPT UPDATE AUTO-SKIP.
+           IF DIA-INI = ZEROS AND MES-INI = ZEROS AND ANO-INI = ZEROS
+               CLOSE BANCO FILTRO
+               CHAIN "BANCO.COM".
+           DISPLAY (12 16) "Ate : [  /  /  ] branco = so o dia acima".
+           ACCEPT (12 23) DIA-FIM WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (12 26) MES-FIM WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (12 29) ANO-FIM WITH PROMPT UPDATE AUTO-SKIP.
+           IF DIA-FIM = ZEROS AND MES-FIM = ZEROS AND ANO-FIM = ZEROS
+               MOVE DIA-INI TO DIA-FIM
+               MOVE MES-INI TO MES-FIM
+               MOVE ANO-INI TO ANO-FIM.
+           DISPLAY (13 16) "Depto (0=Todos,1=LOJA..9=ACOUGUE): [  ]".
+           ACCEPT (13 52) WS-DEPTO-FILTRO WITH PROMPT UPDATE AUTO-SKIP.
+           MOVE ANO-INI TO ANO-I.
+           MOVE MES-INI TO MES-I.
+           MOVE DIA-INI TO DIA-I.
+           MOVE ANO-FIM TO ANO-F.
+           MOVE MES-FIM TO MES-F.
+           MOVE DIA-FIM TO DIA-F.
+           MOVE DIA-INI TO FILTRO-DIA-INI.
+           MOVE MES-INI TO FILTRO-MES-INI.
+           MOVE ANO-INI TO FILTRO-ANO-INI.
+           MOVE DIA-FIM TO FILTRO-DIA-FIM.
+           MOVE MES-FIM TO FILTRO-MES-FIM.
+           MOVE ANO-FIM TO FILTRO-ANO-FIM.
+           MOVE WS-DEPTO-FILTRO TO FILTRO-DEPTO.
+           REWRITE REG-FILTRO.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE.
+           IF CONTA-CHE NOT = "TITULOS"
+               GO TO LER.
+           MOVE ANO-CHE TO ANO-R.
+           MOVE MES-CHE TO MES-R.
+           MOVE DIA-CHE TO DIA-R.
+           IF WS-DATA-R < WS-DATA-I OR WS-DATA-R > WS-DATA-F
+               GO TO LER.
+           IF WS-DEPTO-FILTRO NOT = ZEROS
+               IF OBS-CHE NOT = WS-DEPTO-FILTRO
+                   GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FINAL-IMP.
+           CLOSE BANCO FILTRO.
+           DISPLAY (21 63) WS-TOTAL-IMPRESSOS " Titulos".
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (22 63) "R$ " WS-MOSTRA-VALOR.
+           CHAIN "BANCO141.COM".
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
+
+       P-MOSTRA.
+           ADD 1 TO LIN.
+
+      *     DISPLAY (LIN , 01) CONTA-CHE.
+
+      *     DISPLAY (lin , 01) "obs:" obs-CHE.
+           IF OBS-CHE = 01 DISPLAY (lin , 01) "LOJA".
+           IF OBS-CHE = 02 DISPLAY (lin , 01) "ELETRO".
+           IF OBS-CHE = 03 DISPLAY (lin , 01) "CALCADOS".
+           IF OBS-CHE = 04 DISPLAY (lin , 01) "CONFEC.".
+           IF OBS-CHE = 05 DISPLAY (lin , 01) "MERCADO".
+           IF OBS-CHE = 06 DISPLAY (lin , 01) "FERRAGEM".
+           IF OBS-CHE = 07 DISPLAY (lin , 01) "OUTROS".
+           IF OBS-CHE = 08 DISPLAY (lin , 01) "DESPESAS".
+           IF OBS-CHE = 09 DISPLAY (lin , 01) "ACOUGUE".
+
+
+           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 07) WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 17) DESCRI-CHE DESCRI2-CHE.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR. 
+           ADD VALOR-CHE TO WS-TOTAL-VALOR.
+           DISPLAY (LIN , 38) "              ".
+           DISPLAY (LIN , 38) WS-MOSTRA-VALOR.
+           DISPLAY (LIN , 51) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           IF DATA-CONF = 0 
+               DISPLAY (LIN , 62) "NAO Pg" 
+           ELSE
+               DISPLAY (LIN , 60) "Pg." DATA-CONF.
+           DISPLAY (LIN , 71) "Rec." RECEBIDO-CHE.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           IF LIN > 19 PERFORM P-PARA.
+
+       P-PARA.
+           DISPLAY (22 25) "< ENTER > Continua".
+           DISPLAY (23 25) "  < N > Encerra".
+           ACCEPT (22 29) WS-P WITH AUTO-SKIP.
+           DISPLAY (22 25) WS-LIMPA.
+           DISPLAY (23 25) WS-LIMPA.
+           if ws-p = "N" or "n" perform p-final-imp.                     
+      *     DISPLAY (06 00) ERASE. 
+           MOVE 6 TO LIN.
+
+
