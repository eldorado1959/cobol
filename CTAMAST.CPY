@@ -0,0 +1,18 @@
+      ***********************************************************
+      *  CTAMAST.CPY                                              *
+      *  Layout do cadastro-mestre de Contas (bancos/caixas).      *
+      *  Usado por BANCOCT (manutencao) e por todo programa de     *
+      *  entrada/relatorio que precise listar ou validar a conta   *
+      *  (BANCO01, BANCO09, BANCO12, etc). Mantido em copybook      *
+      *  para que a lista de contas fique IGUAL em todos os         *
+      *  programas que a usam.                                     *
+      ***********************************************************
+       FD CTA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CTA.DAT".
+       01 REG-CTA.
+           03 CTA-COD          PIC 9(02).
+           03 CTA-NOME         PIC X(10).
+           03 CTA-SITUACAO     PIC X(01).
+           88 CTA-ATIVA               VALUE "A".
+           88 CTA-INATIVA             VALUE "I".
