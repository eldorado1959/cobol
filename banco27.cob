@@ -1,145 +1,393 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO27.
-       AUTHOR. ROGERIO-MACHADO.
-
-       ENVIRONMENT DIVISION.
-      * SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO     ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS SEQUENTIAL
-                  RECORD KEY   IS NUM-CHE
-                  FILE STATUS  IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO             LABEL RECORD IS STANDARD
-                               VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-PROD.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(05).
-           03 DESCRI2-CHE      PIC X(15).
-           03 DIA-CHE          PIC 99.
-           03 MES-CHE          PIC 99.
-           03 ANO-CHE          PIC 99.
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15).
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-       WORKING-STORAGE SECTION.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(50) VALUE SPACES.
-       77 WS-COD               PIC X(08) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
-       77 WS-OPCAO             PIC X(01) VALUE SPACES.
-       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
-       77 ws-p                 PIC X.
-       77 WS-DESCRI            PIC X(05) VALUE SPACES.
-       77 WS-VALOR             PIC 9(06)v99 VALUE ZEROS.
-       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
-       77 WS-ANO               PIC 99 VALUE ZEROS.
-       77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
-       77 WS-MOSTRA-VALOR      PIC ZZZZZ9.99 VALUE ZEROS.
-
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-
-       SCREEN SECTION.
-       01 TELA.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "       /  /  .".
-           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
-           02 LINE 01 COLUMN 70 VALUE "BANCO27" BLINK.
-       01 TELA-2.
-          
-           02 LINE 02 COLUMN 40 VALUE "Exclusao de Documentos".
-           02 LINE 03 COLUMN 04 VALUE "|No.Documento|".
-           02 LINE 03 COLUMN 15 VALUE "   |   FAVORECIDO ".
-           02 LINE 03 COLUMN 33 VALUE "  VALOR  == CONTA     SITUACAO|".
-           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
-      ********************************************
-
-       PROCEDURE DIVISION.
-
-       ABRIR.
-           OPEN INPUT BANCO. 
-
-       P-DESCRI-CHE.
-           DISPLAY TELA.
-           PERFORM P-DATA.
-           MOVE 5 TO LIN.
-           DISPLAY (08 14) "INFORME ANO A EXCLUIR".
-           DISPLAY (10 16) "Informe ANO ".
-           DISPLAY (11 16) "|  |".
-           ACCEPT (11 17) WS-ANO WITH UPDATE.
-           IF WS-ANO = ZEROS
-               CLOSE BANCO
-               CHAIN "BANCO.COM".
-           DISPLAY (01 01) ERASE. 
-           DISPLAY TELA-2.          
-       LER.
-           READ BANCO NEXT RECORD
-                AT END
-                    PERFORM P-FINAL-IMP
-                    GO TO P-DESCRI-CHE. 
-           IF WS-ANO NOT = ANO-CHE
-               GO TO LER.
-           PERFORM P-MOSTRA.
-           GO TO LER.   
-
-      *************************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-
-       P-FINAL-IMP.
-           CLOSE BANCO.
-           CHAIN "BANCO271.COM".
-
-       P-ERRO-LEITURA.
-           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
-           STOP RUN.
-
-       P-MOSTRA.
-           ADD 1 TO LIN.
-           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 01) WS-MOSTRA-CODIGO.
-           DISPLAY (LIN , 14) DESCRI-CHE DESCRI2-CHE.
-           DISPLAY (LIN , 35) DIA-CHE "/" MES-CHE "/" ANO-CHE.
-           DISPLAY (LIN , 45) CONTA-CHE.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR. 
-           DISPLAY (LIN , 23) WS-MOSTRA-VALOR.
-           IF DATA-CONF = 0 
-               DISPLAY (LIN , 55) "NAO pago " 
-           ELSE
-               DISPLAY (LIN , 55) "Pg.:" DATA-CONF.
-           IF INSCR-CHE = 888888
-               DISPLAY (LIN , 68) "Nao Recebido" 
-           ELSE
-               DISPLAY (LIN , 68) "Rec.:" INSCR-CHE.
-           ADD 1 TO WS-TOTAL-IMPRESSOS.
-           IF LIN > 18 PERFORM P-PARA.
-
-       P-PARA.
-           DISPLAY (20 25) "< ENTER > Continua".
-           DISPLAY (21 25) "  < N > Encerra".
-           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
-           DISPLAY (20 25) "                  ".
-           DISPLAY (21 25) "               ".
-           if ws-p = "N" or "n" perform p-final-imp.                     
-           DISPLAY (06 00) ERASE. 
-           MOVE 6 TO LIN.
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO27.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+      * SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT FECHA ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-FECHA.
+           SELECT OPER ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS OPER-COD
+                  FILE STATUS IS FS-OPER.
+           SELECT BKBCO ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-BKBCO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY FECHAMAST.
+       COPY OPERMAST.
+
+      *-----------------------------------------------------------*
+      * Copia de seguranca de BCO.DAT, gravada em BKBCO.DAT antes  *
+      * da exclusao em massa de P-FECHAMENTO - registro a registro,*
+      * na mesma ordem fisica do arquivo, para poder reconstituir  *
+      * o ano excluido se algo der errado no fechamento.           *
+      *-----------------------------------------------------------*
+       FD BKBCO              LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCOBAK.DAT".
+       01 REG-BKBCO          PIC X(154).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 FS-FECHA              PIC XX.
+       77 FS-OPER               PIC XX.
+       77 FS-BKBCO              PIC XX.
+       77 WS-LOGIN-COD          PIC 9(02) VALUE ZEROS.
+       77 WS-LOGIN-SENHA        PIC X(06) VALUE SPACES.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-COD               PIC X(08) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
+       77 WS-OPCAO             PIC X(01) VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-PENDENTES   PIC 9(03) VALUE ZEROS.
+       77 ws-p                 PIC X.
+       77 WS-DESCRI            PIC X(05) VALUE SPACES.
+       77 WS-VALOR             PIC 9(06)v99 VALUE ZEROS.
+       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
+       77 WS-ANO               PIC 99 VALUE ZEROS.
+       77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZZZ9.99 VALUE ZEROS.
+
+      *-----------------------------------------*
+      * Totais do fechamento do exercicio - somados durante a
+      * passada de listagem (P-MOSTRA) e gravados em FECHA.DAT
+      * quando o operador confirma o fechamento.
+       77 WS-QTDE-CHEQUES      PIC 9(03) VALUE ZEROS.
+       77 WS-QTDE-TITULOS      PIC 9(03) VALUE ZEROS.
+       77 WS-VALOR-CHEQUES     PIC 9(08)V99 VALUE ZEROS.
+       77 WS-VALOR-TITULOS     PIC 9(08)V99 VALUE ZEROS.
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       01 WS-DESCRI-COMPL.
+           03 WS-DESCRI-COMPL-1    PIC X(05).
+           03 WS-DESCRI-COMPL-2    PIC X(15).
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO27" BLINK.
+       01 TELA-2.
+          
+           02 LINE 02 COLUMN 40 VALUE "Exclusao de Documentos".
+           02 LINE 03 COLUMN 04 VALUE "|No.Documento|".
+           02 LINE 03 COLUMN 15 VALUE "   |   FAVORECIDO ".
+           02 LINE 03 COLUMN 33 VALUE "  VALOR  == CONTA     SITUACAO|".
+           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------*
+      * Login do Operador antes de liberar a Exclusao - ver OPERMAST.
+       P00-LOGIN.
+           DISPLAY (01 01) ERASE.
+           OPEN INPUT OPER.
+           DISPLAY (05 04) "Codigo do Operador.=".
+           ACCEPT (05 25) WS-LOGIN-COD WITH PROMPT AUTO-SKIP.
+           MOVE WS-LOGIN-COD TO OPER-COD.
+           READ OPER
+               INVALID KEY
+               DISPLAY (07 04) "!! OPERADOR NAO CADASTRADO !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           IF NOT OPER-ATIVO
+               DISPLAY (07 04) "!! OPERADOR INATIVO !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           DISPLAY (06 04) "Senha...............=".
+           ACCEPT (06 25) WS-LOGIN-SENHA WITH PROMPT.
+           IF WS-LOGIN-SENHA NOT = OPER-SENHA
+               DISPLAY (07 04) "!! SENHA INVALIDA !!"
+               ACCEPT WS-P
+               CLOSE OPER
+               DISPLAY (01 01) ERASE
+               CHAIN "BANCO.COM".
+           CLOSE OPER.
+           DISPLAY (01 01) ERASE.
+
+       ABRIR.
+           OPEN I-O BANCO.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           OPEN EXTEND FECHA.
+           IF FS-FECHA = "30"
+               CLOSE FECHA
+               OPEN OUTPUT FECHA
+               CLOSE FECHA
+               OPEN EXTEND FECHA.
+
+       P-DESCRI-CHE.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           MOVE 5 TO LIN.
+           DISPLAY (08 14) "INFORME ANO A EXCLUIR".
+           DISPLAY (10 16) "Informe ANO ".
+           DISPLAY (11 16) "|  |".
+           ACCEPT (11 17) WS-ANO WITH UPDATE.
+           IF WS-ANO = ZEROS
+               CLOSE BANCO
+               CHAIN "BANCO.COM".
+           DISPLAY (01 01) ERASE. 
+           DISPLAY TELA-2.          
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE.
+           IF WS-ANO NOT = ANO-CHE
+               GO TO LER.
+      *     Titulo/cheque NAO pago ou NAO reconciliado fica de fora
+      *     da exclusao em massa - so sai do arquivo um registro ja
+      *     liquidado, senao se perde o controle do que ainda se deve
+      *     ou ainda se tem a receber.
+           IF DATA-CONF = ZEROS OR RECEBIDO-CHE = 888888
+               ADD 1 TO WS-TOTAL-PENDENTES
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FINAL-IMP.
+           IF WS-TOTAL-PENDENTES NOT = ZEROS
+               DISPLAY (20 04) "Restam " WS-TOTAL-PENDENTES
+                   " titulo(s)/cheque(s) pendente(s)"
+               DISPLAY (21 04) "neste ano - NAO serao excluidos."
+               DISPLAY (22 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P.
+           IF WS-TOTAL-IMPRESSOS = ZEROS
+               DISPLAY (22 04) "Nenhum documento elegivel para o"
+               DISPLAY (23 04) "fechamento deste ano."
+               DISPLAY (24 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-SAI.
+           GO TO P-FECHAMENTO.
+       P-SAI.
+           CLOSE BANCO HIST FECHA.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------*
+      * Ao inves de entregar a exclusao em massa para um programa
+      * separado (o antigo BANCO271.COM, que nunca existiu de fato
+      * neste pacote), o proprio BANCO27 soma os totais do ano
+      * enquanto lista os documentos elegiveis (P-MOSTRA) e so
+      * executa a exclusao depois que o operador confirma os
+      * totais do fechamento - fica tudo num so programa, sem
+      * depender de passar o ano de um processo para outro.
+       P-FECHAMENTO.
+           DISPLAY (20 04) WS-LIMPA.
+           DISPLAY (20 04) "Fechamento do ano " WS-ANO ":".
+           DISPLAY (21 04) "  " WS-QTDE-CHEQUES " cheque(s), valor "
+               WS-VALOR-CHEQUES.
+           DISPLAY (22 04) "  " WS-QTDE-TITULOS " titulo(s), valor "
+               WS-VALOR-TITULOS.
+           DISPLAY (23 04) "Confirma o Fechamento do Exercicio <S/N>?".
+           ACCEPT (23 47) WS-P WITH AUTO-SKIP.
+           IF WS-P NOT = "S" AND WS-P NOT = "s" AND WS-P NOT = "0"
+               GO TO P-SAI.
+           PERFORM P-BACKUP-BCO.
+           OPEN I-O BANCO.
+       EXCLUI-LOOP.
+           READ BANCO NEXT RECORD
+                AT END
+                    GO TO P-GRAVA-FECHA.
+           IF WS-ANO NOT = ANO-CHE
+               GO TO EXCLUI-LOOP.
+           IF DATA-CONF = ZEROS OR RECEBIDO-CHE = 888888
+               GO TO EXCLUI-LOOP.
+           IF CHE-CANCELADO
+               GO TO EXCLUI-LOOP.
+           PERFORM P-ARQUIVA-HIST.
+       EXCLUI-DELETE.
+           DELETE BANCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO EXCLUI-DELETE.
+           GO TO EXCLUI-LOOP.
+       P-GRAVA-FECHA.
+           MOVE WS-ANO           TO FECHA-ANO-BASE.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA              TO FECHA-DIA-MOV.
+           MOVE MES              TO FECHA-MES-MOV.
+           MOVE ANO              TO FECHA-ANO-MOV.
+           MOVE WS-QTDE-CHEQUES  TO FECHA-QTDE-CHEQUES.
+           MOVE WS-QTDE-TITULOS  TO FECHA-QTDE-TITULOS.
+           MOVE WS-VALOR-CHEQUES TO FECHA-VALOR-CHEQUES.
+           MOVE WS-VALOR-TITULOS TO FECHA-VALOR-TITULOS.
+           WRITE REG-FECHA.
+           DISPLAY (20 04) WS-LIMPA.
+           DISPLAY (20 04) "Fechamento do ano " WS-ANO " concluido.".
+           DISPLAY (21 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           GO TO P-SAI.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * Copia BCO.DAT inteiro para BKBCO.DAT, registro a registro, *
+      * antes da exclusao em massa - mesma ideia do HIST.DAT, mas   *
+      * um retrato do arquivo inteiro, nao so dos campos alterados. *
+      *-----------------------------------------------------------*
+       P-BACKUP-BCO.
+           CLOSE BANCO.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT BKBCO.
+       P-BACKUP-LOOP.
+           READ BANCO NEXT RECORD
+               AT END
+                   GO TO P-BACKUP-FIM.
+           WRITE REG-BKBCO FROM REG-PROD.
+           GO TO P-BACKUP-LOOP.
+       P-BACKUP-FIM.
+           CLOSE BANCO BKBCO.
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da exclusao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de interromper o fechamento do ano.   *
+      *-----------------------------------------------------------*
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+      * Grava em HIST.DAT a imagem do registro ANTES de ser excluido
+      * por BANCO271, do mesmo jeito que REWRITE/DELETE gravam la em
+      * BANCO03/banco251 - assim o ano inteiro fica reconstituivel
+      * mesmo depois da exclusao em massa.
+       P-ARQUIVA-HIST.
+           MOVE NUM-CHE         TO HIST-NUM-CHE.
+           MOVE "D"             TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA             TO HIST-DIA-MOV.
+           MOVE MES             TO HIST-MES-MOV.
+           MOVE ANO             TO HIST-ANO-MOV.
+           MOVE CONTA-CHE       TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE      TO WS-DESCRI-COMPL-1.
+           MOVE DESCRI2-CHE     TO WS-DESCRI-COMPL-2.
+           MOVE WS-DESCRI-COMPL TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE         TO HIST-DIA-CHE.
+           MOVE MES-CHE         TO HIST-MES-CHE.
+           MOVE ANO-CHE         TO HIST-ANO-CHE.
+           MOVE VALOR-CHE       TO HIST-VALOR-CHE.
+           MOVE OBS-CHE         TO HIST-OBS-CHE.
+           MOVE INSCR-CHE       TO HIST-INSCR-CHE.
+           MOVE RECEBIDO-CHE    TO HIST-RECEBIDO-CHE.
+           MOVE DATA-CONF       TO HIST-DATA-CONF.
+           MOVE VALOR-PAGO      TO HIST-VALOR-PAGO.
+           MOVE MEMO-CHE        TO HIST-MEMO-CHE.
+           MOVE CANCEL-CHE      TO HIST-CANCEL-CHE.
+           MOVE PIX-E2E-CHE     TO HIST-PIX-E2E-CHE.
+           WRITE REG-HIST.
+
+       P-MOSTRA.
+           ADD 1 TO LIN.
+           MOVE NUM-CHE TO WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 01) WS-MOSTRA-CODIGO.
+           DISPLAY (LIN , 14) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (LIN , 35) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (LIN , 45) CONTA-CHE.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR. 
+           DISPLAY (LIN , 23) WS-MOSTRA-VALOR.
+           IF DATA-CONF = 0 
+               DISPLAY (LIN , 55) "NAO pago " 
+           ELSE
+               DISPLAY (LIN , 55) "Pg.:" DATA-CONF.
+           IF RECEBIDO-CHE = 888888
+               DISPLAY (LIN , 68) "Nao Recebido"
+           ELSE
+               DISPLAY (LIN , 68) "Rec.:" RECEBIDO-CHE.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ < 5000
+               ADD 1 TO WS-QTDE-CHEQUES
+               ADD VALOR-CHE TO WS-VALOR-CHEQUES
+           ELSE
+               ADD 1 TO WS-QTDE-TITULOS
+               ADD VALOR-CHE TO WS-VALOR-TITULOS.
+           IF LIN > 18 PERFORM P-PARA.
+
+       P-PARA.
+           DISPLAY (20 25) "< ENTER > Continua".
+           DISPLAY (21 25) "  < N > Encerra".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           DISPLAY (20 25) "                  ".
+           DISPLAY (21 25) "               ".
+           if ws-p = "N" or "n" perform p-final-imp.                     
+           DISPLAY (06 00) ERASE. 
+           MOVE 6 TO LIN.
+
+
