@@ -0,0 +1,98 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCOEMP.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE DADOS DA EMPRESA
+      *    Mantem o arquivo unico EMPRESA.DAT (nome, CNPJ, CPF e
+      *    conta p/deposito) hoje lido pelo rodape impresso por
+      *    BANCO36, para que esses dados deixem de estar presos
+      *    no codigo-fonte e passem a ser configuraveis por aqui,
+      *    do mesmo jeito que BANCOCT configura as contas.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY EMPRESA.
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+       77 WS-P                  PIC X VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-EMPRESA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 26 VALUE " Dados da Empresa" BLINK.
+           02 LINE 05 COLUMN 04 VALUE "Razao Social........=".
+           02 LINE 06 COLUMN 04 VALUE "CNPJ.................=".
+           02 LINE 07 COLUMN 04 VALUE "CPF..................=".
+           02 LINE 08 COLUMN 04 VALUE "Conta p/Deposito.....=".
+           02 LINE 09 COLUMN 04 VALUE "Cidade...............=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O EMPRESA.
+           IF FS-EMPRESA = "30"
+               CLOSE EMPRESA
+               OPEN OUTPUT EMPRESA
+               CLOSE EMPRESA
+               OPEN I-O EMPRESA.
+           PERFORM P-CARGA-INICIAL.
+
+       P01-MENU.
+           PERFORM P-ALTERAR.
+           CLOSE EMPRESA.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+       P-ALTERAR.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   DISPLAY (22 04) "!! CADASTRO NAO ENCONTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY TELA-EMPRESA.
+           DISPLAY (05 27) EMPRESA-NOME.
+           DISPLAY (06 27) EMPRESA-CNPJ.
+           DISPLAY (07 27) EMPRESA-CPF.
+           DISPLAY (08 27) EMPRESA-CONTA-DEP.
+           DISPLAY (09 27) EMPRESA-CIDADE.
+           ACCEPT (05 27) EMPRESA-NOME WITH PROMPT UPDATE.
+           ACCEPT (06 27) EMPRESA-CNPJ WITH PROMPT UPDATE.
+           ACCEPT (07 27) EMPRESA-CPF WITH PROMPT UPDATE.
+           ACCEPT (08 27) EMPRESA-CONTA-DEP WITH PROMPT UPDATE.
+           ACCEPT (09 27) EMPRESA-CIDADE WITH PROMPT UPDATE.
+           REWRITE REG-EMPRESA.
+           DISPLAY (22 04) "Dados gravados - Tecle < ENTER >".
+           ACCEPT WS-P.
+
+      *-----------------------------------------------------------*
+      * Carga inicial: grava o unico registro de EMPRESA.DAT com  *
+      * os mesmos dados que antes estavam amarrados no rodape     *
+      * impresso por BANCO36, na primeira vez que o arquivo e     *
+      * aberto vazio.                                             *
+      *-----------------------------------------------------------*
+       P-CARGA-INICIAL.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   PERFORM P-GRAVA-SEED.
+
+       P-GRAVA-SEED.
+           MOVE 1 TO EMPRESA-COD.
+           MOVE "SUPERMERCADO ELDORADO"  TO EMPRESA-NOME.
+           MOVE "94.675.469/0001-74"     TO EMPRESA-CNPJ.
+           MOVE "646943800-87"           TO EMPRESA-CPF.
+           MOVE "190171850-6"            TO EMPRESA-CONTA-DEP.
+           MOVE "SAPUCAIA DO SUL"         TO EMPRESA-CIDADE.
+           WRITE REG-EMPRESA.
