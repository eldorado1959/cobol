@@ -0,0 +1,342 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO38.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    RESUMO FISCAL ANUAL POR FORNECEDOR
+      *    Soma VALOR-PAGO por favorecido (mesmo texto DESCRI-CHE/
+      *    DESCRI2-CHE gravado por BANCO01/BANCO06, sem depender de
+      *    FORN-COD) dentro de um ano-base, contando so o que foi de
+      *    fato pago (DATA-CONF informado) no proprio ano - a base
+      *    que um fechamento fiscal/declaracao anual de pagamentos
+      *    precisa, fornecedor a fornecedor.
+      *
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO38.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-ANO-BASE          PIC 99 VALUE ZEROS.
+       77 WS-IDX               PIC 999 VALUE ZEROS.
+
+      *-----controle de paginacao e vias da impressao------------------*
+       77 WS-PAGINA            PIC 99 VALUE ZEROS.
+       77 WS-LINHA-CONT        PIC 99 VALUE ZEROS.
+       77 WS-LINHAS-PAG        PIC 99 VALUE 20.
+       77 WS-COPIAS            PIC 9 VALUE 1.
+       77 WS-VIA               PIC 9 VALUE ZEROS.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+
+      *-----ano do pagamento, extraido de DATA-CONF (DDMMAA)----------*
+       01 WS-DATA-CONF-R.
+           03 DIA-CONF-R        PIC 99.
+           03 MES-CONF-R        PIC 99.
+           03 ANO-CONF-R        PIC 99.
+
+      *-----nome completo do favorecido, mesma juncao usada pela------*
+      *-----busca de banco23.cob--------------------------------------*
+       01 WS-NOME-COMPL        PIC X(20) VALUE SPACES.
+
+      *-----acumulado por favorecido - busca linear por nome, ate------*
+      *-----99 favorecidos (limite de FORN-COD)------------------------*
+       01 WS-TAB-FORN.
+           02 WS-TAB-FORN-OCR OCCURS 99 TIMES.
+               03 WS-TAB-FORN-NOME    PIC X(20).
+               03 WS-TAB-FORN-QTDE    PIC 9(03).
+               03 WS-TAB-FORN-VALOR   PIC 9(08)V99.
+       77 WS-TAB-FORN-USADAS   PIC 9(03) VALUE ZEROS.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+           02 F PIC X(06) VALUE "  Pag.".
+           02 PAGINA-DET PIC Z9.
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(28) VALUE "Resumo Fiscal do ano-base 20".
+           02 ANO-BASE-DET PIC 99.
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 NOME-FORN-DET    PIC X(20).
+           02 f pic x(02) value spaces.
+           02 QTDE-FORN-DET    PIC ZZ9.
+           02 F PIC X(14) VALUE " documento(s) ".
+           02 F PIC X(06) VALUE "R$    ".
+           02 VALOR-FORN-DET   PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(50) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO38" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 24 VALUE "RESUMO FISCAL ANUAL P/FORNEC.".
+           02 LINE 03 COLUMN 04 VALUE "|FAVORECIDO          |".
+           02 LINE 03 COLUMN 26 VALUE "|QTDE|    VALOR PAGO".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TAB-FORN-USADAS.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           DISPLAY (09 10) "Informe o ANO-BASE (fiscal) do resumo".
+           DISPLAY (10 15) "Ano  :  20  .".
+           ACCEPT (10 24) WS-ANO-BASE WITH PROMPT AUTO-SKIP.
+           IF WS-ANO-BASE = ZEROS
+               CLOSE BANCO
+               CHAIN "BANCO.COM".
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
+
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           IF DATA-CONF = ZEROS
+               GO TO LER.
+           MOVE DATA-CONF TO WS-DATA-CONF-R.
+           IF ANO-CONF-R NOT = WS-ANO-BASE
+               GO TO LER.
+           PERFORM P-MOSTRA.
+           GO TO LER.
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+      *-----acumula por favorecido pago no ano-base, titulo a---------*
+      *-----titulo, e mostra a listagem final na tela-----------------*
+       P-MOSTRA.
+           ADD 1 TO WS-TOTAL-IMPRESSOS.
+           ADD VALOR-PAGO TO WS-TOTAL-VALOR.
+           MOVE SPACES TO WS-NOME-COMPL.
+           STRING DESCRI-CHE DESCRI2-CHE DELIMITED BY SIZE
+               INTO WS-NOME-COMPL.
+           PERFORM P-ACUMULA-FORN.
+
+      *-----busca linear pelo nome ja acumulado; se nao achar, usa-----*
+      *-----o proximo slot livre da tabela (mesma tecnica usada por----*
+      *-----BANCO12 p/ subtotal de conta)------------------------------*
+       P-ACUMULA-FORN.
+           MOVE ZEROS TO WS-IDX.
+       P-ACUMULA-FORN-BUSCA.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX > WS-TAB-FORN-USADAS
+               ADD 1 TO WS-TAB-FORN-USADAS
+               MOVE WS-NOME-COMPL TO WS-TAB-FORN-NOME ( WS-IDX )
+               MOVE ZEROS TO WS-TAB-FORN-QTDE ( WS-IDX )
+               MOVE ZEROS TO WS-TAB-FORN-VALOR ( WS-IDX )
+               GO TO P-ACUMULA-FORN-FIM.
+           IF WS-TAB-FORN-NOME ( WS-IDX ) NOT = WS-NOME-COMPL
+               GO TO P-ACUMULA-FORN-BUSCA.
+       P-ACUMULA-FORN-FIM.
+           ADD 1 TO WS-TAB-FORN-QTDE ( WS-IDX ).
+           ADD VALOR-PAGO TO WS-TAB-FORN-VALOR ( WS-IDX ).
+
+       P-FINAL-IMP.
+           MOVE WS-ANO-BASE TO ANO-BASE-DET.
+           MOVE 5 TO LIN.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-MOSTRA-TELA.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (20 04) WS-TOTAL-IMPRESSOS " documento(s), total".
+           DISPLAY (20 34) "R$: " WS-MOSTRA-VALOR.
+           DISPLAY (21 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (21 35) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" OR "s" OR "0"
+               DISPLAY (21 05) "Quantas vias  < 1 a 9 >      "
+               ACCEPT (21 21) WS-COPIAS WITH PROMPT AUTO-SKIP
+               IF WS-COPIAS = ZEROS
+                   MOVE 1 TO WS-COPIAS
+               END-IF
+               PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+               PERFORM P-EXPORTA.
+           DISPLAY (22 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           CLOSE BANCO RELATO.
+           CHAIN "BANCO.COM".
+
+      *-----lista os favorecidos usados (GO TO em vez de PERFORM-------*
+      *-----VARYING, mesmo estilo de loop do resto do pacote)----------*
+       P-MOSTRA-TELA.
+           IF WS-IDX > WS-TAB-FORN-USADAS
+               GO TO P-MOSTRA-TELA-FIM.
+           MOVE WS-TAB-FORN-QTDE ( WS-IDX ) TO QTDE-FORN-DET.
+           DISPLAY (LIN, 04) WS-TAB-FORN-NOME ( WS-IDX ).
+           DISPLAY (LIN, 26) QTDE-FORN-DET.
+           MOVE WS-TAB-FORN-VALOR ( WS-IDX ) TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN, 31) WS-MOSTRA-VALOR.
+           ADD 1 TO LIN.
+           ADD 1 TO WS-IDX.
+           GO TO P-MOSTRA-TELA.
+       P-MOSTRA-TELA-FIM.
+
+      *-----uma via completa por vez (WS-COPIAS vindo do operador),----*
+      *-----cada uma com cabecalho/numero de pagina proprios-----------*
+       P-IMPRIME.
+           MOVE 1 TO WS-VIA.
+       P-IMPRIME-VIA.
+           MOVE ZEROS TO WS-PAGINA.
+           PERFORM P-IMPRIME-CABEC.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-IMPRIME-FORN.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           ADD 1 TO WS-VIA.
+           IF WS-VIA <= WS-COPIAS
+               GO TO P-IMPRIME-VIA.
+
+      *-----cabecalho com numero de pagina, repetido sempre que a------*
+      *-----pagina corrente enche (WS-LINHAS-PAG linhas de detalhe)----*
+       P-IMPRIME-CABEC.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO PAGINA-DET.
+           IF WS-PAGINA = 1
+               WRITE REG-RELATO FROM LINHA-TRACO
+           ELSE
+               WRITE REG-RELATO FROM LINHA-TRACO
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           MOVE ZEROS TO WS-LINHA-CONT.
+
+       P-IMPRIME-FORN.
+           IF WS-IDX > WS-TAB-FORN-USADAS
+               GO TO P-IMPRIME-FORN-FIM.
+           IF WS-LINHA-CONT >= WS-LINHAS-PAG
+               PERFORM P-IMPRIME-CABEC.
+           MOVE WS-TAB-FORN-NOME ( WS-IDX ) TO NOME-FORN-DET.
+           MOVE WS-TAB-FORN-QTDE ( WS-IDX ) TO QTDE-FORN-DET.
+           MOVE WS-TAB-FORN-VALOR ( WS-IDX ) TO VALOR-FORN-DET.
+           WRITE REG-RELATO FROM LINHA-DET.
+           ADD 1 TO WS-LINHA-CONT.
+           ADD 1 TO WS-IDX.
+           GO TO P-IMPRIME-FORN.
+       P-IMPRIME-FORN-FIM.
+
+      *-----grava o mesmo detalhe do relatorio em disco (BANCO38.TXT)--*
+      *-----para quem quer a listagem numa planilha em vez do papel---*
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           MOVE 1 TO WS-IDX.
+           PERFORM P-EXPORTA-FORN.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+       P-EXPORTA-FORN.
+           IF WS-IDX > WS-TAB-FORN-USADAS
+               GO TO P-EXPORTA-FORN-FIM.
+           MOVE WS-TAB-FORN-NOME ( WS-IDX ) TO NOME-FORN-DET.
+           MOVE WS-TAB-FORN-QTDE ( WS-IDX ) TO QTDE-FORN-DET.
+           MOVE WS-TAB-FORN-VALOR ( WS-IDX ) TO VALOR-FORN-DET.
+           WRITE REG-ARQSAID FROM LINHA-DET.
+           ADD 1 TO WS-IDX.
+           GO TO P-EXPORTA-FORN.
+       P-EXPORTA-FORN-FIM.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
