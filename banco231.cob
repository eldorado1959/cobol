@@ -1,182 +1,315 @@
-
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO231.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 DIA-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 ANO-N            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       01 WS-DATA-CONF.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-RECEBE            PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  1 2 3.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
-       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 LINE 21 COLUMN 02 VALUE "No.Tit.=".
-           02 LINE 21 COLUMN 25 VALUE "FAVORECIDO.=".
-           02 LINE 22 COLUMN 02 VALUE "VCTO...=".
-           02 LINE 22 COLUMN 25 VALUE "VALOR .....=".
-           02 LINE 22 COLUMN 48 VALUE "Cad...=".
-           02 LINE 24 COLUMN 01 PIC X(80) FROM ALL "=".
-           02 LINE 24 COLUMN 70 VALUE "banco231".
-           02 LINE 24 COLUMN 05 VALUE "MENSAGEM".
-
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-      *     DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
-           ACCEPT (21 09) WS-CODIGO WITH PROMPT AUTO-SKIP.
-           IF WS-CODIGO = ZEROS perform p-FIM.
-           IF WS-CODIGO = 9 perform p-FIM2.
-           MOVE WS-CODIGO TO NUM-CHE.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
-               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
-               ACCEPT WS-P
-               GO TO P04-CODIGO.
-           PERFORM P-REC2 THRU P-REC5.
-           IF DATA-CONF = 0 OR 88
-               PERFORM P-CONFERE.
-           REWRITE REG-BCO.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P01-TELA-1.           
-      *******************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-           MOVE DIA TO DIA-C. 
-           MOVE MES TO MES-C. 
-           MOVE ANO TO ANO-C. 
-
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           DISPLAY (23 05) "O titulo deve ser conferido somente".
-           DISPLAY (23 40) " apos seu lancamento na AGENDA".
-           DISPLAY (23 05) "                                   ".
-           DISPLAY (23 40) "                              ".
-       P-REC3. 
-           DISPLAY (21 37) DESCRI-CHE.
-       P-REC4.
-           DISPLAY (22 09) DIA-CHE "/".
-       P-REC41.       
-           DISPLAY (22 12) MES-CHE "/". 
-       P-REC42.
-           DISPLAY (22 15) ANO-CHE.
-       P-REC5.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
-           DISPLAY (22 37) WS-MOSTRA-VALOR.
-           DISPLAY (22 58) INSCR-CHE.
-           IF DATA-CONF NOT = 0
-               move data-CONF to ws-data-conf
-               DISPLAY (23 35) "Tit.Pago: "
-               DISPLAY (23 48)  dia-c "/" mes-c "/" ano-c
-               STOP " ". 
-      *-----------------------------------------*
-
-       P-CONFERE.
-           IF INSCR-CHE NOT = 888888
-               DISPLAY (23 15) "A T E N C A O -=[> Titulo ja Recebido".
-
-           DISPLAY (24 15) "Confirma Recebimento do Tit.<S/N>? ".
-           ACCEPT (24 50) WS-RECEBE WITH PROMPT AUTO-SKIP.  
-           DISPLAY (23 15) ws-limpa.
-           IF WS-RECEBE = "S" OR "s" OR "0"
-      *         MOVE WS-DATA-CONF TO DATA-CONF.
-               MOVE WS-DATA-CONF TO INSCR-CHE.
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO23.COM".   
-
-       P-FIM2.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO.COM".   
-
-
-
-
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO231.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY EMPRESA.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+         
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 DIA-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 ANO-N            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+  
+       01 WS-DATA-CONF.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 99.
+  
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 WS-OPERACAO           PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-RECEBE            PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+       77 WS-CONFIRMOU          PIC X VALUE "N".
+       88 CONFIRMOU-88          VALUE "S".
+       77 WS-ANTES-RECEBIDO     PIC 9(06).
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       77 WS-CONTA             PIC 9.
+       88 CONTA-88             VALUE  1 2 3.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 LINE 21 COLUMN 02 VALUE "No.Tit.=".
+           02 LINE 21 COLUMN 25 VALUE "FAVORECIDO.=".
+           02 LINE 22 COLUMN 02 VALUE "VCTO...=".
+           02 LINE 22 COLUMN 25 VALUE "VALOR .....=".
+           02 LINE 22 COLUMN 48 VALUE "Rec...=".
+           02 LINE 21 COLUMN 48 VALUE "Sit...=".
+           02 LINE 24 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 24 COLUMN 70 VALUE "banco231".
+           02 LINE 24 COLUMN 05 VALUE "MENSAGEM".
+
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P01-TELA-1.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+      *     DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
+           ACCEPT (21 09) WS-CODIGO WITH PROMPT AUTO-SKIP.
+           IF WS-CODIGO = ZEROS perform p-FIM.
+           IF WS-CODIGO = 9 perform p-FIM2.
+           MOVE WS-CODIGO TO NUM-CHE.
+       P-LER. 
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P04-CODIGO.
+           MOVE "N" TO WS-CONFIRMOU.
+           MOVE RECEBIDO-CHE TO WS-ANTES-RECEBIDO.
+           MOVE "R" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           PERFORM P-REC2 THRU P-REC5.
+           IF DATA-CONF = 0 OR 88
+               PERFORM P-CONFERE.
+           PERFORM P-SITUACAO.
+           PERFORM P-REWRITE-BCO.
+           IF CONFIRMOU-88
+               PERFORM P-DESFAZER-CONF.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P01-TELA-1.
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-C. 
+           MOVE MES TO MES-C. 
+           MOVE ANO TO ANO-C. 
+
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2. 
+           DISPLAY (23 05) "O titulo deve ser conferido somente".
+           DISPLAY (23 40) " apos seu lancamento na AGENDA".
+           DISPLAY (23 05) "                                   ".
+           DISPLAY (23 40) "                              ".
+       P-REC3. 
+           DISPLAY (21 37) DESCRI-CHE.
+       P-REC4.
+           DISPLAY (22 09) DIA-CHE "/".
+       P-REC41.       
+           DISPLAY (22 12) MES-CHE "/". 
+       P-REC42.
+           DISPLAY (22 15) ANO-CHE.
+       P-REC5.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (22 37) WS-MOSTRA-VALOR.
+           DISPLAY (22 58) RECEBIDO-CHE.
+           IF DATA-CONF NOT = 0
+               move data-CONF to ws-data-conf
+               DISPLAY (23 35) "Tit.Pago: "
+               DISPLAY (23 48)  dia-c "/" mes-c "/" ano-c
+               STOP " ".
+      *-----------------------------------------*
+
+       P-CONFERE.
+           IF RECEBIDO-CHE NOT = 888888
+               DISPLAY (23 15) "A T E N C A O -=[> Titulo ja Recebido".
+
+           DISPLAY (24 15) "Confirma Recebimento do Tit.<S/N>? ".
+           ACCEPT (24 50) WS-RECEBE WITH PROMPT AUTO-SKIP.
+           DISPLAY (23 15) ws-limpa.
+           IF WS-RECEBE = "S" OR "s" OR "0"
+               MOVE WS-DATA-CONF TO RECEBIDO-CHE
+               MOVE "S" TO WS-CONFIRMOU.
+
+      *-----------------------------------------*
+      * O REWRITE de P-LER ja aconteceu quando esta rotina roda -
+      * desfazer aqui significa devolver RECEBIDO-CHE ao valor de
+      * antes e regravar de novo, registrando o movimento em
+      * HIST.DAT (o P-GRAVA-HIST de P-LER ja guardou o "antes"
+      * original).
+       P-DESFAZER-CONF.
+           DISPLAY (23 15) "Desfazer a Confirmacao < S/N >?".
+           ACCEPT (23 53) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 15) WS-LIMPA.
+           IF WS-P = "s" OR "S" OR "0"
+               MOVE WS-ANTES-RECEBIDO TO RECEBIDO-CHE
+               PERFORM P-SITUACAO
+               PERFORM P-REWRITE-BCO
+               MOVE "R" TO WS-OPERACAO
+               PERFORM P-GRAVA-HIST.
+
+      *-----------------------------------------*
+      * Titulo ainda como "nao recebido" (RECEBIDO-CHE = 888888) fica
+      * X; depois de confirmado o recebimento (RECEBIDO-CHE passa a
+      * trazer a data) ou de conferido o pagamento, vira Baixado.
+       P-SITUACAO.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ < 5000
+               MOVE "D" TO WS-SITUACAO
+           ELSE
+               MOVE "C" TO WS-SITUACAO.
+           IF RECEBIDO-CHE = 888888
+               MOVE "X" TO WS-SITUACAO.
+           IF DATA-CONF NOT = ZEROS OR RECEBIDO-CHE NOT = 888888
+               MOVE "B" TO WS-SITUACAO.
+           IF CHE-CANCELADO
+               MOVE "A" TO WS-SITUACAO.
+           IF SIT-88
+               DISPLAY (21 56) WS-SITUACAO.
+
+       P-GRAVA-HIST.
+           MOVE NUM-CHE        TO HIST-NUM-CHE.
+           MOVE WS-OPERACAO    TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA            TO HIST-DIA-MOV.
+           MOVE MES            TO HIST-MES-MOV.
+           MOVE ANO            TO HIST-ANO-MOV.
+           MOVE CONTA-CHE      TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE     TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE        TO HIST-DIA-CHE.
+           MOVE MES-CHE        TO HIST-MES-CHE.
+           MOVE ANO-CHE        TO HIST-ANO-CHE.
+           MOVE VALOR-CHE      TO HIST-VALOR-CHE.
+           MOVE OBS-CHE        TO HIST-OBS-CHE.
+           MOVE INSCR-CHE      TO HIST-INSCR-CHE.
+           MOVE DATA-CONF      TO HIST-DATA-CONF.
+           WRITE REG-HIST.
+
+       P-FIM.
+           CLOSE BANCO HIST.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO23.COM".
+
+       P-FIM2.
+           CLOSE BANCO HIST.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de perder a confirmacao/desfazer.     *
+      *-----------------------------------------------------------*
+       P-REWRITE-BCO.
+           REWRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-REWRITE-BCO.
+
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+
+
+
