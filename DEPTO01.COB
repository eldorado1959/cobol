@@ -0,0 +1,164 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPTO01.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE DEPARTAMENTOS
+      *    Mantem o arquivo unico DEPTO.DAT, com o teto de gasto
+      *    mensal de cada um dos 9 departamentos ja usados em
+      *    TELA-DEPTO (BANCO01/BANCO06). DEPTO-GASTO e DEPTO-MES-REF
+      *    sao atualizados pelos proprios programas de lancamento,
+      *    nao por este cadastro - aqui so se ve/zera o teto.
+      *
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS DEPTO-COD
+                  FILE STATUS IS FS-DEPTO.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY DEPTOMAST.
+
+       WORKING-STORAGE SECTION.
+       77 FS-DEPTO              PIC XX.
+       77 WS-P                  PIC X VALUE SPACES.
+       77 WS-LIMPA              PIC X(40) VALUE SPACES.
+       77 WS-OPCAO              PIC X VALUE SPACES.
+       77 WS-ULTIMO-COD         PIC 9(02) VALUE ZEROS.
+       77 WS-MOSTRA-VALOR       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01 WS-SEED-TAB.
+           03 WS-SEED OCCURS 9 TIMES.
+              05 WS-SEED-NOME  PIC X(10).
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 25 VALUE " Cadastro de Deptos." BLINK.
+           02 LINE 05 COLUMN 04 VALUE "<1> Alterar Teto".
+           02 LINE 06 COLUMN 04 VALUE "<2> Listar".
+           02 LINE 07 COLUMN 04 VALUE "<0> Sair".
+           02 LINE 09 COLUMN 04 VALUE "Opcao..............=".
+
+       01 TELA-DEPTO-1.
+           02 LINE 05 COLUMN 04 VALUE "Codigo (1-9).......=".
+           02 LINE 06 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 07 COLUMN 04 VALUE "Teto Mensal R$.....=".
+           02 LINE 08 COLUMN 04 VALUE "Gasto no Mes R$....=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O DEPTO.
+           IF FS-DEPTO = "30"
+               CLOSE DEPTO
+               OPEN OUTPUT DEPTO
+               CLOSE DEPTO
+               OPEN I-O DEPTO.
+           PERFORM P-CARGA-INICIAL.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (09 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO = "1" PERFORM P-ALTERAR GO TO P01-MENU.
+           IF WS-OPCAO = "2"
+               PERFORM P-LISTAR THRU P-LISTAR-FIM
+               GO TO P01-MENU.
+           IF WS-OPCAO = "0" PERFORM P-FIM.
+           GO TO P01-MENU.
+
+       P-ALTERAR.
+           DISPLAY TELA-DEPTO-1.
+           ACCEPT (05 25) DEPTO-COD WITH PROMPT AUTO-SKIP.
+           IF DEPTO-COD = ZEROS
+               EXIT PARAGRAPH.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY (22 04) "!! CODIGO NAO CADASTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY (06 25) DEPTO-NOME.
+           MOVE DEPTO-LIMITE TO WS-MOSTRA-VALOR.
+           DISPLAY (07 25) WS-MOSTRA-VALOR.
+           MOVE DEPTO-GASTO TO WS-MOSTRA-VALOR.
+           DISPLAY (08 25) WS-MOSTRA-VALOR.
+           ACCEPT (07 25) DEPTO-LIMITE WITH PROMPT UPDATE.
+           REWRITE REG-DEPTO.
+
+       P-LISTAR.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO DEPTO-COD.
+           START DEPTO KEY IS NOT LESS THAN DEPTO-COD
+               INVALID KEY
+                   GO TO P-LISTAR-FIM.
+       P-LISTAR-LER.
+           READ DEPTO NEXT RECORD
+               AT END
+                   GO TO P-LISTAR-FIM.
+           DISPLAY (LIN, 04) DEPTO-COD.
+           DISPLAY (LIN, 08) DEPTO-NOME.
+           MOVE DEPTO-LIMITE TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN, 22) "Teto " WS-MOSTRA-VALOR.
+           MOVE DEPTO-GASTO TO WS-MOSTRA-VALOR.
+           DISPLAY (LIN, 45) "Gasto " WS-MOSTRA-VALOR.
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-PARA.
+           GO TO P-LISTAR-LER.
+       P-LISTAR-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+
+       P-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTAR-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+
+      *-----------------------------------------------------------*
+      * Carga inicial: semeia os 9 departamentos ja hardcoded em   *
+      * TELA-DEPTO (BANCO01/BANCO06), todos sem teto (0 = sem      *
+      * alerta), na primeira vez que DEPTO.DAT e aberto vazio.     *
+      *-----------------------------------------------------------*
+       P-CARGA-INICIAL.
+           MOVE 1 TO DEPTO-COD.
+           READ DEPTO
+               INVALID KEY
+                   PERFORM P-MONTA-SEED
+                   PERFORM P-GRAVA-SEED.
+
+       P-MONTA-SEED.
+           MOVE "LOJA"                TO WS-SEED-NOME(1).
+           MOVE "ELETRO"              TO WS-SEED-NOME(2).
+           MOVE "CALCADOS"            TO WS-SEED-NOME(3).
+           MOVE "CONFEC"              TO WS-SEED-NOME(4).
+           MOVE "MERCADO"             TO WS-SEED-NOME(5).
+           MOVE "FERRAGEM"            TO WS-SEED-NOME(6).
+           MOVE "OUTROS"              TO WS-SEED-NOME(7).
+           MOVE "DESPESAS"            TO WS-SEED-NOME(8).
+           MOVE "ACOUGUE"             TO WS-SEED-NOME(9).
+
+       P-GRAVA-SEED.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+       P-GRAVA-SEED-LOOP.
+           ADD 1 TO WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO DEPTO-COD.
+           MOVE WS-SEED-NOME(WS-ULTIMO-COD) TO DEPTO-NOME.
+           MOVE ZEROS TO DEPTO-LIMITE.
+           MOVE ZEROS TO DEPTO-GASTO.
+           MOVE ZEROS TO DEPTO-MES-REF.
+           WRITE REG-DEPTO.
+           IF WS-ULTIMO-COD < 9
+               GO TO P-GRAVA-SEED-LOOP.
+
+       P-FIM.
+           CLOSE DEPTO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
