@@ -0,0 +1,19 @@
+      ***********************************************************
+      *  DEPTOMAST.CPY                                            *
+      *  Layout do cadastro-mestre de Departamentos. Guarda o      *
+      *  teto de gasto mensal (DEPTO-LIMITE) e o quanto ja foi      *
+      *  lancado no mes corrente (DEPTO-GASTO), para que BANCO01    *
+      *  e BANCO06 possam avisar o operador ao lancar um cheque/    *
+      *  titulo que leve o departamento a estourar o orcamento.     *
+      *  Mantido por DEPTO01; codigo 1-9 e o mesmo WS-DEPTO ja       *
+      *  usado em TELA-DEPTO.                                       *
+      ***********************************************************
+       FD DEPTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+       01 REG-DEPTO.
+           03 DEPTO-COD         PIC 99.
+           03 DEPTO-NOME        PIC X(10).
+           03 DEPTO-LIMITE      PIC 9(07)V99.
+           03 DEPTO-GASTO       PIC 9(07)V99.
+           03 DEPTO-MES-REF     PIC 99.
