@@ -1,179 +1,417 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO05.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 DIA-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 ANO-N            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       01 WS-DATA-CONF.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-RECEBE            PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  1 2 3.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
-       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-
-       01 TELA-1.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
-           02 LINE 03 COLUMN 25 VALUE " Controle Financeiro " BLINK. 
-           02 LINE 05 COLUMN 04 VALUE "No.do Documento....=".
-           02 LINE 06 COLUMN 04 VALUE "Conta..............=".
-      *     02 LINE 10 COLUMN 04 VALUE "Departamento.......=".
-           02 LINE 07 COLUMN 04 VALUE "Favorecido.........=".
-           02 LINE 08 COLUMN 04 VALUE "Vecto Documento....=".
-           02 LINE 09 COLUMN 04 VALUE "Valor Documento....=".
-           02 LINE 10 COLUMN 04 VALUE "Data cad.Doc.......=".
-
-
-
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           ACCEPT (05 25) WS-CODIGO WITH PROMPT AUTO-SKIP.
-           IF WS-CODIGO = ZEROS perform p-FIM.
-           MOVE WS-CODIGO TO NUM-CHE.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
-               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
-               ACCEPT WS-P
-               GO TO P04-CODIGO.
-           PERFORM P-REC2 THRU P-REC5.
-           IF DATA-CONF = 0
-               PERFORM P-CONFERE.
-           REWRITE REG-BCO.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P01-TELA-1.           
-      *******************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-           MOVE DIA TO DIA-C. 
-           MOVE MES TO MES-C. 
-           MOVE ANO TO ANO-C. 
-
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           DISPLAY (06 25) CONTA-CHE.
-       P-REC3. 
-           DISPLAY (06 38) "Depto".
-           IF OBS-CHE = 01 DISPLAY (09 44) "LOJA".
-           IF OBS-CHE = 02 DISPLAY (09 44) "ELETRO".
-           IF OBS-CHE = 03 DISPLAY (09 44) "CALCADOS".
-           IF OBS-CHE = 04 DISPLAY (09 44) "CONFEC.".
-           IF OBS-CHE = 05 DISPLAY (09 44) "MERCADO".
-           IF OBS-CHE = 06 DISPLAY (09 44) "FERRAGEM".
-           IF OBS-CHE = 07 DISPLAY (09 44) "OUTROS".
-           DISPLAY (07 25) DESCRI-CHE.
-       P-REC4.
-           DISPLAY (08 25) DIA-CHE "/".
-       P-REC41.
-           DISPLAY (08 28) MES-CHE "/". 
-       P-REC42.
-           DISPLAY (08 31) ANO-CHE.
-       P-REC5.
-           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
-           DISPLAY (09 25) WS-MOSTRA-VALOR.
-           DISPLAY (10 25) INSCR-CHE.
-           IF DATA-CONF NOT = 0
-               move data-CONF to ws-data-conf
-               DISPLAY (12 25) "Lancamento Conferido: "
-               DISPLAY (12 47)  dia-c "/" mes-c "/" ano-c
-               STOP " ". 
-      *-----------------------------------------*
-
-       P-CONFERE.
-           DISPLAY (14 10) "Conf.Conferencia do Lancamento <S/N>? ".
-           ACCEPT (14 48) WS-RECEBE WITH PROMPT AUTO-SKIP.  
-           IF WS-RECEBE = "S" OR "s" OR "0"
-               MOVE WS-DATA-CONF TO DATA-CONF.
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO.COM".   
-
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO05.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT HIST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+           SELECT PGTO ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-PGTO.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY HISTMAST.
+       COPY PGTOMAST.
+       COPY EMPRESA.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+         
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 DIA-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 ANO-N            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+  
+       01 WS-DATA-CONF.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 99.
+  
+       77 FS                   PIC XX.
+       77 FS-HIST               PIC XX.
+       77 FS-PGTO               PIC XX.
+       77 WS-OPERACAO           PIC X VALUE SPACES.
+       77 WS-SALDO-PGTO         PIC 9(06)V99.
+       77 WS-VALOR-PGTO         PIC 9(06)V99 VALUE ZEROS.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-RECEBE            PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+       77 WS-CONFIRMOU          PIC X VALUE "N".
+       88 CONFIRMOU-88          VALUE "S".
+       77 WS-ANTES-DATA-CONF    PIC 9(06).
+       77 WS-ANTES-VALOR-PAGO   PIC 9(06)V99.
+
+       77 WS-CODIGO-DE          PIC 9(06) VALUE ZEROS.
+       77 WS-CODIGO-ATE         PIC 9(06) VALUE ZEROS.
+       77 WS-CODIGO-LOOP        PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-FAIXA        PIC 9(03) VALUE ZEROS.
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       77 WS-CONTA             PIC 9.
+       88 CONTA-88             VALUE  1 2 3.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+       77 WS-NUM-CODIGO        PIC 9(05) VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
+           02 LINE 03 COLUMN 25 VALUE " Controle Financeiro " BLINK. 
+           02 LINE 05 COLUMN 04 VALUE "No.do Documento....=".
+           02 LINE 06 COLUMN 04 VALUE "Conta..............=".
+      *     02 LINE 10 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 07 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 08 COLUMN 04 VALUE "Vecto Documento....=".
+           02 LINE 09 COLUMN 04 VALUE "Valor Documento....=".
+           02 LINE 10 COLUMN 04 VALUE "Data cad.Doc.......=".
+           02 LINE 11 COLUMN 04 VALUE "Situacao...........=".
+           02 LINE 13 COLUMN 04 VALUE "Memo...............=".
+           02 LINE 18 COLUMN 04 VALUE "ID Fim a Fim (PIX).=".
+
+
+
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN EXTEND HIST.
+           IF FS-HIST = "30"
+               CLOSE HIST
+               OPEN OUTPUT HIST
+               CLOSE HIST
+               OPEN EXTEND HIST.
+           OPEN EXTEND PGTO.
+           IF FS-PGTO = "30"
+               CLOSE PGTO
+               OPEN OUTPUT PGTO
+               CLOSE PGTO
+               OPEN EXTEND PGTO.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P01-TELA-1.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           DISPLAY (04 04) "Confirmar faixa de Documentos <S/N>? ".
+           ACCEPT (04 43) WS-P WITH PROMPT AUTO-SKIP.
+           DISPLAY (04 04) WS-LIMPA.
+           IF WS-P = "S" OR "s" OR "0"
+               GO TO P-FAIXA-INICIO.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           ACCEPT (05 25) WS-CODIGO WITH PROMPT AUTO-SKIP.
+           IF WS-CODIGO = ZEROS perform p-FIM.
+           MOVE WS-CODIGO TO NUM-CHE.
+       P-LER. 
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P04-CODIGO.
+           MOVE "N" TO WS-CONFIRMOU.
+           MOVE DATA-CONF  TO WS-ANTES-DATA-CONF.
+           MOVE VALOR-PAGO TO WS-ANTES-VALOR-PAGO.
+           MOVE "R" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           PERFORM P-REC2 THRU P-REC5.
+           IF DATA-CONF = 0
+               PERFORM P-CONFERE.
+           PERFORM P-SITUACAO.
+           PERFORM P-REWRITE-BCO.
+           IF CONFIRMOU-88
+               PERFORM P-DESFAZER-CONF.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P01-TELA-1.
+      *******************************************
+      * Confirmacao em faixa - aplica o mesmo recebimento total do
+      * P-RECEBE-PGTO a cada Documento pendente (DATA-CONF = 0) de
+      * WS-CODIGO-DE a WS-CODIGO-ATE, um a um por NUM-CHE, gravando
+      * o "antes" em HIST.DAT igual ao P-LER faz para um unico.
+       P-FAIXA-INICIO.
+           DISPLAY (05 04) "Confirmar do Documento....=".
+           ACCEPT (05 32) WS-CODIGO-DE  WITH PROMPT AUTO-SKIP.
+           DISPLAY (06 04) "               Ate.........=".
+           ACCEPT (06 32) WS-CODIGO-ATE WITH PROMPT AUTO-SKIP.
+           DISPLAY (05 04) WS-LIMPA.
+           DISPLAY (06 04) WS-LIMPA.
+           IF WS-CODIGO-DE = ZEROS OR WS-CODIGO-ATE = ZEROS
+               GO TO P01-TELA-1.
+           MOVE ZEROS        TO WS-TOTAL-FAIXA.
+           MOVE WS-CODIGO-DE TO WS-CODIGO-LOOP.
+       P-FAIXA-LOOP.
+           IF WS-CODIGO-LOOP > WS-CODIGO-ATE
+               GO TO P-FAIXA-FIM.
+           MOVE WS-CODIGO-LOOP TO NUM-CHE.
+           READ BANCO
+               INVALID KEY
+               GO TO P-FAIXA-PROX.
+           IF DATA-CONF NOT = ZEROS
+               GO TO P-FAIXA-PROX.
+           IF RECEBIDO-CHE = 888888
+               GO TO P-FAIXA-PROX.
+           MOVE DATA-CONF  TO WS-ANTES-DATA-CONF.
+           MOVE VALOR-PAGO TO WS-ANTES-VALOR-PAGO.
+           MOVE "R" TO WS-OPERACAO.
+           PERFORM P-GRAVA-HIST.
+           COMPUTE WS-VALOR-PGTO = VALOR-CHE - VALOR-PAGO.
+           ADD WS-VALOR-PGTO TO VALOR-PAGO.
+           MOVE NUM-CHE       TO PGTO-NUM-CHE.
+           MOVE DIA           TO PGTO-DIA.
+           MOVE MES           TO PGTO-MES.
+           MOVE ANO           TO PGTO-ANO.
+           MOVE WS-VALOR-PGTO TO PGTO-VALOR.
+           WRITE REG-PGTO.
+           MOVE WS-DATA-CONF TO DATA-CONF.
+           PERFORM P-SITUACAO.
+           PERFORM P-REWRITE-BCO.
+           ADD 1 TO WS-TOTAL-FAIXA.
+       P-FAIXA-PROX.
+           ADD 1 TO WS-CODIGO-LOOP.
+           GO TO P-FAIXA-LOOP.
+       P-FAIXA-FIM.
+           DISPLAY (20 04) WS-TOTAL-FAIXA " documento(s) confirmado(s)".
+           DISPLAY (21 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           DISPLAY (20 04) WS-LIMPA.
+           DISPLAY (21 04) WS-LIMPA.
+           GO TO P01-TELA-1.
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-C. 
+           MOVE MES TO MES-C. 
+           MOVE ANO TO ANO-C. 
+
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2. 
+           DISPLAY (06 25) CONTA-CHE.
+       P-REC3. 
+           DISPLAY (06 38) "Depto".
+           IF OBS-CHE = 01 DISPLAY (09 44) "LOJA".
+           IF OBS-CHE = 02 DISPLAY (09 44) "ELETRO".
+           IF OBS-CHE = 03 DISPLAY (09 44) "CALCADOS".
+           IF OBS-CHE = 04 DISPLAY (09 44) "CONFEC.".
+           IF OBS-CHE = 05 DISPLAY (09 44) "MERCADO".
+           IF OBS-CHE = 06 DISPLAY (09 44) "FERRAGEM".
+           IF OBS-CHE = 07 DISPLAY (09 44) "OUTROS".
+           DISPLAY (07 25) DESCRI-CHE.
+       P-REC4.
+           DISPLAY (08 25) DIA-CHE "/".
+       P-REC41.
+           DISPLAY (08 28) MES-CHE "/". 
+       P-REC42.
+           DISPLAY (08 31) ANO-CHE.
+       P-REC5.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (09 25) WS-MOSTRA-VALOR.
+           DISPLAY (10 25) INSCR-CHE.
+           DISPLAY (13 25) MEMO-CHE.
+           DISPLAY (18 25) PIX-E2E-CHE.
+           IF DATA-CONF NOT = 0
+               move data-CONF to ws-data-conf
+               DISPLAY (12 25) "Lancamento Conferido: "
+               DISPLAY (12 47)  dia-c "/" mes-c "/" ano-c
+               STOP " ". 
+      *-----------------------------------------*
+
+       P-CONFERE.
+           DISPLAY (14 10) "Recebeu Pagamento deste Lancamento <S/N>? ".
+           ACCEPT (14 48) WS-RECEBE WITH PROMPT AUTO-SKIP.
+           IF WS-RECEBE = "S" OR "s" OR "0"
+               PERFORM P-RECEBE-PGTO.
+
+       P-RECEBE-PGTO.
+           COMPUTE WS-SALDO-PGTO = VALOR-CHE - VALOR-PAGO.
+           DISPLAY (15 10) "Saldo a Pagar......=".
+           DISPLAY (15 31) WS-SALDO-PGTO.
+           DISPLAY (16 10) "Valor Pago Agora...=".
+           ACCEPT (16 31) WS-VALOR-PGTO WITH PROMPT.
+           DISPLAY (15 10) WS-LIMPA.
+           DISPLAY (16 10) WS-LIMPA.
+           IF WS-VALOR-PGTO NOT = ZEROS
+               ADD WS-VALOR-PGTO TO VALOR-PAGO
+               MOVE NUM-CHE    TO PGTO-NUM-CHE
+               MOVE DIA        TO PGTO-DIA
+               MOVE MES        TO PGTO-MES
+               MOVE ANO        TO PGTO-ANO
+               MOVE WS-VALOR-PGTO TO PGTO-VALOR
+               WRITE REG-PGTO
+               MOVE "S" TO WS-CONFIRMOU
+               IF VALOR-PAGO NOT < VALOR-CHE
+                   MOVE WS-DATA-CONF TO DATA-CONF.
+
+      *-----------------------------------------*
+      * O REWRITE de P-LER ja aconteceu quando esta rotina roda -
+      * desfazer aqui significa devolver DATA-CONF/VALOR-PAGO ao
+      * valor de antes e regravar de novo, registrando os dois
+      * movimentos em HIST.DAT (o P-GRAVA-HIST de P-LER ja guardou
+      * o "antes" original). O lancamento em PGTO.DAT permanece,
+      * do mesmo jeito que a exclusao desfeita em banco251 nao tira
+      * o "D" ja gravado em HIST.DAT.
+       P-DESFAZER-CONF.
+           DISPLAY (17 10) "Desfazer a Confirmacao < S/N >?".
+           ACCEPT (17 48) WS-P WITH AUTO-SKIP.
+           DISPLAY (17 10) WS-LIMPA.
+           IF WS-P = "s" OR "S" OR "0"
+               MOVE WS-ANTES-DATA-CONF  TO DATA-CONF
+               MOVE WS-ANTES-VALOR-PAGO TO VALOR-PAGO
+               PERFORM P-SITUACAO
+               PERFORM P-REWRITE-BCO
+               MOVE "R" TO WS-OPERACAO
+               PERFORM P-GRAVA-HIST.
+
+      *-----------------------------------------*
+      * NUM-CHE na faixa de cheques (BANCO01) comeca como Debito,
+      * na faixa de titulos (BANCO06) comeca como Credito - esta
+      * rotina so ve os dois tipos porque BANCO05 confere/baixa
+      * ambos a partir do mesmo BCO.DAT.
+       P-SITUACAO.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ < 5000
+               MOVE "D" TO WS-SITUACAO
+           ELSE
+               MOVE "C" TO WS-SITUACAO.
+           IF DATA-CONF NOT = ZEROS
+               MOVE "B" TO WS-SITUACAO.
+           IF RECEBIDO-CHE = 888888
+               MOVE "X" TO WS-SITUACAO.
+           IF CHE-CANCELADO
+               MOVE "A" TO WS-SITUACAO.
+           IF SIT-88
+               DISPLAY (11 25) WS-SITUACAO.
+
+       P-GRAVA-HIST.
+           MOVE NUM-CHE        TO HIST-NUM-CHE.
+           MOVE WS-OPERACAO    TO HIST-OPERACAO.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA            TO HIST-DIA-MOV.
+           MOVE MES            TO HIST-MES-MOV.
+           MOVE ANO            TO HIST-ANO-MOV.
+           MOVE CONTA-CHE      TO HIST-CONTA-CHE.
+           MOVE DESCRI-CHE     TO HIST-DESCRI-CHE.
+           MOVE DIA-CHE        TO HIST-DIA-CHE.
+           MOVE MES-CHE        TO HIST-MES-CHE.
+           MOVE ANO-CHE        TO HIST-ANO-CHE.
+           MOVE VALOR-CHE      TO HIST-VALOR-CHE.
+           MOVE OBS-CHE        TO HIST-OBS-CHE.
+           MOVE INSCR-CHE      TO HIST-INSCR-CHE.
+           MOVE DATA-CONF      TO HIST-DATA-CONF.
+           WRITE REG-HIST.
+
+       P-FIM.
+           CLOSE BANCO HIST PGTO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de perder a confirmacao/desfazer.     *
+      *-----------------------------------------------------------*
+       P-REWRITE-BCO.
+           REWRITE REG-BCO.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-REWRITE-BCO.
+
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+
+
+
+
