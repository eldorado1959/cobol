@@ -0,0 +1,277 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCOMR.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    TITULOS MENSAIS RECORRENTES
+      *    Alguns favorecidos de BANCO06 (TELA-FORN) sao a mesma
+      *    conta fixa todo mes - INSS LIANE, INSS FERR., V.TRANSP,
+      *    UNIMED, CARTAO CRED. Este programa localiza o lancamento
+      *    mais recente de cada um desses favorecidos em BCO.DAT e
+      *    grava um novo titulo clonado (mesma conta/depto/valor),
+      *    deixando o operador so confirmar ou ajustar o valor e o
+      *    novo vencimento, em vez de redigitar tudo pelo BANCO06.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZ999V99.
+
+       77 WS-IDX               PIC 9 VALUE ZEROS.
+       77 WS-FAVOR-ATUAL       PIC X(20) VALUE SPACES.
+       77 WS-ACHOU             PIC X VALUE "N".
+       88 ACHOU-88                 VALUE "S".
+       77 WS-CLONADOS          PIC 9 VALUE ZEROS.
+
+       77 WS-NUM-COMP          PIC 9(06) VALUE ZEROS.
+       77 WS-PROX-NUM          PIC 9(06) VALUE ZEROS.
+
+       77 WS-MELHOR-CHAVE      PIC 9(06) VALUE ZEROS.
+       77 WS-CHAVE-DATA        PIC 9(06) VALUE ZEROS.
+       77 WS-ULTIMA-CONTA      PIC X(10) VALUE SPACES.
+       77 WS-ULTIMA-OBS        PIC X(15) VALUE SPACES.
+       77 WS-ULTIMA-VALOR      PIC 9(06)V99 VALUE ZEROS.
+
+       01 WS-FAVOR-TAB.
+           03 WS-FAVOR OCCURS 5 TIMES.
+              05 WS-FAVOR-NOME  PIC X(20).
+
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 20 VALUE "Titulos Mensais Recorr." BLINK.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       01 TELA-CLONE.
+           02 LINE 05 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 06 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 07 COLUMN 04 VALUE "Vecto.Anterior.....=".
+           02 LINE 08 COLUMN 04 VALUE "Valor Anterior.....=".
+           02 LINE 10 COLUMN 04 VALUE "Novo Titulo No.....=".
+           02 LINE 11 COLUMN 04 VALUE "Novo Vencimento....=".
+           02 LINE 12 COLUMN 04 VALUE "Novo Valor.........=".
+           02 LINE 14 COLUMN 04 VALUE "Grava este titulo < S/N >?".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           PERFORM P-DATA.
+           PERFORM P-MONTA-FAVOR.
+           PERFORM P-PROXIMO-NUM.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE ZEROS TO WS-IDX.
+           MOVE ZEROS TO WS-CLONADOS.
+
+       P02-LOOP.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX > 5
+               GO TO P-FIM.
+           MOVE WS-FAVOR-NOME(WS-IDX) TO WS-FAVOR-ATUAL.
+           PERFORM P-LOCALIZA-ULTIMO THRU P-LOCALIZA-FIM.
+           IF ACHOU-88
+               PERFORM P-CONFIRMA-CLONE.
+           GO TO P02-LOOP.
+
+      *-----------------------------------------------------------*
+      * Localiza, por favorecido, o lancamento de maior data ja   *
+      * cadastrado em BCO.DAT - esse e o "modelo" a ser clonado.  *
+      *-----------------------------------------------------------*
+       P-LOCALIZA-ULTIMO.
+           MOVE "N" TO WS-ACHOU.
+           MOVE ZEROS TO WS-MELHOR-CHAVE.
+           MOVE ZEROS TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY
+                   GO TO P-LOCALIZA-FIM.
+       P-LOCALIZA-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   GO TO P-LOCALIZA-FIM.
+           IF DESCRI-CHE = WS-FAVOR-ATUAL
+               COMPUTE WS-CHAVE-DATA = ANO-CHE * 10000 + MES-CHE * 100
+                                        + DIA-CHE
+               IF WS-CHAVE-DATA NOT < WS-MELHOR-CHAVE
+                   MOVE "S"           TO WS-ACHOU
+                   MOVE WS-CHAVE-DATA TO WS-MELHOR-CHAVE
+                   MOVE CONTA-CHE     TO WS-ULTIMA-CONTA
+                   MOVE OBS-CHE       TO WS-ULTIMA-OBS
+                   MOVE VALOR-CHE     TO WS-ULTIMA-VALOR.
+           GO TO P-LOCALIZA-LER.
+       P-LOCALIZA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Monta, a partir do modelo encontrado, o novo titulo do    *
+      * mes - vencimento sugerido um mes apos o anterior - e      *
+      * deixa o operador confirmar ou ajustar vencimento e valor. *
+      *-----------------------------------------------------------*
+       P-CONFIRMA-CLONE.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-CLONE.
+           DISPLAY (05 25) WS-FAVOR-ATUAL.
+           DISPLAY (06 25) WS-ULTIMA-CONTA.
+           MOVE WS-MELHOR-CHAVE TO WS-NUM-COMP.
+           DISPLAY (07 25) WS-NUM-COMP.
+           MOVE WS-ULTIMA-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (08 25) WS-MOSTRA-VALOR.
+
+           MOVE WS-PROX-NUM TO NUM-CHE.
+           DISPLAY (10 25) NUM-CHE.
+
+           DIVIDE WS-MELHOR-CHAVE BY 10000 GIVING ANO-CHE
+                  REMAINDER WS-CHAVE-DATA.
+           DIVIDE WS-CHAVE-DATA BY 100 GIVING MES-CHE
+                  REMAINDER DIA-CHE.
+           ADD 1 TO MES-CHE.
+           IF MES-CHE > 12
+               MOVE 1 TO MES-CHE
+               ADD 1 TO ANO-CHE.
+           DISPLAY (11 25) DIA-CHE "/".
+           DISPLAY (11 28) MES-CHE "/".
+           DISPLAY (11 31) ANO-CHE.
+           ACCEPT (11 25) DIA-CHE WITH UPDATE.
+           ACCEPT (11 28) MES-CHE WITH UPDATE.
+           ACCEPT (11 31) ANO-CHE WITH UPDATE.
+
+           MOVE WS-ULTIMA-VALOR TO VALOR-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           ACCEPT (12 25) VALOR-CHE WITH UPDATE.
+
+           ACCEPT (14 32) WS-P WITH PROMPT AUTO-SKIP.
+           IF WS-P = "S" OR "s" OR "0"
+               PERFORM P-GRAVA-CLONE THRU P-GRAVA-CLONE-FIM.
+
+       P-GRAVA-CLONE.
+           MOVE WS-ULTIMA-CONTA TO CONTA-CHE.
+           MOVE WS-FAVOR-ATUAL  TO DESCRI-CHE.
+           MOVE WS-ULTIMA-OBS   TO OBS-CHE.
+           MOVE ZEROS           TO DATA-CONF.
+           MOVE ZEROS           TO VALOR-PAGO.
+           MOVE ANO TO ANO-INSC.
+           MOVE MES TO MES-INSC.
+           MOVE DIA TO DIA-INSC.
+           MOVE WS-DATA-INSC TO INSCR-CHE.
+           MOVE 888888 TO RECEBIDO-CHE.
+           WRITE REG-BCO
+               INVALID KEY
+                   DISPLAY (22 04) "!! TITULO JA EXISTENTE !!"
+                   ACCEPT WS-P
+                   GO TO P-GRAVA-CLONE-FIM.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-GRAVA-CLONE.
+           ADD 1 TO WS-PROX-NUM.
+           ADD 1 TO WS-CLONADOS.
+       P-GRAVA-CLONE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Proximo numero de titulo livre - mesma ideia da BANCOFS   *
+      * para o proximo codigo de fornecedor, so que sobre NUM-CHE.*
+      *-----------------------------------------------------------*
+       P-PROXIMO-NUM.
+           MOVE ZEROS TO WS-PROX-NUM.
+           MOVE ZEROS TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY
+                   ADD 1 TO WS-PROX-NUM
+                   EXIT PARAGRAPH.
+       P-PROXIMO-NUM-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   ADD 1 TO WS-PROX-NUM
+                   EXIT PARAGRAPH.
+           MOVE NUM-CHE TO WS-NUM-COMP.
+           IF WS-NUM-COMP > WS-PROX-NUM
+               MOVE WS-NUM-COMP TO WS-PROX-NUM.
+           GO TO P-PROXIMO-NUM-LER.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+
+       P-MONTA-FAVOR.
+           MOVE "UNIMED"             TO WS-FAVOR-NOME(1).
+           MOVE "V.TRANSP"           TO WS-FAVOR-NOME(2).
+           MOVE "CARTAO CRED"        TO WS-FAVOR-NOME(3).
+           MOVE "INSS LIANE"         TO WS-FAVOR-NOME(4).
+           MOVE "INSS FERR."         TO WS-FAVOR-NOME(5).
+
+       P-FIM.
+           DISPLAY (22 04) "Titulos Gerados...: ".
+           DISPLAY (22 25) WS-CLONADOS.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de perder o titulo clonado.            *
+      *-----------------------------------------------------------*
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
