@@ -1,331 +1,529 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO09.
-       AUTHOR. ROGERIO-MACHADO.
-
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO     ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS SEQUENTIAL
-                  RECORD KEY   IS NUM-CHE
-                  FILE STATUS  IS FS.
-
-           SELECT RELATO    ASSIGN TO PRINTER.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO             LABEL RECORD IS STANDARD
-                               VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-PROD.            
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(05).
-           03 DESCRI2-CHE      PIC X(15).
-           03 DIA-CHE          PIC 99.
-           03 MES-CHE          PIC 99.
-           03 ANO-CHE          PIC 99.
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15).
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-
-       FD RELATO            LABEL RECORD IS OMITTED.
-       01 REG-RELATO           PIC X(80).
-
-      ***********************************
-       WORKING-STORAGE SECTION.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(50) VALUE SPACES.
-       77 WS-COD               PIC X(08) VALUE SPACES.
-       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
-       77 WS-OPCAO             PIC X(01) VALUE SPACES.
-       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
-       77 ws-p                 PIC X.
-       77 ws-conf              PIC X.
-       77 WS-DESCRI            PIC X(05) VALUE SPACES.
-       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
-       77 WS-MOSTRA-CODIGO     PIC X(08) VALUE SPACES.
-      * 77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
-       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
-       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
-       77 WS-CONTA             PIC X(10) VALUE SPACES.
-       77 WS-NUM-CONTA         PIC 9 VALUE ZEROS.
-
-       77 WS-MEDIA-VALOR       PIC 9(07)V99 VALUE ZEROS.
-       77 WS-MEDIA-DIAS        PIC 9(03) VALUE ZEROS.
-       77 WS-DATA1             PIC 9(04) VALUE ZEROS.
-       77 WS-DATA2             PIC 9(04) VALUE ZEROS.
-
-       77 WS-DATA-MEDIA        PIC 9(06) VALUE ZEROS.
-       77 WS-DATA-C-MEDIA      PIC 9(06) VALUE ZEROS.
-
-       77 WS-TOTAL-DIAS        PIC 9(03) VALUE ZEROS.
-
-
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-      
-       01 WS-DATA-VENC.
-           03 WS-DIA-V         PIC 99.
-           03 WS-MES-V         PIC 99.
-           03 WS-ANO-V         PIC 99.      
-
-       01 WS-DATA-CALC.
-           03 WS-ANO-CALC      PIC 999.
-           03 WS-MES-CALC      PIC 999.
-           03 WS-DIA-CALC      PIC 999.      
-
-       01 WS-DATA-C.
-           03 ANO-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 DIA-C            PIC 99.
-      
-       01 WS-DATA-R.
-           03 ANO-R            PIC 99.
-           03 MES-R            PIC 99.
-           03 DIA-R            PIC 99.
-
-       01 WS-DATA-CALC1.
-           03 MES-1            PIC 99.
-           03 DIA-1            PIC 99.
-           03 ANO-1            PIC 99.
-               
-       01 WS-DATA-CALC2.
-           03 MES-2            PIC 99.
-           03 DIA-2            PIC 99.
-
-
-       01 LINHA-CABEC1.
-           02 f pic x(02) value spaces.
-           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".  
-           02 f pic x(02) value spaces.
-           02 DIA-DET PIC 99.
-           02 f pic x value "/".
-           02 MES-DET PIC 99.
-           02 f pic x value "/".
-           02 ANO-DET PIC 99.
-           02 f pic x value ".".
-
-       01 LINHA-DATA.
-           02 f pic x(03) value spaces.
-           02 F PIC X(27) VALUE "Liane & Cia. + titulos ate ".  
-           02 DIA-DATA PIC 99.
-           02 F PIC X(01) VALUE "/".
-           02 MES-DATA PIC 99.
-           02 F PIC X(01) VALUE "/".
-           02 ANO-DATA PIC 99.
-           02 f pic x(02) value spaces.
-           02 NOME-CONTA pic x(10). 
-           
-       01 LINHA-DET1.
-           02 f pic x(02) value spaces.
-           02 CONTCHEQ-DET PIC ZZ9.
-           02 F PIC X(33) VALUE " cheques e titulos no valor de R$".  
-           02 VALTOTCHEQ-DET PIC ZZZ.ZZ9,99.
-       01 LINHA-DET2.
-           02 f pic x(02) value spaces.
-           02 F PIC X(03) VALUE " em".  
-           02 TOT-DIAS-DET PIC ZZ9.
-           02 F PIC X(19) VALUE " dias c/media de R$".  
-           02 VALTOT-MEDIA-DET PIC ZZZ.ZZ9,99.
-           02 F PIC X(06) VALUE " p/dia".  
-
-       01 LINHA-TRACO.
-           02 f pic x(50) value ALL "-".
-
-       01 LINHA-LIMPA.
-           02 f pic x(80) value ALL " ".
-
-       SCREEN SECTION.
-       01 TELA.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
-           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
-           02 LINE 01 COLUMN 70 VALUE "BANCO09" BLINK.
-       01 TELA-2.
-           02 LINE 02 COLUMN 40 VALUE "CONTROLE CHEQUE/TIT.".
-           02 LINE 03 COLUMN 04 VALUE "|NRO CHEQ/TIT|".
-           02 LINE 03 COLUMN 15 VALUE "|   FAVORECIDO   VALOR        ".
-           02 LINE 03 COLUMN 43 VALUE "   DATA  == CONTA|".
-           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
-           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
-
-       01 TELA-CONTA.
-           02 LINE 12 COLUMN 50 VALUE "[1] LIANE CIA".
-           02 LINE 13 COLUMN 50 VALUE "[2] FERNANDO ".
-           02 LINE 14 COLUMN 50 VALUE "[3] ROGERIO  ".
-           02 LINE 15 COLUMN 50 VALUE "[4] TITULOS  ".
-           02 LINE 16 COLUMN 50 VALUE "[5] DESPESAS ".
-           02 LINE 17 COLUMN 50 VALUE "[6] BBV LIANE".
-
-       01 TELA-LIMPA-CONTA.
-           02 LINE 12 COLUMN 50 VALUE "             ".
-           02 LINE 13 COLUMN 50 VALUE "             ".
-           02 LINE 14 COLUMN 50 VALUE "             ".
-           02 LINE 15 COLUMN 50 VALUE "             ".
-           02 LINE 16 COLUMN 50 VALUE "             ".
-           02 LINE 17 COLUMN 50 VALUE "             ".
-      ********************************************
-
-       PROCEDURE DIVISION.
-
-       ABRIR.
-           OPEN INPUT BANCO. 
-           OPEN OUTPUT RELATO. 
-
-       P-DESCRI-CHE.
-           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
-           MOVE ZEROS TO WS-TOTAL-VALOR.
-           DISPLAY TELA.
-           PERFORM P-DATA.
-           MOVE 5 TO LIN.
-           DISPLAY (10 16) "Informe a DATA DESEJADA ".
-           DISPLAY (11 15) "  /  /  .".
-           ACCEPT (11 15) DIA-1 WITH PROMPT AUTO-SKIP.
-           ACCEPT (11 18) MES-1 WITH PROMPT AUTO-SKIP.
-           ACCEPT (11 21) ANO-1 WITH PROMPT AUTO-SKIP.
-
-           MOVE DIA-1 TO DIA-C.
-           MOVE MES-1 TO MES-C.
-      *     MOVE ANO TO ANO-C.
-           MOVE ANO-1 TO ANO-C.
-           MOVE DIA-1 TO WS-DIA-V.
-           MOVE MES-1 TO WS-MES-V.
-           MOVE ANO-1 TO WS-ANO-V.
-           IF WS-DATA-C = ZEROS 
-               CLOSE BANCO
-               CHAIN "BANCO.COM". 
-           DISPLAY (01 01) ERASE. 
-  
-       LER.
-           READ BANCO NEXT RECORD
-                AT END
-                    PERFORM P-FINAL-IMP
-                    GO TO P-DESCRI-CHE. 
-           MOVE DIA-CHE TO DIA-R.
-           MOVE MES-CHE TO MES-R.
-           MOVE ANO-CHE TO ANO-R.
-
-           IF WS-DATA-R > WS-DATA-C
-               GO TO LER.
-           IF DATA-CONF > 0
-               GO TO LER.
-           IF CONTA-CHE = "TITULOS  " OR = "LIANE CIA"
-               PERFORM P-MOSTRA
-               GO TO LER.
-           IF DESCRI-CHE = "NULO "  
-               GO TO LER.
-
-           GO TO LER.   
-
-      *************************************************
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-           MOVE DIA TO DIA-DET. 
-           MOVE MES TO MES-DET. 
-           MOVE ANO TO ANO-DET.
-       P-FINAL-IMP.
-           DISPLAY (19 50) WS-TOTAL-IMPRESSOS " CHEQUES LISTADOS".
-           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR. 
-           DISPLAY (20 50) "NO TOTAL DE R$: " WS-MOSTRA-VALOR .
-
-           MOVE WS-TOTAL-IMPRESSOS TO CONTCHEQ-DET.
-           MOVE WS-TOTAL-VALOR TO VALTOTCHEQ-DET.
-           MOVE DIA-C TO DIA-DATA.
-           MOVE MES-C TO MES-DATA.
-           MOVE ANO-C TO ANO-DATA.
-
-           PERFORM P-CALCULA-DIAS.
-
-           DISPLAY (21 05) "Imprimir ?  < S/N >" .
-           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
-           IF WS-CONF = "S" or "s" OR "0"
-              PERFORM P-IMPRIME.
-           MOVE WS-MEDIA-VALOR TO WS-MOSTRA-VALOR.
-           DISPLAY (21 50) "c/media de R$:" WS-MOSTRA-VALOR .
-           CLOSE BANCO RELATO.
-           CHAIN "BANCO.COM".
-
-       P-IMPRIME.
-           MOVE DIA TO DIA-2.
-           MOVE MES TO MES-2.
-           MOVE WS-DATA-CALC1 TO WS-DATA1.
-           MOVE WS-DATA-CALC2 TO WS-DATA2.
-
-           COMPUTE WS-MEDIA-DIAS = ( WS-DATA1 - WS-DATA2 ).
-
-
-           DISPLAY (18 47) WS-TOTAL-DIAS " Dias de atraso ".
-
-
-      *     COMPUTE WS-MEDIA-VALOR = WS-TOTAL-VALOR / WS-MEDIA-DIAS.
-
-           COMPUTE WS-MEDIA-VALOR = WS-TOTAL-VALOR / WS-TOTAL-DIAS.
-           DISPLAY (21 50) WS-MEDIA-DIAS "dias c/" WS-MOSTRA-VALOR
-           "p/dia".
-      *     MOVE WS-MEDIA-DIAS TO TOT-DIAS-DET.
-           MOVE WS-TOTAL-DIAS TO TOT-DIAS-DET.
-           MOVE WS-MEDIA-VALOR TO VALTOT-MEDIA-DET.
-           WRITE REG-RELATO FROM LINHA-TRACO.
-           WRITE REG-RELATO FROM LINHA-CABEC1.
-           WRITE REG-RELATO FROM LINHA-DATA.
-           WRITE REG-RELATO FROM LINHA-DET1.
-           WRITE REG-RELATO FROM LINHA-DET2.
-
-       P-ERRO-LEITURA.
-           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
-           STOP RUN.
-
-       P-MOSTRA.
-           IF DESCRI-CHE NOT = "NULO "  
-            
-               ADD 1 TO WS-TOTAL-IMPRESSOS
-               ADD VALOR-CHE TO WS-TOTAL-VALOR.
-
-       P-PARA.
-           DISPLAY (20 25) "< ENTER > Continua".
-           DISPLAY (21 25) "  < N > Encerra".
-           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
-           DISPLAY (20 25) "                  ".
-           DISPLAY (21 25) "               ".
-           if ws-p = "N" or "n" perform p-final-imp.                     
-           DISPLAY (06 00) ERASE. 
-           MOVE 6 TO LIN.
-
-
-       P-CALCULA-DIAS.
-           COMPUTE WS-ANO-CALC = ANO - WS-ANO-V.
-           COMPUTE WS-ANO-CALC = ( WS-ANO-CALC * 365 ).
-           DISPLAY (21 01) WS-ANO-CALC " Dias".
-
-      *-----verif.venc.c/menos de um ano e mes vcto maior q.mes-atual--***
-           IF WS-ANO-CALC = 365 AND WS-MES-V > MES
-               COMPUTE WS-MES-CALC = ( 12 - WS-MES-V ) + mes
-               COMPUTE WS-MES-CALC = ( WS-MES-CALC * 30 )
-           else
-               COMPUTE WS-MES-CALC = MES - WS-MES-V
-               COMPUTE WS-MES-CALC = ( WS-MES-CALC * 30 ).
-
-           DISPLAY (22 01) WS-MES-CALC " Dias".
-           COMPUTE WS-DIA-CALC = DIA - WS-DIA-V.
-           DISPLAY (23 01) WS-DIA-CALC " Dias".
-
-      *-----verifica vencidos c/menos de um ano-----***
-           IF WS-ANO-CALC = 365 AND WS-MES-V > MES
-               MOVE 0 TO WS-ANO-CALC.
-
-           COMPUTE WS-TOTAL-DIAS =
-               WS-DIA-CALC + WS-MES-CALC + WS-ANO-CALC.
-           DISPLAY (18 47) WS-TOTAL-DIAS " Dias de atraso ".
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO09.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+           SELECT FILTRO    ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FILTRO-PROG
+                  FILE STATUS  IS FS-FILTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-PROD.            
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(05).
+           03 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO09.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+       COPY FILTROMAST.
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 FS-FILTRO             PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-COD               PIC X(08) VALUE SPACES.
+       77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
+       77 WS-OPCAO             PIC X(01) VALUE SPACES.
+       77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
+       77 ws-p                 PIC X.
+       77 ws-conf              PIC X.
+       77 WS-DESCRI            PIC X(05) VALUE SPACES.
+       77 WS-QUANT             PIC 9(03) VALUE ZEROS.
+       77 WS-MOSTRA-CODIGO     PIC X(08) VALUE SPACES.
+      * 77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(07)V99 VALUE ZEROS.
+       77 WS-CONTA             PIC X(10) VALUE SPACES.
+       77 WS-NUM-CONTA         PIC 9 VALUE ZEROS.
+
+       77 WS-MEDIA-VALOR       PIC 9(07)V99 VALUE ZEROS.
+       77 WS-MEDIA-DIAS        PIC 9(03) VALUE ZEROS.
+       77 WS-DATA1             PIC 9(04) VALUE ZEROS.
+       77 WS-DATA2             PIC 9(04) VALUE ZEROS.
+
+       77 WS-DATA-MEDIA        PIC 9(06) VALUE ZEROS.
+       77 WS-DATA-C-MEDIA      PIC 9(06) VALUE ZEROS.
+
+       77 WS-TOTAL-DIAS        PIC 9(03) VALUE ZEROS.
+
+       77 WS-CJ-ANO             PIC 99.
+       77 WS-CJ-MES             PIC 99.
+       77 WS-CJ-DIA             PIC 99.
+       77 WS-CJ-DIVANO          PIC 9(03).
+       77 WS-CJ-RESTO           PIC 9(03).
+       77 WS-CJ-AJUSTE          PIC 9.
+       77 WS-CJ-RESULT          PIC 9(05).
+       77 WS-JULIANO-HOJE       PIC 9(05) VALUE ZEROS.
+       77 WS-JULIANO-VENC       PIC 9(05) VALUE ZEROS.
+       77 WS-JULIANO-CHE        PIC 9(05) VALUE ZEROS.
+
+      *-----juros/multa do titulo vencido, calculado titulo a titulo---*
+       77 WS-PCT-MULTA          PIC 99 VALUE 02.
+       77 WS-PCT-JUROS-DIA      PIC 9(03) VALUE 033.
+       77 WS-DIAS-ATRASO-CHE    PIC 9(03) VALUE ZEROS.
+       77 WS-MULTA-CHE          PIC 9(06)V99 VALUE ZEROS.
+       77 WS-JUROS-CHE          PIC 9(06)V99 VALUE ZEROS.
+       77 WS-TOTAL-MULTA        PIC 9(07)V99 VALUE ZEROS.
+       77 WS-TOTAL-JUROS        PIC 9(07)V99 VALUE ZEROS.
+       77 WS-TOTAL-MULTA-JUROS  PIC 9(07)V99 VALUE ZEROS.
+       77 WS-TOTAL-CORRIGIDO    PIC 9(07)V99 VALUE ZEROS.
+
+      *-----tabela de dias acumulados antes de cada mes (ano normal)---***
+       01 WS-TAB-MES-INIC.
+           02 FILLER PIC 9(03) VALUE 000.
+           02 FILLER PIC 9(03) VALUE 031.
+           02 FILLER PIC 9(03) VALUE 059.
+           02 FILLER PIC 9(03) VALUE 090.
+           02 FILLER PIC 9(03) VALUE 120.
+           02 FILLER PIC 9(03) VALUE 151.
+           02 FILLER PIC 9(03) VALUE 181.
+           02 FILLER PIC 9(03) VALUE 212.
+           02 FILLER PIC 9(03) VALUE 243.
+           02 FILLER PIC 9(03) VALUE 273.
+           02 FILLER PIC 9(03) VALUE 304.
+           02 FILLER PIC 9(03) VALUE 334.
+       01 WS-TAB-MES REDEFINES WS-TAB-MES-INIC.
+           02 WS-TAB-MES-V      PIC 9(03) OCCURS 12 TIMES.
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+      
+       01 WS-DATA-VENC.
+           03 WS-DIA-V         PIC 99.
+           03 WS-MES-V         PIC 99.
+           03 WS-ANO-V         PIC 99.      
+
+       01 WS-DATA-CALC.
+           03 WS-ANO-CALC      PIC 999.
+           03 WS-MES-CALC      PIC 999.
+           03 WS-DIA-CALC      PIC 999.      
+
+       01 WS-DATA-C.
+           03 ANO-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 DIA-C            PIC 99.
+
+      *-----inicio do periodo (DATA-RANGE); ZEROS = sem limite inferior--*
+       01 WS-DATA-I.
+           03 ANO-I             PIC 99.
+           03 MES-I             PIC 99.
+           03 DIA-I              PIC 99.
+
+       01 WS-DATA-CALC-INI.
+           03 MES-INI            PIC 99.
+           03 DIA-INI            PIC 99.
+           03 ANO-INI            PIC 99.
+
+       01 WS-DATA-R.
+           03 ANO-R            PIC 99.
+           03 MES-R            PIC 99.
+           03 DIA-R            PIC 99.
+
+       01 WS-DATA-CALC1.
+           03 MES-1            PIC 99.
+           03 DIA-1            PIC 99.
+           03 ANO-1            PIC 99.
+               
+       01 WS-DATA-CALC2.
+           03 MES-2            PIC 99.
+           03 DIA-2            PIC 99.
+
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".  
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 99.
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(03) value spaces.
+           02 F PIC X(27) VALUE "Liane & Cia. + titulos ate ".  
+           02 DIA-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 MES-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-DATA PIC 99.
+           02 f pic x(02) value spaces.
+           02 NOME-CONTA pic x(10). 
+           
+       01 LINHA-DET1.
+           02 f pic x(02) value spaces.
+           02 CONTCHEQ-DET PIC ZZ9.
+           02 F PIC X(33) VALUE " cheques e titulos no valor de R$".  
+           02 VALTOTCHEQ-DET PIC ZZZ.ZZ9,99.
+       01 LINHA-DET2.
+           02 f pic x(02) value spaces.
+           02 F PIC X(03) VALUE " em".
+           02 TOT-DIAS-DET PIC ZZ9.
+           02 F PIC X(19) VALUE " dias c/media de R$".
+           02 VALTOT-MEDIA-DET PIC ZZZ.ZZ9,99.
+           02 F PIC X(06) VALUE " p/dia".
+
+      *-----multa + juros de mora acumulados dos titulos vencidos------*
+       01 LINHA-DET3.
+           02 f pic x(02) value spaces.
+           02 F PIC X(18) VALUE "Multa+Juros de R$".
+           02 VALTOT-JUROS-DET PIC ZZZ.ZZ9,99.
+           02 F PIC X(20) VALUE "  Total corrigido R$".
+           02 VALTOT-CORR-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(50) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  .".
+           02 LINE 02 COLUMN 25 VALUE " E L D O R A D O " BLINK.
+           02 LINE 01 COLUMN 70 VALUE "BANCO09" BLINK.
+       01 TELA-2.
+           02 LINE 02 COLUMN 40 VALUE "CONTROLE CHEQUE/TIT.".
+           02 LINE 03 COLUMN 04 VALUE "|NRO CHEQ/TIT|".
+           02 LINE 03 COLUMN 15 VALUE "|   FAVORECIDO   VALOR        ".
+           02 LINE 03 COLUMN 43 VALUE "   DATA  == CONTA|".
+           02 LINE 04 COLUMN 01 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 20 VALUE "                         " BLINK.
+           02 LINE 04 COLUMN 40 VALUE "                         " BLINK.
+
+       01 TELA-CONTA.
+           02 LINE 12 COLUMN 50 VALUE "[1] LIANE CIA".
+           02 LINE 13 COLUMN 50 VALUE "[2] FERNANDO ".
+           02 LINE 14 COLUMN 50 VALUE "[3] ROGERIO  ".
+           02 LINE 15 COLUMN 50 VALUE "[4] TITULOS  ".
+           02 LINE 16 COLUMN 50 VALUE "[5] DESPESAS ".
+           02 LINE 17 COLUMN 50 VALUE "[6] BBV LIANE".
+
+       01 TELA-LIMPA-CONTA.
+           02 LINE 12 COLUMN 50 VALUE "             ".
+           02 LINE 13 COLUMN 50 VALUE "             ".
+           02 LINE 14 COLUMN 50 VALUE "             ".
+           02 LINE 15 COLUMN 50 VALUE "             ".
+           02 LINE 16 COLUMN 50 VALUE "             ".
+           02 LINE 17 COLUMN 50 VALUE "             ".
+      ********************************************
+
+       PROCEDURE DIVISION.
+
+       ABRIR.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+           OPEN I-O FILTRO.
+           IF FS-FILTRO = "30"
+               CLOSE FILTRO
+               OPEN OUTPUT FILTRO
+               CLOSE FILTRO
+               OPEN I-O FILTRO.
+
+      *-----recupera o ultimo periodo informado, p/ sugerir de novo---*
+       P-CARREGA-FILTRO.
+           MOVE "BANCO09" TO FILTRO-PROG.
+           READ FILTRO
+               INVALID KEY
+                   MOVE ZEROS TO FILTRO-DIA-INI FILTRO-MES-INI
+                                 FILTRO-ANO-INI FILTRO-DIA-FIM
+                                 FILTRO-MES-FIM FILTRO-ANO-FIM
+                   WRITE REG-FILTRO.
+           MOVE FILTRO-DIA-INI TO DIA-INI.
+           MOVE FILTRO-MES-INI TO MES-INI.
+           MOVE FILTRO-ANO-INI TO ANO-INI.
+           MOVE FILTRO-DIA-FIM TO DIA-1.
+           MOVE FILTRO-MES-FIM TO MES-1.
+           MOVE FILTRO-ANO-FIM TO ANO-1.
+
+       P-DESCRI-CHE.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           DISPLAY TELA.
+           PERFORM P-DATA.
+           PERFORM P-CARREGA-FILTRO.
+           MOVE 5 TO LIN.
+           DISPLAY (09 16) "Informe o PERIODO DESEJADO (De / Ate) ".
+           DISPLAY (10 15) "De   :  /  /  .".
+           ACCEPT (10 21) DIA-INI WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (10 24) MES-INI WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (10 27) ANO-INI WITH PROMPT UPDATE AUTO-SKIP.
+           DISPLAY (11 15) "Ate  :  /  /  .".
+           ACCEPT (11 21) DIA-1 WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 24) MES-1 WITH PROMPT UPDATE AUTO-SKIP.
+           ACCEPT (11 27) ANO-1 WITH PROMPT UPDATE AUTO-SKIP.
+
+           MOVE DIA-INI TO DIA-I.
+           MOVE MES-INI TO MES-I.
+           MOVE ANO-INI TO ANO-I.
+
+           MOVE DIA-1 TO DIA-C.
+           MOVE MES-1 TO MES-C.
+      *     MOVE ANO TO ANO-C.
+           MOVE ANO-1 TO ANO-C.
+           MOVE DIA-1 TO WS-DIA-V.
+           MOVE MES-1 TO WS-MES-V.
+           MOVE ANO-1 TO WS-ANO-V.
+           IF WS-DATA-C = ZEROS
+               CLOSE BANCO FILTRO
+               CHAIN "BANCO.COM".
+      *-----grava o periodo agora usado, p/ sugerir na proxima vez-----*
+           MOVE DIA-INI TO FILTRO-DIA-INI.
+           MOVE MES-INI TO FILTRO-MES-INI.
+           MOVE ANO-INI TO FILTRO-ANO-INI.
+           MOVE DIA-1   TO FILTRO-DIA-FIM.
+           MOVE MES-1   TO FILTRO-MES-FIM.
+           MOVE ANO-1   TO FILTRO-ANO-FIM.
+           REWRITE REG-FILTRO.
+           DISPLAY (01 01) ERASE.
+  
+       LER.
+           READ BANCO NEXT RECORD
+                AT END
+                    PERFORM P-FINAL-IMP
+                    GO TO P-DESCRI-CHE. 
+           MOVE DIA-CHE TO DIA-R.
+           MOVE MES-CHE TO MES-R.
+           MOVE ANO-CHE TO ANO-R.
+
+           IF WS-DATA-R > WS-DATA-C
+               GO TO LER.
+           IF WS-DATA-I NOT = ZEROS AND WS-DATA-R < WS-DATA-I
+               GO TO LER.
+           IF DATA-CONF > 0
+               GO TO LER.
+           IF CHE-CANCELADO
+               GO TO LER.
+           IF CONTA-CHE = "TITULOS  " OR = "LIANE CIA"
+               PERFORM P-MOSTRA
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "  
+               GO TO LER.
+
+           GO TO LER.   
+
+      *************************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+      *-----juliano de hoje, usado titulo a titulo p/ dias de atraso---*
+           MOVE ANO TO WS-CJ-ANO.
+           MOVE MES TO WS-CJ-MES.
+           MOVE DIA TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-HOJE.
+       P-FINAL-IMP.
+           DISPLAY (19 50) WS-TOTAL-IMPRESSOS " CHEQUES LISTADOS".
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (20 50) "NO TOTAL DE R$: " WS-MOSTRA-VALOR .
+           ADD WS-TOTAL-MULTA WS-TOTAL-JUROS
+               GIVING WS-TOTAL-MULTA-JUROS.
+           COMPUTE WS-TOTAL-CORRIGIDO =
+               WS-TOTAL-VALOR + WS-TOTAL-MULTA-JUROS.
+           MOVE WS-TOTAL-MULTA-JUROS TO WS-MOSTRA-VALOR.
+           DISPLAY (17 50) "Multa+Juros..: R$ " WS-MOSTRA-VALOR.
+
+           MOVE WS-TOTAL-IMPRESSOS TO CONTCHEQ-DET.
+           MOVE WS-TOTAL-VALOR TO VALTOTCHEQ-DET.
+           MOVE DIA-C TO DIA-DATA.
+           MOVE MES-C TO MES-DATA.
+           MOVE ANO-C TO ANO-DATA.
+
+           PERFORM P-CALCULA-DIAS.
+
+           DISPLAY (21 05) "Imprimir ?  < S/N/A=Arquivo >" .
+           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" or "s" OR "0"
+              PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+              PERFORM P-EXPORTA.
+           MOVE WS-MEDIA-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (21 50) "c/media de R$:" WS-MOSTRA-VALOR .
+           CLOSE BANCO RELATO FILTRO.
+           CHAIN "BANCO.COM".
+
+       P-IMPRIME.
+           MOVE DIA TO DIA-2.
+           MOVE MES TO MES-2.
+           MOVE WS-DATA-CALC1 TO WS-DATA1.
+           MOVE WS-DATA-CALC2 TO WS-DATA2.
+
+           COMPUTE WS-MEDIA-DIAS = ( WS-DATA1 - WS-DATA2 ).
+
+
+           DISPLAY (18 47) WS-TOTAL-DIAS " Dias de atraso ".
+
+
+      *     COMPUTE WS-MEDIA-VALOR = WS-TOTAL-VALOR / WS-MEDIA-DIAS.
+
+           COMPUTE WS-MEDIA-VALOR = WS-TOTAL-VALOR / WS-TOTAL-DIAS.
+           DISPLAY (21 50) WS-MEDIA-DIAS "dias c/" WS-MOSTRA-VALOR
+           "p/dia".
+      *     MOVE WS-MEDIA-DIAS TO TOT-DIAS-DET.
+           MOVE WS-TOTAL-DIAS TO TOT-DIAS-DET.
+           MOVE WS-MEDIA-VALOR TO VALTOT-MEDIA-DET.
+           MOVE WS-TOTAL-MULTA-JUROS TO VALTOT-JUROS-DET.
+           MOVE WS-TOTAL-CORRIGIDO TO VALTOT-CORR-DET.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-DET1.
+           WRITE REG-RELATO FROM LINHA-DET2.
+           WRITE REG-RELATO FROM LINHA-DET3.
+
+      *-----grava o mesmo detalhe do relatorio em disco (BANCO09.TXT),---***
+      *-----para quem quer a listagem numa planilha em vez do papel-----***
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-DET1.
+           WRITE REG-ARQSAID FROM LINHA-DET2.
+           WRITE REG-ARQSAID FROM LINHA-DET3.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+
+       P-ERRO-LEITURA.
+           DISPLAY (12 20) "!!!!!  CHAVE INVALIDA  !!!!!".
+           STOP RUN.
+
+       P-MOSTRA.
+           IF DESCRI-CHE NOT = "NULO "
+               PERFORM P-CALCULA-ATRASO-CHE
+               PERFORM P-CALCULA-JUROS-CHE
+               ADD 1 TO WS-TOTAL-IMPRESSOS
+               ADD VALOR-CHE TO WS-TOTAL-VALOR.
+
+       P-PARA.
+           DISPLAY (20 25) "< ENTER > Continua".
+           DISPLAY (21 25) "  < N > Encerra".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           DISPLAY (20 25) "                  ".
+           DISPLAY (21 25) "               ".
+           if ws-p = "N" or "n" perform p-final-imp.                     
+           DISPLAY (06 00) ERASE. 
+           MOVE 6 TO LIN.
+
+
+      *-----dias reais de atraso, via numero juliano de cada data-------***
+      *-----(substitui a antiga aproximacao de 30 dias/mes e 365/ano)---***
+       P-CALCULA-DIAS.
+           MOVE ANO TO WS-CJ-ANO.
+           MOVE MES TO WS-CJ-MES.
+           MOVE DIA TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-HOJE.
+
+           MOVE WS-ANO-V TO WS-CJ-ANO.
+           MOVE WS-MES-V TO WS-CJ-MES.
+           MOVE WS-DIA-V TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-VENC.
+
+           IF WS-JULIANO-HOJE > WS-JULIANO-VENC
+               COMPUTE WS-TOTAL-DIAS = WS-JULIANO-HOJE - WS-JULIANO-VENC
+           ELSE
+               MOVE ZEROS TO WS-TOTAL-DIAS.
+
+           DISPLAY (18 47) WS-TOTAL-DIAS " Dias de atraso ".
+
+      *-----dias de atraso do proprio titulo (vencimento contra hoje)--*
+      *-----p/ calcular a multa/juros titulo a titulo------------------*
+       P-CALCULA-ATRASO-CHE.
+           MOVE ANO-CHE TO WS-CJ-ANO.
+           MOVE MES-CHE TO WS-CJ-MES.
+           MOVE DIA-CHE TO WS-CJ-DIA.
+           PERFORM P-CALCULA-JULIANO.
+           MOVE WS-CJ-RESULT TO WS-JULIANO-CHE.
+           IF WS-JULIANO-HOJE > WS-JULIANO-CHE
+               COMPUTE WS-DIAS-ATRASO-CHE =
+                   WS-JULIANO-HOJE - WS-JULIANO-CHE
+           ELSE
+               MOVE ZEROS TO WS-DIAS-ATRASO-CHE.
+
+      *-----multa fixa (WS-PCT-MULTA) + juros de mora proporcionais----*
+      *-----aos dias corridos de atraso (WS-PCT-JUROS-DIA ao dia)------*
+       P-CALCULA-JUROS-CHE.
+           IF WS-DIAS-ATRASO-CHE = ZEROS
+               MOVE ZEROS TO WS-MULTA-CHE
+               MOVE ZEROS TO WS-JUROS-CHE
+           ELSE
+               COMPUTE WS-MULTA-CHE ROUNDED =
+                   VALOR-CHE * WS-PCT-MULTA / 100
+               COMPUTE WS-JUROS-CHE ROUNDED =
+                   VALOR-CHE * WS-DIAS-ATRASO-CHE * WS-PCT-JUROS-DIA
+                       / 100000.
+           ADD WS-MULTA-CHE TO WS-TOTAL-MULTA.
+           ADD WS-JUROS-CHE TO WS-TOTAL-JUROS.
+
+      *-----numero juliano (dia corrido no calendario) de WS-CJ-DIA/----***
+      *-----WS-CJ-MES/WS-CJ-ANO, contando anos bissextos------------****
+       P-CALCULA-JULIANO.
+           MOVE ZEROS TO WS-CJ-AJUSTE.
+           DIVIDE WS-CJ-ANO BY 4 GIVING WS-CJ-DIVANO
+                                 REMAINDER WS-CJ-RESTO.
+           IF WS-CJ-RESTO = 0 AND WS-CJ-MES > 2
+               MOVE 1 TO WS-CJ-AJUSTE.
+           COMPUTE WS-CJ-RESULT =
+               ( WS-CJ-ANO * 365 ) + WS-CJ-DIVANO
+               + WS-TAB-MES-V ( WS-CJ-MES ) + WS-CJ-DIA + WS-CJ-AJUSTE.
+
+
