@@ -13,6 +13,12 @@
                   RECORD KEY   IS NUM-CHE
                   FILE STATUS  IS FS.
 
+           SELECT FILTRO    ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FILTRO-PROG
+                  FILE STATUS  IS FS-FILTRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD BANCO             LABEL RECORD IS STANDARD
@@ -28,11 +34,20 @@
            03 VALOR-CHE        PIC 9(06)V99.
            03 OBS-CHE          PIC X(15).
            03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
            03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       COPY FILTROMAST.
 
       ***********************************
        WORKING-STORAGE SECTION.
        77 FS                   PIC XX.
+       77 FS-FILTRO             PIC XX.
        77 WS-LIMPA             PIC X(50) VALUE SPACES.
        77 WS-COD               PIC X(08) VALUE SPACES.
        77 WS-CODIGO            PIC 9(08) VALUE ZEROS.
@@ -40,9 +55,21 @@
        77 WS-TOTAL-IMPRESSOS   PIC 9(03) VALUE ZEROS.
        77 ws-p                 PIC X.
        77 WS-DESCRI            PIC X(05) VALUE SPACES.
+       77 WS-BUSCA             PIC X(20) VALUE SPACES.
+       77 WS-BUSCA-LEN         PIC 99 VALUE ZEROS.
+       77 WS-NOME-COMPLETO     PIC X(20) VALUE SPACES.
+       77 WS-ACHOU             PIC 999 VALUE ZEROS.
+       77 WS-BUSCA-TIPO        PIC X VALUE "C".
+       88 BUSCA-PREFIXO              VALUE "P".
+       88 BUSCA-CONTEM               VALUE "C".
+       77 WS-BUSCA-OK           PIC X VALUE "N".
+       88 BUSCA-OK                   VALUE "S".
        77 WS-QUANT             PIC 9(03) VALUE ZEROS.
        77 WS-MOSTRA-CODIGO     PIC ZZZZZZZ9 VALUE SPACES.
        77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-TOTAL-VALOR       PIC 9(08)V99 VALUE ZEROS.
+       77 WS-TOTAL-PAGO        PIC 9(08)V99 VALUE ZEROS.
+       77 WS-TOTAL-A-PAGAR     PIC 9(08)V99 VALUE ZEROS.
 
        01 WS-DATA.
            03 ANO              PIC 99.
@@ -69,30 +96,60 @@
        PROCEDURE DIVISION.
 
        ABRIR.
-           OPEN INPUT BANCO. 
+           OPEN INPUT BANCO.
+           OPEN I-O FILTRO.
+           IF FS-FILTRO = "30"
+               CLOSE FILTRO
+               OPEN OUTPUT FILTRO
+               CLOSE FILTRO
+               OPEN I-O FILTRO.
+
+      *-----recupera a ultima busca informada, p/ sugerir de novo-----*
+       P-CARREGA-FILTRO.
+           MOVE "BANCO23" TO FILTRO-PROG.
+           READ FILTRO
+               INVALID KEY
+                   MOVE SPACES TO FILTRO-BUSCA
+                   WRITE REG-FILTRO.
+           MOVE FILTRO-BUSCA TO WS-BUSCA.
 
        P-DESCRI-CHE.
            DISPLAY TELA.
            PERFORM P-DATA.
+           PERFORM P-CARREGA-FILTRO.
+           MOVE ZEROS TO WS-TOTAL-IMPRESSOS.
+           MOVE ZEROS TO WS-TOTAL-VALOR.
+           MOVE ZEROS TO WS-TOTAL-PAGO.
+           MOVE ZEROS TO WS-TOTAL-A-PAGAR.
            MOVE 5 TO LIN.
            DISPLAY (08 14) "Conferencia de Titulos Cad. Anteriormente".
-           DISPLAY (10 16) "Informe Nome do Fornecedor ".
-           DISPLAY (11 16) "[     ]".
-           ACCEPT (11 17) WS-DESCRI WITH PROMPT.
-           IF WS-DESCRI = SPACES
-               CLOSE BANCO
+           DISPLAY (10 16) "Informe Nome ou parte do Fornecedor".
+           DISPLAY (11 16) "(termine com * para buscar so pelo inicio)".
+           DISPLAY (12 16) "[                    ]".
+           ACCEPT (12 17) WS-BUSCA WITH PROMPT UPDATE.
+           IF WS-BUSCA = SPACES
+               CLOSE BANCO FILTRO
                CHAIN "BANCO.COM".
-           DISPLAY (01 01) ERASE. 
-           DISPLAY TELA-2.          
+           MOVE WS-BUSCA TO FILTRO-BUSCA.
+           REWRITE REG-FILTRO.
+           PERFORM P-CALCULA-BUSCA.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-2.
        LER.
            READ BANCO NEXT RECORD
                 AT END
                     PERFORM P-FINAL-IMP
-                    GO TO P-DESCRI-CHE. 
-           IF WS-DESCRI NOT = DESCRI-CHE
+                    GO TO P-DESCRI-CHE.
+           MOVE SPACES TO WS-NOME-COMPLETO.
+           STRING DESCRI-CHE DESCRI2-CHE DELIMITED BY SIZE
+               INTO WS-NOME-COMPLETO.
+           PERFORM P-TESTA-BUSCA.
+           IF NOT BUSCA-OK
+               GO TO LER.
+           IF CHE-CANCELADO
                GO TO LER.
            PERFORM P-MOSTRA.
-           GO TO LER.   
+           GO TO LER.
 
       *************************************************
 
@@ -102,12 +159,52 @@
            DISPLAY (02 75) MES.
            DISPLAY (02 78) ANO.
 
+      *-----calcula tamanho digitado e se termina com "*" de prefixo---*
+       P-CALCULA-BUSCA.
+           MOVE ZEROS TO WS-BUSCA-LEN.
+           INSPECT WS-BUSCA TALLYING WS-BUSCA-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-BUSCA-LEN = 0
+               MOVE 20 TO WS-BUSCA-LEN.
+           IF WS-BUSCA(WS-BUSCA-LEN:1) = "*"
+               SUBTRACT 1 FROM WS-BUSCA-LEN
+               MOVE "P" TO WS-BUSCA-TIPO
+           ELSE
+               MOVE "C" TO WS-BUSCA-TIPO.
+
+      *-----"P" compara so o inicio, "C" aceita o termo em qualquer----*
+      *-----posicao dentro de DESCRI-CHE + DESCRI2-CHE-----------------*
+       P-TESTA-BUSCA.
+           MOVE "N" TO WS-BUSCA-OK.
+           IF BUSCA-PREFIXO
+               IF WS-NOME-COMPLETO(1:WS-BUSCA-LEN) =
+                       WS-BUSCA(1:WS-BUSCA-LEN)
+                   MOVE "S" TO WS-BUSCA-OK
+               END-IF
+           ELSE
+               MOVE ZEROS TO WS-ACHOU
+               INSPECT WS-NOME-COMPLETO TALLYING WS-ACHOU
+                   FOR ALL WS-BUSCA(1:WS-BUSCA-LEN)
+               IF WS-ACHOU > 0
+                   MOVE "S" TO WS-BUSCA-OK
+               END-IF.
+
+      *-----resumo de gastos do fornecedor, nao so a listagem----------*
        P-FINAL-IMP.
-           CLOSE BANCO.
-           DISPLAY (20 50) WS-TOTAL-IMPRESSOS " Tit.LISTADOS".
+           CLOSE BANCO FILTRO.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (16 50) WS-TOTAL-IMPRESSOS " Tit.LISTADOS".
+           DISPLAY (17 50) "Total Gasto.: " WS-MOSTRA-VALOR.
+           MOVE WS-TOTAL-PAGO TO WS-MOSTRA-VALOR.
+           DISPLAY (18 50) "Ja Pago.....: " WS-MOSTRA-VALOR.
+           MOVE WS-TOTAL-A-PAGAR TO WS-MOSTRA-VALOR.
+           DISPLAY (19 50) "A Pagar.....: " WS-MOSTRA-VALOR.
            DISPLAY (21 50) "  Tecle < ENTER >  ".
            STOP " ".
-           DISPLAY (20 50) WS-LIMPA.
+           DISPLAY (16 50) WS-LIMPA.
+           DISPLAY (17 50) WS-LIMPA.
+           DISPLAY (18 50) WS-LIMPA.
+           DISPLAY (19 50) WS-LIMPA.
            DISPLAY (21 50) WS-LIMPA.
            CHAIN "BANCO231.COM".
 
@@ -129,6 +226,11 @@
            ELSE
                DISPLAY (LIN , 60) "P a g o --[> " DATA-CONF.
            ADD 1 TO WS-TOTAL-IMPRESSOS.
+           ADD VALOR-CHE TO WS-TOTAL-VALOR.
+           IF DATA-CONF = 0
+               ADD VALOR-CHE TO WS-TOTAL-A-PAGAR
+           ELSE
+               ADD VALOR-CHE TO WS-TOTAL-PAGO.
            IF LIN > 18 PERFORM P-PARA.
 
        P-PARA.
