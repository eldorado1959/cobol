@@ -1,339 +1,686 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO01.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06). 
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 ANO-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 DIA-N            PIC 99.
-       01 WS-DATA-C.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC X(05) VALUE SPACES.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  0 1 2 3 4 5 6.
-
-       77 WS-DEPTO             PIC 99.
-       88 DEPTO-88             VALUE  0 1 2 3 4 5 6 7 8 9.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM               PIC 9(06) VALUE ZEROS.
-       77 WS-DESCRI            PIC 99 VALUE ZEROS.
-       77 WS-CONTA-CHE         PIC X(10) VALUE SPACES.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
-           02 LINE 03 COLUMN 25 VALUE " Controle Financeiro " BLINK. 
-           02 LINE 04 COLUMN 57 VALUE "< Inclusao >".
-           02 LINE 08 COLUMN 04 VALUE "No.do Documento....=".
-           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
-           02 LINE 10 COLUMN 04 VALUE "Departamento.......=".
-           02 LINE 11 COLUMN 04 VALUE "Favorecido.........=".
-           02 LINE 12 COLUMN 04 VALUE "Vecto Documento....=".
-           02 LINE 13 COLUMN 04 VALUE "Valor Documento....=".
-           02 LINE 22 COLUMN 05 VALUE "Mensagem".
-
-       01 TELA-CONTA.
-           02 LINE 12 COLUMN 30 VALUE "<1> LIANE CIA".
-           02 LINE 13 COLUMN 30 VALUE "<2> FERNANDO".
-           02 LINE 14 COLUMN 30 VALUE "<3> PIX".
-           02 LINE 15 COLUMN 30 VALUE "<4> TITULOS".
-           02 LINE 16 COLUMN 30 VALUE "<5> ITAU FERR.".
-           02 LINE 17 COLUMN 30 VALUE "<6> FERRAGEM  ".
-
-       01 TELA-DEPTO.
-           02 LINE 04 COLUMN 35 VALUE "<01> LOJA".
-           02 LINE 05 COLUMN 35 VALUE "<02> ELETRO".
-           02 LINE 06 COLUMN 35 VALUE "<03> CALCADOS".
-           02 LINE 07 COLUMN 35 VALUE "<04> CONFEC".
-           02 LINE 08 COLUMN 35 VALUE "<05> MERCADO".
-           02 LINE 09 COLUMN 35 VALUE "<06> FERRAGEM".
-           02 LINE 10 COLUMN 35 VALUE "<07> OUTROS".
-           02 LINE 11 COLUMN 35 VALUE "<08> DESPESAS".
-           02 LINE 12 COLUMN 35 VALUE "<09> ACOUGUE".
-       01 TELA-FORN.
-           02 LINE 05 COLUMN 35 VALUE "<01> BCO.".
-           02 LINE 06 COLUMN 35 VALUE "<02> FABIANO ".
-           02 LINE 07 COLUMN 35 VALUE "<03> LORENCINI".
-           02 LINE 08 COLUMN 35 VALUE "<04> CODALL".
-           02 LINE 09 COLUMN 35 VALUE "<05> STA.CLARA".
-           02 LINE 10 COLUMN 35 VALUE "<06> BIONIC".
-           02 LINE 11 COLUMN 35 VALUE "<07> RENASCER".
-           02 LINE 12 COLUMN 35 VALUE "<08> ".
-           02 LINE 13 COLUMN 35 VALUE "<09> RUBASKI".
-           02 LINE 14 COLUMN 35 VALUE "<10> ROHERS".
-           02 LINE 15 COLUMN 35 VALUE "<11> FIHL   ".
-           02 LINE 16 COLUMN 35 VALUE "<12> SERVBEM".
-           02 LINE 17 COLUMN 35 VALUE "<13> MENON".
-           02 LINE 18 COLUMN 35 VALUE "<14> BORRUSSIA".
-           02 LINE 19 COLUMN 35 VALUE "<15> PEPSI".
-           02 LINE 20 COLUMN 35 VALUE "<16> ALTECON".
-           02 LINE 21 COLUMN 35 VALUE "<17> CARNE".
-           02 LINE 22 COLUMN 35 VALUE "<18> MULLER BEB".
-           02 LINE 23 COLUMN 35 VALUE "<19> S.PASSOS".
-
-                     
-       01 TELA-LIMPA.
-           02 LINE 04 COLUMN 35 VALUE "                ".
-           02 LINE 05 COLUMN 35 VALUE "                ".
-           02 LINE 06 COLUMN 35 VALUE "                ".
-           02 LINE 07 COLUMN 35 VALUE "                ".
-           02 LINE 08 COLUMN 35 VALUE "                ".
-           02 LINE 09 COLUMN 35 VALUE "                 ".
-           02 LINE 10 COLUMN 35 VALUE "                 ".
-           02 LINE 11 COLUMN 35 VALUE "                ".
-           02 LINE 12 COLUMN 35 VALUE "                ".
-           02 LINE 13 COLUMN 35 VALUE "                ".
-           02 LINE 14 COLUMN 35 VALUE "                ".
-           02 LINE 15 COLUMN 35 VALUE "                ".
-           02 LINE 16 COLUMN 35 VALUE "                ".
-           02 LINE 17 COLUMN 35 VALUE "                ".
-           02 LINE 18 COLUMN 35 VALUE "                ".
-           02 LINE 19 COLUMN 35 VALUE "                ".
-           02 LINE 20 COLUMN 35 VALUE "                ".
-           02 LINE 21 COLUMN 35 VALUE "                ".
-           02 LINE 22 COLUMN 35 VALUE "                ".
-           02 LINE 23 COLUMN 35 VALUE "                ".
-
-       01 TELA-LIMPA-CONTA.
-           02 LINE 11 COLUMN 30 VALUE "                ".
-           02 LINE 12 COLUMN 30 VALUE "                ".
-           02 LINE 13 COLUMN 30 VALUE "                ".
-           02 LINE 14 COLUMN 30 VALUE "                ".
-           02 LINE 15 COLUMN 30 VALUE "                ".
-           02 LINE 16 COLUMN 30 VALUE "                ".
-           02 LINE 17 COLUMN 30 VALUE "                ".
-           02 LINE 18 COLUMN 30 VALUE "                ".
-
-
-      *
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-      * P-MOSTRA-CODIGO.
-      *     DISPLAY TELA-1.
-      *     MOVE SPACES TO WS-CONTA-CODIGO.
-      *     DISPLAY (08 35) "Informe como Codigo Inicial, codigo ".      
-      *     DISPLAY (09 37) ", acrescido de 1 (Some 1 ao codigo inicial)".      
-      *     PERFORM P-CONTA-CODIGO UNTIL FS = "10".
-      *     DISPLAY (08 72) NUM-CHE.      
-      *     MOVE NUM-CHE TO WS-CONTADOR.
-      *     COMPUTE WS-CONTADOR = WS-CONTADOR + 1.
-      *     DISPLAY (08 72) WS-CONTADOR.      
-      *     DISPLAY (10 37) "Tecle  < ENTER > ".
-      *     ACCEPT (09 72) WS-P.
-      *     MOVE WS-CONTADOR TO WS-NUM-CODIGO.
-      *     DISPLAY (08 25) WS-NUM-CODIGO.
-      *     MOVE WS-NUM-CODIGO TO NUM-CHE.
-      *     GO TO P-LER.
-
-       P-RECEBE-PRIMEIRO.
-           DISPLAY TELA-1.
-           ACCEPT (08 25) WS-NUM WITH PROMPT.
-           IF WS-NUM = ZEROS perform p-FIM.
-           MOVE WS-NUM TO NUM-CHE.
-
-           DISPLAY TELA-CONTA.
-           ACCEPT (09 25) WS-CONTA WITH PROMPT AUTO-SKIP.
-           IF NOT CONTA-88 GO TO P-REC2.
-           IF WS-CONTA = 1 MOVE "LIANE CIA" TO WS-CONTA-CHE.
-           IF WS-CONTA = 2 MOVE "FERNANDO " TO WS-CONTA-CHE.
-           IF WS-CONTA = 3 MOVE "PIX" TO WS-CONTA-CHE.
-           IF WS-CONTA = 4 MOVE "TITULOS  " TO WS-CONTA-CHE.
-           IF WS-CONTA = 5 MOVE "UNIBANCO " TO WS-CONTA-CHE.
-           IF WS-CONTA = 6 MOVE "FERRAGEM " TO WS-CONTA-CHE.
-           IF WS-CONTA = 0 PERFORM P-FIM.
-           DISPLAY (09 25) CONTA-CHE.
-           DISPLAY TELA-LIMPA.
-           GO TO P-LER.
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
-           compute ws-num = ws-num + 1.
-           DISPLAY (08 25) WS-NUM.
-           MOVE WS-NUM TO NUM-CHE.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-                   GO TO P-GRAVA.
-           DISPLAY (22 04) "!! < Codigo ja Cadastrado > !!".
-           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
-           ACCEPT WS-P.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P04-CODIGO.           
-      *******************************************
-
-       P-GRAVA.
-           PERFORM P-REC2 THRU P-REC5.
-           WRITE REG-BCO INVALID KEY
-               DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
-               CLOSE BANCO
-               STOP RUN.
-           GO TO P01-TELA-1.
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           MOVE WS-CONTA-CHE TO CONTA-CHE. 
-           DISPLAY (09 25) CONTA-CHE.
-       P-REC2-1.
-           DISPLAY TELA-LIMPA-CONTA.
-           DISPLAY TELA-DEPTO.
-           ACCEPT (10 25) WS-DEPTO WITH PROMPT AUTO-SKIP.
-           IF NOT DEPTO-88 GO TO P-REC2-1.
-           IF WS-DEPTO = 1 DISPLAY (10 25) "LOJA".
-           IF WS-DEPTO = 2 DISPLAY (10 25) "ELETRO".
-           IF WS-DEPTO = 3 DISPLAY (10 25) "CALCADOS".
-           IF WS-DEPTO = 4 DISPLAY (10 25) "CONFEC".
-           IF WS-DEPTO = 5 DISPLAY (10 25) "MERCADO".
-           IF WS-DEPTO = 6 DISPLAY (10 25) "FERRAGEM".
-           IF WS-DEPTO = 7 DISPLAY (10 25) "OUTROS".
-           IF WS-DEPTO = 8 DISPLAY (10 25) "DESPESAS".
-           IF WS-DEPTO = 9 DISPLAY (10 25) "ACOUGUE".
-           MOVE WS-DEPTO TO OBS-CHE.
-
-       P-REC3.
-           DISPLAY TELA-LIMPA-CONTA.
-           DISPLAY TELA-FORN.
-           ACCEPT (11 25) WS-DESCRI WITH PROMPT AUTO-SKIP.
-           IF WS-DESCRI = 1 MOVE "BCO." TO DESCRI-CHE.
-           IF WS-DESCRI = 2 MOVE "FABIANO" TO DESCRI-CHE.
-           IF WS-DESCRI = 3 MOVE "LORENCINI" TO DESCRI-CHE.
-           IF WS-DESCRI = 4 MOVE "CODALL" TO DESCRI-CHE.
-           IF WS-DESCRI = 5 MOVE "STA.CLARA" TO DESCRI-CHE.
-           IF WS-DESCRI = 6 MOVE "BIONIC   " TO DESCRI-CHE.
-           IF WS-DESCRI = 7 MOVE "RENASCER" TO DESCRI-CHE.
-           IF WS-DESCRI = 8 MOVE " " TO DESCRI-CHE.
-           IF WS-DESCRI = 9 MOVE "RUBASKI" TO DESCRI-CHE.
-           IF WS-DESCRI = 10 MOVE "ROHERS" TO DESCRI-CHE.
-           IF WS-DESCRI = 11 MOVE "FIHL  " TO DESCRI-CHE.
-           IF WS-DESCRI = 12 MOVE "SERVBEM" TO DESCRI-CHE.
-           IF WS-DESCRI = 13 MOVE "MENON" TO DESCRI-CHE.
-           IF WS-DESCRI = 14 MOVE "BORRUSSIA " TO DESCRI-CHE.
-           IF WS-DESCRI = 15 MOVE "PEPSI " TO DESCRI-CHE.
-           IF WS-DESCRI = 16 MOVE "ALTECON " TO DESCRI-CHE.
-           IF WS-DESCRI = 17 MOVE "CARNE " TO DESCRI-CHE.
-           IF WS-DESCRI = 18 MOVE "MULLER BEB" TO DESCRI-CHE.
-           IF WS-DESCRI = 19 MOVE "S.PASSOS" TO DESCRI-CHE.
-           IF WS-DESCRI = ZEROS
-               ACCEPT (11 27) DESCRI-CHE WITH PROMPT.
-           DISPLAY (11 25) DESCRI-CHE.
-           DISPLAY TELA-LIMPA.
-           IF DESCRI-CHE = SPACES perform p-FIM.
-
-
-       P-REC4.
-           ACCEPT (12 25) DIA-CHE WITH PROMPT AUTO-SKIP.
-           IF DIA-CHE > 31 GO TO P-REC4.
-       P-REC41.
-           ACCEPT (12 28) MES-CHE WITH PROMPT AUTO-SKIP. 
-           IF MES-CHE > 12 GO TO P-REC41.
-       P-REC42.
-           MOVE ANO TO ANO-CHE.
-      *     ACCEPT (12 31) ANO-CHE WITH PROMPT AUTO-SKIP.
-
-      *------- cheque recebe ano + 1 ao cadastrar proximo do final de ano
-      *     IF MES-CHE < 10 add 1 to ano .
-
-           MOVE ANO-CHE TO ANO-C.
-           MOVE MES-CHE TO MES-C.
-           MOVE DIA-CHE TO DIA-C.
-      *     IF WS-DATA-C > WS-DATA GO TO P-REC4. 
-       P-REC5.
-           ACCEPT (13 25) VALOR-CHE WITH PROMPT AUTO-SKIP.
-            
-           MOVE ANO TO ANO-INSC.
-           MOVE MES TO MES-INSC.
-           MOVE DIA TO DIA-INSC.
-           MOVE WS-DATA-INSC TO INSCR-CHE.
-           DISPLAY (21 65) INSCR-CHE.
-           MOVE ZEROS TO DATA-CONF.
-
-      *-----------------------------------------*
-       P-CONTA-CODIGO.
-           READ BANCO NEXT RECORD.
-               IF NUM-CHE > WS-CONTA-CODIGO
-      *             DISPLAY (07 50) NUM-CHE
-      *             STOP " "
-                   MOVE NUM-CHE TO WS-CONTA-CODIGO.    
-             
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "BANCO.COM".   
-
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO01.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+           SELECT FORN ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FORN-COD
+                  FILE STATUS IS FS-FORN.
+           SELECT CTA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTA-COD
+                  FILE STATUS IS FS-CTA.
+           SELECT DEPTO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS DEPTO-COD
+                  FILE STATUS IS FS-DEPTO.
+           SELECT EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMPRESA-COD
+                  FILE STATUS IS FS-EMPRESA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.   
+           03 MES-CHE          PIC 99.   
+           03 ANO-CHE          PIC 99.   
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15). 
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+      ***********************************
+       COPY FORNMAST.
+       COPY CTAMAST.
+       COPY DEPTOMAST.
+       COPY EMPRESA.
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPRESA            PIC XX.
+         
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 ANO-N            PIC 99.
+           03 MES-N            PIC 99.
+           03 DIA-N            PIC 99.
+       01 WS-DATA-C.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 99.
+       01 WS-DATA-INSC.
+           03 DIA-INSC         PIC 99.
+           03 MES-INSC         PIC 99.
+           03 ANO-INSC         PIC 99.
+
+      *-----tabela de dias de cada mes (ano normal), usada para
+      *-----validar a data digitada nos cheques/titulos-------***
+       01 WS-TAB-DIAS-MES-INIC.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-INIC.
+           02 WS-TAB-DIAS-MES-V PIC 9(02) OCCURS 12 TIMES.
+       77 WS-DIAS-NO-MES        PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-QUOC           PIC 9(02) VALUE ZEROS.
+       77 WS-ANO-REST           PIC 9(02) VALUE ZEROS.
+
+       77 FS                   PIC XX.
+       77 FS-FORN              PIC XX.
+       77 FS-CTA               PIC XX.
+       77 FS-DEPTO              PIC XX.
+       77 WS-MOSTRA-LIMITE      PIC ZZZZZZ9V99 VALUE ZEROS.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC X(05) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+      *-----------------------------------------*
+      * Totais da sessao de Inclusao - zeram so na abertura do
+      * programa, somados a cada WRITE em P-GRAVA, so para o
+      * operador acompanhar quanto ja lancou sem ter que ir ao
+      * BANCO09/12 no meio da digitacao.
+       77 WS-SESSAO-QTDE       PIC 9(04) VALUE ZEROS.
+       77 WS-SESSAO-VALOR      PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-SESSAO-VLR PIC ZZZZZZ9V99 VALUE ZEROS.
+
+       77 WS-CONTA             PIC 99.
+
+       77 WS-DEPTO             PIC 99.
+       88 DEPTO-88             VALUE  0 1 2 3 4 5 6 7 8 9.
+
+       77 WS-CIDADE            PIC X(15) VALUE SPACES.
+       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
+
+      *-----NUM-CHE = AAMMMM; AA = ano de emissao, MMMM = sequencial----*
+      *-----no ano. Cheques usam a faixa 0001-4999 (titulos, em--------*
+      *-----BANCO06, usam a faixa 5000-9999) - faixas nao se------------*
+      *-----sobrepoem e o ano reinicia a sequencia, como no talao-------*
+      *-----de cheques de papel.-----------------------------------------*
+       01 WS-NUM                PIC 9(06) VALUE ZEROS.
+       01 WS-NUM-R REDEFINES WS-NUM.
+           03 WS-NUM-ANO         PIC 99.
+           03 WS-NUM-SEQ         PIC 9(04).
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       77 WS-DESCRI            PIC 99 VALUE ZEROS.
+       77 WS-DUP-COD           PIC 99 VALUE ZEROS.
+       77 WS-CONTA-CHE         PIC X(10) VALUE SPACES.
+
+      *-----busca de fornecedor por nome, alternativa ao <99>Lista-----*
+       77 WS-BUSCA             PIC X(20) VALUE SPACES.
+       77 WS-BUSCA-LEN         PIC 99 VALUE ZEROS.
+       77 WS-ACHOU             PIC 999 VALUE ZEROS.
+       77 WS-BUSCA-TIPO        PIC X VALUE "C".
+       88 BUSCA-PREFIXO              VALUE "P".
+       88 BUSCA-CONTEM               VALUE "C".
+       77 WS-BUSCA-OK           PIC X VALUE "N".
+       88 BUSCA-OK                   VALUE "S".
+       77 WS-BUSCA-ATIVA        PIC X VALUE "N".
+       88 BUSCA-ATIVA                VALUE "S".
+
+ 
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
+           02 LINE 03 COLUMN 25 VALUE " Controle Financeiro " BLINK. 
+           02 LINE 04 COLUMN 57 VALUE "< Inclusao >".
+           02 LINE 08 COLUMN 04 VALUE "No.do Documento....=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 11 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 12 COLUMN 04 VALUE "Vecto Documento....=".
+           02 LINE 13 COLUMN 04 VALUE "Valor Documento....=".
+           02 LINE 14 COLUMN 04 VALUE "Situacao...........=".
+           02 LINE 15 COLUMN 04 VALUE "Memo...............=".
+           02 LINE 16 COLUMN 04 VALUE "ID Fim a Fim (PIX).=".
+           02 LINE 20 COLUMN 04 VALUE "Nesta sessao......:".
+           02 LINE 20 COLUMN 40 VALUE "documento(s),  R$".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       01 TELA-DEPTO.
+           02 LINE 04 COLUMN 35 VALUE "<01> LOJA".
+           02 LINE 05 COLUMN 35 VALUE "<02> ELETRO".
+           02 LINE 06 COLUMN 35 VALUE "<03> CALCADOS".
+           02 LINE 07 COLUMN 35 VALUE "<04> CONFEC".
+           02 LINE 08 COLUMN 35 VALUE "<05> MERCADO".
+           02 LINE 09 COLUMN 35 VALUE "<06> FERRAGEM".
+           02 LINE 10 COLUMN 35 VALUE "<07> OUTROS".
+           02 LINE 11 COLUMN 35 VALUE "<08> DESPESAS".
+           02 LINE 12 COLUMN 35 VALUE "<09> ACOUGUE".
+       01 TELA-LIMPA.
+           02 LINE 04 COLUMN 35 VALUE "                ".
+           02 LINE 05 COLUMN 35 VALUE "                ".
+           02 LINE 06 COLUMN 35 VALUE "                ".
+           02 LINE 07 COLUMN 35 VALUE "                ".
+           02 LINE 08 COLUMN 35 VALUE "                ".
+           02 LINE 09 COLUMN 35 VALUE "                 ".
+           02 LINE 10 COLUMN 35 VALUE "                 ".
+           02 LINE 11 COLUMN 35 VALUE "                ".
+           02 LINE 12 COLUMN 35 VALUE "                ".
+           02 LINE 13 COLUMN 35 VALUE "                ".
+           02 LINE 14 COLUMN 35 VALUE "                ".
+           02 LINE 15 COLUMN 35 VALUE "                ".
+           02 LINE 16 COLUMN 35 VALUE "                ".
+           02 LINE 17 COLUMN 35 VALUE "                ".
+           02 LINE 18 COLUMN 35 VALUE "                ".
+           02 LINE 19 COLUMN 35 VALUE "                ".
+           02 LINE 20 COLUMN 35 VALUE "                ".
+           02 LINE 21 COLUMN 35 VALUE "                ".
+           02 LINE 22 COLUMN 35 VALUE "                ".
+           02 LINE 23 COLUMN 35 VALUE "                ".
+
+       01 TELA-LIMPA-CONTA.
+           02 LINE 11 COLUMN 30 VALUE "                ".
+           02 LINE 12 COLUMN 30 VALUE "                ".
+           02 LINE 13 COLUMN 30 VALUE "                ".
+           02 LINE 14 COLUMN 30 VALUE "                ".
+           02 LINE 15 COLUMN 30 VALUE "                ".
+           02 LINE 16 COLUMN 30 VALUE "                ".
+           02 LINE 17 COLUMN 30 VALUE "                ".
+           02 LINE 18 COLUMN 30 VALUE "                ".
+
+
+      *
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN INPUT FORN.
+           OPEN INPUT CTA.
+           OPEN I-O DEPTO.
+           IF FS-DEPTO = "30"
+               CLOSE DEPTO
+               OPEN OUTPUT DEPTO
+               CLOSE DEPTO
+               OPEN I-O DEPTO.
+           PERFORM P-LE-CIDADE.
+           PERFORM P-DATA.
+           GO TO P-RECEBE-PRIMEIRO.
+
+      *-----busca a cidade em EMPRESA.DAT (BANCOEMP), em vez--------*
+      *-----de fixa no codigo-fonte----------------------------------*
+       P-LE-CIDADE.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-CIDADE-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-CIDADE-FIM.
+           MOVE EMPRESA-CIDADE TO WS-CIDADE.
+           CLOSE EMPRESA.
+       P-LE-CIDADE-FIM.
+
+      * P-MOSTRA-CODIGO.
+      *     DISPLAY TELA-1.
+      *     MOVE SPACES TO WS-CONTA-CODIGO.
+      *     DISPLAY (08 35) "Informe como Codigo Inicial, codigo ".      
+      *     DISPLAY (09 37) ", acrescido de 1 (Some 1 ao codigo inicial)".      
+      *     PERFORM P-CONTA-CODIGO UNTIL FS = "10".
+      *     DISPLAY (08 72) NUM-CHE.      
+      *     MOVE NUM-CHE TO WS-CONTADOR.
+      *     COMPUTE WS-CONTADOR = WS-CONTADOR + 1.
+      *     DISPLAY (08 72) WS-CONTADOR.      
+      *     DISPLAY (10 37) "Tecle  < ENTER > ".
+      *     ACCEPT (09 72) WS-P.
+      *     MOVE WS-CONTADOR TO WS-NUM-CODIGO.
+      *     DISPLAY (08 25) WS-NUM-CODIGO.
+      *     MOVE WS-NUM-CODIGO TO NUM-CHE.
+      *     GO TO P-LER.
+
+       P-RECEBE-PRIMEIRO.
+           DISPLAY TELA-1.
+           PERFORM P-CONTA-CODIGO.
+           DISPLAY (08 25) WS-NUM.
+           MOVE WS-NUM TO NUM-CHE.
+
+       P-REC1-CONTA.
+           DISPLAY (09 50) "<99>Lista".
+           ACCEPT (09 25) WS-CONTA WITH PROMPT AUTO-SKIP.
+           DISPLAY (09 50) WS-LIMPA.
+           IF WS-CONTA = 99
+               PERFORM P-LISTA-CTA THRU P-LISTA-CTA-FIM
+               GO TO P-REC1-CONTA.
+           IF WS-CONTA = 0 PERFORM P-FIM.
+           MOVE WS-CONTA TO CTA-COD.
+           READ CTA
+               INVALID KEY
+                   DISPLAY (22 04) "!! CONTA NAO CADASTRADA !!"
+                   DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT WS-P
+                   DISPLAY (22 04) WS-LIMPA
+                   DISPLAY (23 04) WS-LIMPA
+                   GO TO P-REC1-CONTA.
+           MOVE CTA-NOME TO WS-CONTA-CHE.
+           DISPLAY (09 25) WS-CONTA-CHE.
+           DISPLAY TELA-LIMPA.
+           GO TO P-LER.
+
+      *-----------------------------------------*
+      * Lista as contas cadastradas em CTA.DAT, para quem nao
+      * lembra o codigo de memoria. Mesmo padrao de paginacao
+      * usado em BANCOFS/BANCOCT e nos relatorios BANCO09/12/23/27.
+       P-LISTA-CTA.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO CTA-COD.
+           START CTA KEY IS NOT LESS THAN CTA-COD
+               INVALID KEY
+                   GO TO P-LISTA-CTA-FIM.
+       P-LISTA-CTA-LER.
+           READ CTA NEXT RECORD
+               AT END
+                   GO TO P-LISTA-CTA-FIM.
+           IF CTA-NOME NOT = SPACES
+               DISPLAY (LIN, 04) CTA-COD
+               DISPLAY (LIN, 08) CTA-NOME
+               ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-LISTA-CTA-PARA.
+           GO TO P-LISTA-CTA-LER.
+       P-LISTA-CTA-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTA-CTA-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+       P-LISTA-CTA-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-1.
+           DISPLAY (08 25) NUM-CHE.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           DISPLAY (20 24) WS-SESSAO-QTDE.
+           DISPLAY (20 58) WS-MOSTRA-SESSAO-VLR.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
+           PERFORM P-CONTA-CODIGO.
+           DISPLAY (08 25) WS-NUM.
+           MOVE WS-NUM TO NUM-CHE.
+       P-LER. 
+           READ BANCO
+               INVALID KEY
+                   GO TO P-GRAVA.
+           DISPLAY (22 04) "!! < Codigo ja Cadastrado > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P04-CODIGO.           
+      *******************************************
+
+       P-GRAVA.
+           PERFORM P-REC2 THRU P-REC7.
+      *     Cheque emitido entra sempre como Debito - so BANCONF/
+      *     banco251 mudam a situacao dele depois (Baixado/Cancelado).
+           MOVE "D" TO WS-SITUACAO.
+           DISPLAY (14 25) WS-SITUACAO.
+       P-GRAVA-BCO.
+           WRITE REG-BCO INVALID KEY
+               DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+               CLOSE BANCO
+               STOP RUN.
+           IF FS = "51"
+               PERFORM P-BCO-OCUPADO
+               GO TO P-GRAVA-BCO.
+           ADD 1 TO WS-SESSAO-QTDE.
+           ADD VALOR-CHE TO WS-SESSAO-VALOR.
+           MOVE WS-SESSAO-VALOR TO WS-MOSTRA-SESSAO-VLR.
+           PERFORM P-VERIFICA-VERBA.
+           GO TO P01-TELA-1.
+
+      *-----------------------------------------------------------*
+      * Acumula o cheque no teto mensal do departamento (DEPTO.DAT)*
+      * e avisa - sem bloquear o lancamento - se o teto cadastrado *
+      * em DEPTO01 for estourado. WS-DEPTO = 0 = sem departamento, *
+      * nao ha o que verificar.                                    *
+      *-----------------------------------------------------------*
+       P-VERIFICA-VERBA.
+           IF WS-DEPTO = ZEROS
+               EXIT PARAGRAPH.
+           MOVE WS-DEPTO TO DEPTO-COD.
+           READ DEPTO
+               INVALID KEY
+                   EXIT PARAGRAPH.
+           IF DEPTO-MES-REF NOT = MES
+               MOVE ZEROS TO DEPTO-GASTO
+               MOVE MES TO DEPTO-MES-REF.
+           ADD VALOR-CHE TO DEPTO-GASTO.
+           REWRITE REG-DEPTO.
+           IF DEPTO-LIMITE > ZEROS AND DEPTO-GASTO > DEPTO-LIMITE
+               MOVE DEPTO-LIMITE TO WS-MOSTRA-LIMITE
+               DISPLAY (21 04) "!! " DEPTO-NOME " ESTOUROU O TETO"
+               DISPLAY (22 04) "   Teto R$ " WS-MOSTRA-LIMITE
+               ACCEPT WS-P
+               DISPLAY (21 04) WS-LIMPA
+               DISPLAY (22 04) WS-LIMPA.
+
+      *-----------------------------------------------------------*
+      * BCO.DAT e compartilhado por varios programas/terminais -   *
+      * se o registro estiver travado por outra sessao no exato    *
+      * instante da gravacao (FS = "51"), avisa e deixa o usuario   *
+      * tentar de novo em vez de abortar o cadastro.                *
+      *-----------------------------------------------------------*
+       P-BCO-OCUPADO.
+           DISPLAY (21 04) "!! REGISTRO EM USO POR OUTRO TERMINAL !!".
+           DISPLAY (23 04) "Tecle < ENTER > para tentar novamente".
+           ACCEPT WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2. 
+           MOVE WS-CONTA-CHE TO CONTA-CHE. 
+           DISPLAY (09 25) CONTA-CHE.
+       P-REC2-1.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY TELA-DEPTO.
+           ACCEPT (10 25) WS-DEPTO WITH PROMPT AUTO-SKIP.
+           IF NOT DEPTO-88 GO TO P-REC2-1.
+           IF WS-DEPTO = 1 DISPLAY (10 25) "LOJA".
+           IF WS-DEPTO = 2 DISPLAY (10 25) "ELETRO".
+           IF WS-DEPTO = 3 DISPLAY (10 25) "CALCADOS".
+           IF WS-DEPTO = 4 DISPLAY (10 25) "CONFEC".
+           IF WS-DEPTO = 5 DISPLAY (10 25) "MERCADO".
+           IF WS-DEPTO = 6 DISPLAY (10 25) "FERRAGEM".
+           IF WS-DEPTO = 7 DISPLAY (10 25) "OUTROS".
+           IF WS-DEPTO = 8 DISPLAY (10 25) "DESPESAS".
+           IF WS-DEPTO = 9 DISPLAY (10 25) "ACOUGUE".
+           MOVE WS-DEPTO TO OBS-CHE.
+
+       P-REC3.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY (11 50) "<99>Lista <98>Busca <0>Digita".
+           ACCEPT (11 25) WS-DESCRI WITH PROMPT AUTO-SKIP.
+           DISPLAY (11 50) WS-LIMPA.
+           IF WS-DESCRI = 99
+               PERFORM P-LISTA-FORN THRU P-LISTA-FORN-FIM
+               GO TO P-REC3.
+           IF WS-DESCRI = 98
+               PERFORM P-BUSCA-FORN
+               GO TO P-REC3.
+           IF WS-DESCRI = ZEROS
+               ACCEPT (11 25) DESCRI-CHE WITH PROMPT
+               PERFORM P-REC3-VERIFICA-DUPLICADO
+               GO TO P-REC3-FIM.
+           MOVE WS-DESCRI TO FORN-COD.
+           READ FORN
+               INVALID KEY
+                   DISPLAY (22 04) "!! FORNECEDOR NAO CADASTRADO !!"
+                   DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT WS-P
+                   DISPLAY (22 04) WS-LIMPA
+                   DISPLAY (23 04) WS-LIMPA
+                   GO TO P-REC3.
+           MOVE FORN-NOME TO DESCRI-CHE.
+           DISPLAY (11 25) DESCRI-CHE.
+       P-REC3-FIM.
+           DISPLAY TELA-LIMPA.
+           IF DESCRI-CHE = SPACES perform p-FIM.
+
+      *-----varre o cadastro de fornecedores a procura de um nome-----*
+      *-----igual ao que acabou de ser digitado direto em DESCRI-CHE,-*
+      *-----mesmo criterio usado na inclusao em BANCOFS, p/ o digitado*
+      *-----na mao nao fugir do controle de duplicados---------------*
+       P-REC3-VERIFICA-DUPLICADO.
+           MOVE ZEROS TO WS-DUP-COD.
+           MOVE ZEROS TO FORN-COD.
+           START FORN KEY IS NOT LESS THAN FORN-COD
+               INVALID KEY
+                   GO TO P-REC3-VERIFICA-DUPLICADO-FIM.
+       P-REC3-VERIFICA-DUPLICADO-LER.
+           READ FORN NEXT RECORD
+               AT END
+                   GO TO P-REC3-VERIFICA-DUPLICADO-FIM.
+           IF FORN-NOME = DESCRI-CHE
+               MOVE FORN-COD TO WS-DUP-COD
+               GO TO P-REC3-VERIFICA-DUPLICADO-FIM.
+           GO TO P-REC3-VERIFICA-DUPLICADO-LER.
+       P-REC3-VERIFICA-DUPLICADO-FIM.
+           IF WS-DUP-COD NOT = ZEROS
+               DISPLAY (22 04) "!! JA CADASTRADO COMO FORNECEDOR "
+                   WS-DUP-COD " - USE <98>Busca OU <99>Lista !!"
+               ACCEPT WS-P
+               DISPLAY (22 04) WS-LIMPA
+           END-IF.
+
+      *-----busca fornecedor por nome ou parte do nome, em vez de---*
+      *-----o operador ter que memorizar o codigo numerico----------*
+       P-BUSCA-FORN.
+           DISPLAY (11 16) "Nome ou parte (* no fim = so inicio):".
+           DISPLAY (12 16) "[                    ]".
+           ACCEPT (12 17) WS-BUSCA WITH PROMPT.
+           DISPLAY (11 16) WS-LIMPA.
+           DISPLAY (12 16) WS-LIMPA.
+           PERFORM P-CALCULA-BUSCA.
+           MOVE "S" TO WS-BUSCA-ATIVA.
+           PERFORM P-LISTA-FORN THRU P-LISTA-FORN-FIM.
+           MOVE "N" TO WS-BUSCA-ATIVA.
+
+      *-----------------------------------------*
+      * Lista os fornecedores cadastrados em FORN.DAT, para quem
+      * nao lembra o codigo de memoria. Mesmo padrao de paginacao
+      * usado em BANCOFS e nos relatorios BANCO09/12/23/27. Quando
+      * BUSCA-ATIVA, so mostra quem casa com a busca de P-BUSCA-FORN.
+       P-LISTA-FORN.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO FORN-COD.
+           START FORN KEY IS NOT LESS THAN FORN-COD
+               INVALID KEY
+                   GO TO P-LISTA-FORN-FIM.
+       P-LISTA-FORN-LER.
+           READ FORN NEXT RECORD
+               AT END
+                   GO TO P-LISTA-FORN-FIM.
+           IF FORN-NOME = SPACES
+               GO TO P-LISTA-FORN-LER.
+           IF BUSCA-ATIVA
+               PERFORM P-TESTA-BUSCA
+               IF NOT BUSCA-OK
+                   GO TO P-LISTA-FORN-LER.
+           DISPLAY (LIN, 04) FORN-COD
+           DISPLAY (LIN, 08) FORN-NOME
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-LISTA-FORN-PARA.
+           GO TO P-LISTA-FORN-LER.
+       P-LISTA-FORN-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTA-FORN-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+       P-LISTA-FORN-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-1.
+           DISPLAY (09 25) CONTA-CHE.
+
+      *-----calcula tamanho digitado e se termina com "*" de prefixo---*
+       P-CALCULA-BUSCA.
+           MOVE ZEROS TO WS-BUSCA-LEN.
+           INSPECT WS-BUSCA TALLYING WS-BUSCA-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-BUSCA-LEN = 0
+               MOVE 20 TO WS-BUSCA-LEN.
+           IF WS-BUSCA(WS-BUSCA-LEN:1) = "*"
+               SUBTRACT 1 FROM WS-BUSCA-LEN
+               MOVE "P" TO WS-BUSCA-TIPO
+           ELSE
+               MOVE "C" TO WS-BUSCA-TIPO.
+
+      *-----"P" compara so o inicio, "C" aceita o termo em qualquer----*
+      *-----posicao dentro do nome do fornecedor------------------------*
+       P-TESTA-BUSCA.
+           MOVE "N" TO WS-BUSCA-OK.
+           IF BUSCA-PREFIXO
+               IF FORN-NOME(1:WS-BUSCA-LEN) =
+                       WS-BUSCA(1:WS-BUSCA-LEN)
+                   MOVE "S" TO WS-BUSCA-OK
+               END-IF
+           ELSE
+               MOVE ZEROS TO WS-ACHOU
+               INSPECT FORN-NOME TALLYING WS-ACHOU
+                   FOR ALL WS-BUSCA(1:WS-BUSCA-LEN)
+               IF WS-ACHOU > 0
+                   MOVE "S" TO WS-BUSCA-OK
+               END-IF.
+
+
+       P-REC4.
+           ACCEPT (12 25) DIA-CHE WITH PROMPT AUTO-SKIP.
+           IF DIA-CHE = ZEROS OR DIA-CHE > 31 GO TO P-REC4.
+       P-REC41.
+           ACCEPT (12 28) MES-CHE WITH PROMPT AUTO-SKIP.
+           IF MES-CHE = ZEROS OR MES-CHE > 12 GO TO P-REC41.
+       P-REC42.
+           MOVE ANO TO ANO-CHE.
+      *     ACCEPT (12 31) ANO-CHE WITH PROMPT AUTO-SKIP.
+
+      *------- cheque recebe ano + 1 ao cadastrar proximo do final de ano
+      *     IF MES-CHE < 10 add 1 to ano .
+
+      *-----valida o dia contra o numero real de dias do mes
+      *-----informado, com fevereiro bissexto tratado aparte-----***
+           MOVE WS-TAB-DIAS-MES-V (MES-CHE) TO WS-DIAS-NO-MES.
+           IF MES-CHE = 02
+               DIVIDE ANO-CHE BY 4 GIVING WS-ANO-QUOC
+                   REMAINDER WS-ANO-REST
+               IF WS-ANO-REST = ZEROS
+                   MOVE 29 TO WS-DIAS-NO-MES.
+           IF DIA-CHE > WS-DIAS-NO-MES
+               DISPLAY (22 04) "!! DIA INVALIDO PARA O MES INFORMADO !!"
+               ACCEPT (23 04) WS-P
+               DISPLAY (22 04) WS-LIMPA
+               DISPLAY (23 04) WS-LIMPA
+               GO TO P-REC4.
+
+           MOVE ANO-CHE TO ANO-C.
+           MOVE MES-CHE TO MES-C.
+           MOVE DIA-CHE TO DIA-C.
+      *     IF WS-DATA-C > WS-DATA GO TO P-REC4.
+       P-REC5.
+           ACCEPT (13 25) VALOR-CHE WITH PROMPT AUTO-SKIP.
+            
+           MOVE ANO TO ANO-INSC.
+           MOVE MES TO MES-INSC.
+           MOVE DIA TO DIA-INSC.
+           MOVE WS-DATA-INSC TO INSCR-CHE.
+           DISPLAY (21 65) INSCR-CHE.
+           MOVE ZEROS TO DATA-CONF.
+       P-REC6.
+           ACCEPT (15 25) MEMO-CHE WITH PROMPT.
+      *-----------------------------------------*
+      * So pede o ID Fim a Fim quando a conta escolhida em P-REC1-
+      * CONTA for a PIX - as demais nem mostram o campo.
+       P-REC7.
+           MOVE SPACES TO PIX-E2E-CHE.
+           IF WS-CONTA-CHE = "PIX"
+               ACCEPT (16 25) PIX-E2E-CHE WITH PROMPT.
+
+      *-----------------------------------------*
+      * Varre BCO.DAT e sugere o proximo numero livre na faixa de
+      * cheques (0001-4999) do ano corrente, a partir do maior
+      * sequencial realmente gravado - nao mais de um contador solto
+      * que so lembra o ultimo NUM-CHE digitado na sessao.
+       P-CONTA-CODIGO.
+           MOVE ZEROS TO WS-NUM.
+           MOVE ZEROS TO WS-CHAVE-BUF.
+           MOVE ZEROS TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY
+                   GO TO P-CONTA-CODIGO-FIM.
+       P-CONTA-CODIGO-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   GO TO P-CONTA-CODIGO-FIM.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-ANO NOT = ANO
+               GO TO P-CONTA-CODIGO-LER.
+           IF WS-CHAVE-SEQ > 4999
+               GO TO P-CONTA-CODIGO-LER.
+           IF WS-CHAVE-SEQ > WS-NUM-SEQ
+               MOVE WS-CHAVE-SEQ TO WS-NUM-SEQ.
+           GO TO P-CONTA-CODIGO-LER.
+       P-CONTA-CODIGO-FIM.
+           MOVE ANO TO WS-NUM-ANO.
+           ADD 1 TO WS-NUM-SEQ.
+           IF WS-NUM-SEQ > 4999
+               MOVE 1 TO WS-NUM-SEQ.
+
+
+       P-FIM.
+           CLOSE BANCO.
+           CLOSE FORN.
+           CLOSE CTA.
+           CLOSE DEPTO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+
+
+
+
