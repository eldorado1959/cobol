@@ -0,0 +1,416 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO18.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    IMPRESSAO DE CHEQUE
+      *    Le um Documento ja cadastrado em BCO.DAT (faixa de
+      *    Cheques, NUM-CHE com sequencial < 5000 - ver BANCO01) e
+      *    imprime o corpo do cheque: favorecido, data, valor em
+      *    numeros e o mesmo valor por extenso, do jeito que se
+      *    preenche um cheque de papel.
+      *
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       01 REG-BCO.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE       PIC X(20).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 99.
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(06).
+           03 RECEBIDO-CHE      PIC 9(06) VALUE ZEROS.
+           03 DATA-CONF        PIC 9(06).
+           03 VALOR-PAGO        PIC 9(06)V99.
+           03 MEMO-CHE         PIC X(30).
+           03 CANCEL-CHE       PIC X VALUE SPACE.
+           88 CHE-CANCELADO    VALUE "A".
+           03 PIX-E2E-CHE      PIC X(32) VALUE SPACES.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO18.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CODIGO            PIC 9(06) VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01 WS-CHAVE-BUF          PIC X(06) VALUE ZEROS.
+       01 WS-CHAVE-BUF-R REDEFINES WS-CHAVE-BUF.
+           03 WS-CHAVE-ANO      PIC 99.
+           03 WS-CHAVE-SEQ      PIC 9(04).
+
+       01 WS-DATA.
+           03 ANO              PIC 99.
+           03 MES               PIC 99.
+           03 DIA               PIC 99.
+
+      *-----quebra de VALOR-CHE em reais e centavos-------------------*
+       77 WS-VALOR-INT          PIC 9(06).
+       77 WS-VALOR-CENT         PIC 9(02).
+       77 WS-GRUPO-MIL          PIC 9(03).
+       77 WS-GRUPO-CEM          PIC 9(03).
+       77 WS-VALOR-EXT          PIC X(100) VALUE SPACES.
+       77 WS-VEXT-PTR           PIC 9(03).
+
+      *-----grupo de 3 digitos por extenso (P-EXTENSO-GRUPO)----------*
+       77 WS-EXT-ENTRADA        PIC 9(03).
+       77 WS-EXT-SAIDA          PIC X(40) VALUE SPACES.
+       77 WS-EXT-PTR            PIC 9(03).
+       77 WS-EXT-CENTENA        PIC 9(01).
+       77 WS-EXT-RESTO          PIC 9(02).
+       77 WS-EXT-DEZENA         PIC 9(01).
+       77 WS-EXT-UNIDADE        PIC 9(01).
+       77 WS-EXT-IDX            PIC 9(02).
+
+       01 WS-TAB-UNI-INIC.
+           02 FILLER PIC X(08) VALUE "UM".
+           02 FILLER PIC X(08) VALUE "DOIS".
+           02 FILLER PIC X(08) VALUE "TRES".
+           02 FILLER PIC X(08) VALUE "QUATRO".
+           02 FILLER PIC X(08) VALUE "CINCO".
+           02 FILLER PIC X(08) VALUE "SEIS".
+           02 FILLER PIC X(08) VALUE "SETE".
+           02 FILLER PIC X(08) VALUE "OITO".
+           02 FILLER PIC X(08) VALUE "NOVE".
+       01 WS-TAB-UNI REDEFINES WS-TAB-UNI-INIC.
+           02 WS-TAB-UNI-V  PIC X(08) OCCURS 9 TIMES.
+
+       01 WS-TAB-DEZ-INIC.
+           02 FILLER PIC X(10) VALUE "DEZ".
+           02 FILLER PIC X(10) VALUE "ONZE".
+           02 FILLER PIC X(10) VALUE "DOZE".
+           02 FILLER PIC X(10) VALUE "TREZE".
+           02 FILLER PIC X(10) VALUE "QUATORZE".
+           02 FILLER PIC X(10) VALUE "QUINZE".
+           02 FILLER PIC X(10) VALUE "DEZESSEIS".
+           02 FILLER PIC X(10) VALUE "DEZESSETE".
+           02 FILLER PIC X(10) VALUE "DEZOITO".
+           02 FILLER PIC X(10) VALUE "DEZENOVE".
+       01 WS-TAB-DEZ REDEFINES WS-TAB-DEZ-INIC.
+           02 WS-TAB-DEZ-V  PIC X(10) OCCURS 10 TIMES.
+
+       01 WS-TAB-DEZENA-INIC.
+           02 FILLER PIC X(10) VALUE "VINTE".
+           02 FILLER PIC X(10) VALUE "TRINTA".
+           02 FILLER PIC X(10) VALUE "QUARENTA".
+           02 FILLER PIC X(10) VALUE "CINQUENTA".
+           02 FILLER PIC X(10) VALUE "SESSENTA".
+           02 FILLER PIC X(10) VALUE "SETENTA".
+           02 FILLER PIC X(10) VALUE "OITENTA".
+           02 FILLER PIC X(10) VALUE "NOVENTA".
+       01 WS-TAB-DEZENA REDEFINES WS-TAB-DEZENA-INIC.
+           02 WS-TAB-DEZENA-V  PIC X(10) OCCURS 8 TIMES.
+
+       01 WS-TAB-CENTENA-INIC.
+           02 FILLER PIC X(12) VALUE "CENTO".
+           02 FILLER PIC X(12) VALUE "DUZENTOS".
+           02 FILLER PIC X(12) VALUE "TREZENTOS".
+           02 FILLER PIC X(12) VALUE "QUATROCENTOS".
+           02 FILLER PIC X(12) VALUE "QUINHENTOS".
+           02 FILLER PIC X(12) VALUE "SEISCENTOS".
+           02 FILLER PIC X(12) VALUE "SETECENTOS".
+           02 FILLER PIC X(12) VALUE "OITOCENTOS".
+           02 FILLER PIC X(12) VALUE "NOVECENTOS".
+       01 WS-TAB-CENTENA REDEFINES WS-TAB-CENTENA-INIC.
+           02 WS-TAB-CENTENA-V PIC X(12) OCCURS 9 TIMES.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 F PIC X(12) VALUE "CHEQUE No.: ".
+           02 LINHA-NUM PIC X(06).
+
+       01 LINHA-DATA.
+           02 f pic x(04) value spaces.
+           02 F PIC X(21) VALUE "SAPUCAIA DO SUL,".
+           02 LINHA-DIA PIC 99.
+           02 f pic x value "/".
+           02 LINHA-MES PIC 99.
+           02 f pic x value "/".
+           02 LINHA-ANO PIC 99.
+
+       01 LINHA-FAVOR.
+           02 f pic x(04) value spaces.
+           02 F PIC X(08) VALUE "PAGUE A ".
+           02 LINHA-NOME PIC X(20).
+           02 f pic x(04) value spaces.
+           02 F PIC X(09) VALUE "CONTA... ".
+           02 LINHA-CONTA PIC X(10).
+
+       01 LINHA-VALOR-NUM.
+           02 f pic x(04) value spaces.
+           02 F PIC X(18) VALUE "A QUANTIA DE R$..".
+           02 LINHA-VALOR PIC ZZZ.ZZ9,99.
+
+       01 LINHA-VALOR-EXT.
+           02 f pic x(04) value spaces.
+           02 LINHA-EXT PIC X(74).
+
+       01 LINHA-TRACO.
+           02 F PIC X(60) VALUE ALL "-".
+
+       01 LINHA-LIMPA.
+           02 F PIC X(60) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
+           02 LINE 03 COLUMN 22 VALUE " Impressao de Cheque " BLINK.
+           02 LINE 05 COLUMN 04 VALUE "No.do Cheque.......=".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN INPUT BANCO.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           ACCEPT (05 25) WS-CODIGO WITH PROMPT AUTO-SKIP.
+           IF WS-CODIGO = ZEROS PERFORM P-FIM.
+           MOVE WS-CODIGO TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+               DISPLAY (22 04) "!! < Codigo NAO Cadastrado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               DISPLAY (22 04) WS-LIMPA
+               DISPLAY (23 04) WS-LIMPA
+               GO TO P04-CODIGO.
+           MOVE NUM-CHE TO WS-CHAVE-BUF.
+           IF WS-CHAVE-SEQ NOT < 5000
+               DISPLAY (22 04) "!! < Documento NAO e um Cheque > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               DISPLAY (22 04) WS-LIMPA
+               DISPLAY (23 04) WS-LIMPA
+               GO TO P04-CODIGO.
+           IF CHE-CANCELADO
+               DISPLAY (22 04) "!! < Documento JA cancelado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               DISPLAY (22 04) WS-LIMPA
+               DISPLAY (23 04) WS-LIMPA
+               GO TO P04-CODIGO.
+           PERFORM P-VALOR-EXTENSO.
+           DISPLAY (07 04) "Favorecido.: " DESCRI-CHE.
+           DISPLAY (08 04) "Conta......: " CONTA-CHE.
+           DISPLAY (09 04) "Vencimento.: " DIA-CHE "/" MES-CHE "/"
+                            ANO-CHE.
+           MOVE VALOR-CHE TO WS-MOSTRA-VALOR.
+           DISPLAY (10 04) "Valor......: " WS-MOSTRA-VALOR.
+           DISPLAY (11 04) WS-VALOR-EXT.
+           DISPLAY (21 05) "Imprimir ?  < S/N/A=Arquivo >".
+           ACCEPT (21 40) WS-P WITH PROMPT AUTO-SKIP.
+           IF WS-P = "S" OR "s"
+               PERFORM P-IMPRIME.
+           IF WS-P = "A" OR "a"
+               PERFORM P-EXPORTA.
+           DISPLAY (01 01) ERASE.
+           GO TO P01-TELA-1.
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+      *-----------------------------------------*
+      * Converte VALOR-CHE por extenso, em Reais e Centavos, para
+      * WS-VALOR-EXT - mesma logica de um talao de cheques de papel.
+       P-VALOR-EXTENSO.
+           MOVE SPACES TO WS-VALOR-EXT.
+           MOVE 1      TO WS-VEXT-PTR.
+           MOVE VALOR-CHE TO WS-VALOR-INT.
+           COMPUTE WS-VALOR-CENT = (VALOR-CHE - WS-VALOR-INT) * 100.
+           COMPUTE WS-GRUPO-MIL = WS-VALOR-INT / 1000.
+           COMPUTE WS-GRUPO-CEM = WS-VALOR-INT
+                                 - (WS-GRUPO-MIL * 1000).
+           IF WS-VALOR-INT = 0
+               STRING "ZERO " DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR
+           ELSE
+               PERFORM P-EXTENSO-MIL
+               PERFORM P-EXTENSO-CEM.
+           IF WS-VALOR-INT = 1
+               STRING "REAL " DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR
+           ELSE
+               STRING "REAIS " DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR.
+           IF WS-VALOR-CENT NOT = ZEROS
+               PERFORM P-EXTENSO-CENTAVOS.
+
+       P-EXTENSO-MIL.
+           IF WS-GRUPO-MIL NOT = 0
+               MOVE WS-GRUPO-MIL TO WS-EXT-ENTRADA
+               PERFORM P-EXTENSO-GRUPO
+               STRING WS-EXT-SAIDA DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR
+               STRING "MIL " DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR.
+
+       P-EXTENSO-CEM.
+           IF WS-GRUPO-CEM NOT = 0
+               MOVE WS-GRUPO-CEM TO WS-EXT-ENTRADA
+               PERFORM P-EXTENSO-GRUPO
+               STRING WS-EXT-SAIDA DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR.
+
+       P-EXTENSO-CENTAVOS.
+           STRING "E " DELIMITED BY SIZE INTO WS-VALOR-EXT
+               WITH POINTER WS-VEXT-PTR.
+           MOVE WS-VALOR-CENT TO WS-EXT-ENTRADA.
+           PERFORM P-EXTENSO-GRUPO.
+           STRING WS-EXT-SAIDA DELIMITED BY SIZE INTO WS-VALOR-EXT
+               WITH POINTER WS-VEXT-PTR.
+           IF WS-VALOR-CENT = 1
+               STRING "CENTAVO" DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR
+           ELSE
+               STRING "CENTAVOS" DELIMITED BY SIZE INTO WS-VALOR-EXT
+                   WITH POINTER WS-VEXT-PTR.
+
+      *-----------------------------------------*
+      * Escreve por extenso um grupo de 0 a 999 (WS-EXT-ENTRADA) em
+      * WS-EXT-SAIDA - chamada para o grupo dos milhares e para o
+      * grupo das unidades (e de novo para os centavos).
+       P-EXTENSO-GRUPO.
+           MOVE SPACES TO WS-EXT-SAIDA.
+           MOVE 1      TO WS-EXT-PTR.
+           COMPUTE WS-EXT-CENTENA = WS-EXT-ENTRADA / 100.
+           COMPUTE WS-EXT-RESTO = WS-EXT-ENTRADA
+                                 - (WS-EXT-CENTENA * 100).
+           IF WS-EXT-CENTENA NOT = 0
+               IF WS-EXT-ENTRADA = 100
+                   STRING "CEM " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR
+               ELSE
+                   STRING WS-TAB-CENTENA-V (WS-EXT-CENTENA)
+                       DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR
+                   STRING " " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR
+               IF WS-EXT-RESTO NOT = 0
+                   STRING "E " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR.
+           IF WS-EXT-RESTO NOT = 0
+               IF WS-EXT-RESTO < 10
+                   STRING WS-TAB-UNI-V (WS-EXT-RESTO)
+                       DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR
+                   STRING " " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                       WITH POINTER WS-EXT-PTR
+               ELSE
+                   IF WS-EXT-RESTO < 20
+                       COMPUTE WS-EXT-IDX = WS-EXT-RESTO - 9
+                       STRING WS-TAB-DEZ-V (WS-EXT-IDX)
+                           DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                           WITH POINTER WS-EXT-PTR
+                       STRING " " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                           WITH POINTER WS-EXT-PTR
+                   ELSE
+                       COMPUTE WS-EXT-DEZENA = WS-EXT-RESTO / 10
+                       COMPUTE WS-EXT-UNIDADE = WS-EXT-RESTO
+                                - (WS-EXT-DEZENA * 10)
+                       STRING WS-TAB-DEZENA-V (WS-EXT-DEZENA - 1)
+                           DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                           WITH POINTER WS-EXT-PTR
+                       IF WS-EXT-UNIDADE NOT = 0
+                           STRING " E " DELIMITED BY SIZE INTO
+                               WS-EXT-SAIDA WITH POINTER WS-EXT-PTR
+                           STRING WS-TAB-UNI-V (WS-EXT-UNIDADE)
+                               DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                               WITH POINTER WS-EXT-PTR
+                       STRING " " DELIMITED BY SIZE INTO WS-EXT-SAIDA
+                           WITH POINTER WS-EXT-PTR.
+
+      *-----------------------------------------*
+       P-IMPRIME.
+           OPEN OUTPUT RELATO.
+           MOVE NUM-CHE    TO LINHA-NUM.
+           MOVE DIA        TO LINHA-DIA.
+           MOVE MES        TO LINHA-MES.
+           MOVE ANO        TO LINHA-ANO.
+           MOVE DESCRI-CHE TO LINHA-NOME.
+           MOVE CONTA-CHE  TO LINHA-CONTA.
+           MOVE VALOR-CHE  TO LINHA-VALOR.
+           MOVE WS-VALOR-EXT TO LINHA-EXT.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-FAVOR.
+           WRITE REG-RELATO FROM LINHA-VALOR-NUM.
+           WRITE REG-RELATO FROM LINHA-VALOR-EXT.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           CLOSE RELATO.
+
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 04) "ERRO AO ABRIR ARQUIVO DE SAIDA"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           MOVE NUM-CHE    TO LINHA-NUM.
+           MOVE DIA        TO LINHA-DIA.
+           MOVE MES        TO LINHA-MES.
+           MOVE ANO        TO LINHA-ANO.
+           MOVE DESCRI-CHE TO LINHA-NOME.
+           MOVE CONTA-CHE  TO LINHA-CONTA.
+           MOVE VALOR-CHE  TO LINHA-VALOR.
+           MOVE WS-VALOR-EXT TO LINHA-EXT.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-CABEC1.
+           WRITE REG-ARQSAID FROM LINHA-LIMPA.
+           WRITE REG-ARQSAID FROM LINHA-DATA.
+           WRITE REG-ARQSAID FROM LINHA-FAVOR.
+           WRITE REG-ARQSAID FROM LINHA-VALOR-NUM.
+           WRITE REG-ARQSAID FROM LINHA-VALOR-EXT.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
+           EXIT.
+
+       P-FIM.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
