@@ -0,0 +1,165 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCOOP.
+       AUTHOR. ROGERIO-MACHADO.
+      *
+      *    CADASTRO DE OPERADORES
+      *    Mantem o arquivo OPER.DAT que BANCO27 e banco251 (BANCO4)
+      *    passaram a exigir antes de excluir qualquer Documento -
+      *    mesma ideia do FORNMAST/CTAMAST: um unico cadastro, lido
+      *    por todo programa que precisa validar Codigo + Senha.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPER ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS OPER-COD
+                  FILE STATUS IS FS-OPER.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY OPERMAST.
+
+       WORKING-STORAGE SECTION.
+       77 FS-OPER              PIC XX.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-OPCAO             PIC X VALUE SPACES.
+       77 WS-ULTIMO-COD        PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 25 VALUE " Cadastro de Operadores " BLINK.
+           02 LINE 05 COLUMN 04 VALUE "<1> Incluir".
+           02 LINE 06 COLUMN 04 VALUE "<2> Alterar".
+           02 LINE 07 COLUMN 04 VALUE "<3> Listar".
+           02 LINE 08 COLUMN 04 VALUE "<0> Sair".
+           02 LINE 10 COLUMN 04 VALUE "Opcao..............=".
+
+       01 TELA-OPER-1.
+           02 LINE 05 COLUMN 04 VALUE "Codigo.............=".
+           02 LINE 06 COLUMN 04 VALUE "Nome...............=".
+           02 LINE 07 COLUMN 04 VALUE "Senha..............=".
+           02 LINE 08 COLUMN 04 VALUE "Situacao (A/I).....=".
+           02 LINE 22 COLUMN 05 VALUE "Mensagem".
+
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O OPER.
+           IF FS-OPER = "30"
+               CLOSE OPER
+               OPEN OUTPUT OPER
+               CLOSE OPER
+               OPEN I-O OPER.
+           PERFORM P-CARGA-INICIAL.
+
+       P01-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT (10 25) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO = "1" PERFORM P-INCLUIR GO TO P01-MENU.
+           IF WS-OPCAO = "2" PERFORM P-ALTERAR GO TO P01-MENU.
+           IF WS-OPCAO = "3"
+               PERFORM P-LISTAR THRU P-LISTAR-FIM
+               GO TO P01-MENU.
+           IF WS-OPCAO = "0" PERFORM P-FIM.
+           GO TO P01-MENU.
+
+       P-INCLUIR.
+           DISPLAY TELA-OPER-1.
+           PERFORM P-PROXIMO-CODIGO.
+           DISPLAY (05 25) WS-ULTIMO-COD.
+           MOVE WS-ULTIMO-COD TO OPER-COD.
+           ACCEPT (06 25) OPER-NOME WITH PROMPT.
+           IF OPER-NOME = SPACES
+               EXIT PARAGRAPH.
+           ACCEPT (07 25) OPER-SENHA WITH PROMPT.
+           MOVE "A" TO OPER-SITUACAO.
+           DISPLAY (08 25) OPER-SITUACAO.
+           WRITE REG-OPER INVALID KEY
+               DISPLAY (22 04) "!! CODIGO JA EXISTENTE !!"
+               ACCEPT WS-P.
+
+       P-ALTERAR.
+           DISPLAY TELA-OPER-1.
+           ACCEPT (05 25) OPER-COD WITH PROMPT AUTO-SKIP.
+           IF OPER-COD = ZEROS
+               EXIT PARAGRAPH.
+           READ OPER
+               INVALID KEY
+                   DISPLAY (22 04) "!! CODIGO NAO CADASTRADO !!"
+                   ACCEPT WS-P
+                   EXIT PARAGRAPH.
+           DISPLAY (06 25) OPER-NOME.
+           DISPLAY (07 25) OPER-SENHA.
+           DISPLAY (08 25) OPER-SITUACAO.
+           ACCEPT (06 25) OPER-NOME WITH PROMPT UPDATE.
+           ACCEPT (07 25) OPER-SENHA WITH PROMPT UPDATE.
+           ACCEPT (08 25) OPER-SITUACAO WITH PROMPT UPDATE.
+           REWRITE REG-OPER.
+
+       P-LISTAR.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+           MOVE ZEROS TO OPER-COD.
+           START OPER KEY IS NOT LESS THAN OPER-COD
+               INVALID KEY
+                   GO TO P-LISTAR-FIM.
+       P-LISTAR-LER.
+           READ OPER NEXT RECORD
+               AT END
+                   GO TO P-LISTAR-FIM.
+           DISPLAY (LIN, 04) OPER-COD.
+           DISPLAY (LIN, 08) OPER-NOME.
+           DISPLAY (LIN, 30) OPER-SITUACAO.
+           ADD 1 TO LIN.
+           IF LIN > 22 PERFORM P-PARA.
+           GO TO P-LISTAR-LER.
+       P-LISTAR-FIM.
+           DISPLAY (23 04) "Tecle < ENTER >".
+           ACCEPT WS-P.
+
+       P-PARA.
+           DISPLAY (23 04) "< ENTER > Continua   < N > Encerra".
+           ACCEPT (23 40) WS-P WITH AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF WS-P = "N" OR "n" GO TO P-LISTAR-FIM.
+           DISPLAY (01 01) ERASE.
+           MOVE 3 TO LIN.
+
+       P-PROXIMO-CODIGO.
+           MOVE ZEROS TO WS-ULTIMO-COD.
+           MOVE ZEROS TO OPER-COD.
+           START OPER KEY IS NOT LESS THAN OPER-COD
+               INVALID KEY
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+       P-PROXIMO-LER.
+           READ OPER NEXT RECORD
+               AT END
+                   ADD 1 TO WS-ULTIMO-COD
+                   EXIT PARAGRAPH.
+           MOVE OPER-COD TO WS-ULTIMO-COD.
+           GO TO P-PROXIMO-LER.
+
+      *-----------------------------------------------------------*
+      * Carga inicial: grava um Operador "ADMINISTRADOR" padrao,   *
+      * na primeira vez que o arquivo OPER.DAT e aberto vazio, -   *
+      * senao nenhum programa conseguiria fazer o primeiro login.  *
+      *-----------------------------------------------------------*
+       P-CARGA-INICIAL.
+           MOVE 1 TO OPER-COD.
+           READ OPER
+               INVALID KEY
+                   MOVE 1              TO OPER-COD
+                   MOVE "ADMINISTRADOR" TO OPER-NOME
+                   MOVE "123456"        TO OPER-SENHA
+                   MOVE "A"             TO OPER-SITUACAO
+                   WRITE REG-OPER.
+
+       P-FIM.
+           CLOSE OPER.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
