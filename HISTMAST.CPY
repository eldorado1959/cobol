@@ -0,0 +1,46 @@
+      ***********************************************************
+      *  HISTMAST.CPY                                              *
+      *  Layout do arquivo de historico de alteracoes (HIST.DAT).   *
+      *  Toda REWRITE/DELETE contra REG-BCO grava aqui a imagem do  *
+      *  registro ANTES da alteracao, junto com o tipo de operacao  *
+      *  (R-regravacao, D-exclusao, C-cancelamento) e a data em que *
+      *  ocorreu, para que seja possivel reconstituir o que um      *
+      *  NUM-CHE continha antes de ser corrigido, excluido ou       *
+      *  cancelado. Arquivo sequencial, somente gravacao (EXTEND)-  *
+      *  nenhum programa rele o HIST.                               *
+      *  Um cancelamento (C) grava, alem da imagem ANTES usual, o   *
+      *  valor do documento com o sinal invertido em                *
+      *  HIST-VALOR-REVERSAO - o lancamento de reversao que anula   *
+      *  o efeito do documento sem apagar o registro original.      *
+      *  A imagem ANTES inclui tambem RECEBIDO-CHE, VALOR-PAGO,     *
+      *  MEMO-CHE, CANCEL-CHE e PIX-E2E-CHE, para que nenhum desses *
+      *  campos se perca numa correcao/exclusao/cancelamento.        *
+      ***********************************************************
+       FD HIST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "HIST.DAT".
+       01 REG-HIST.
+           03 HIST-NUM-CHE      PIC X(06).
+           03 HIST-OPERACAO     PIC X(01).
+           88 HIST-REGRAVACAO         VALUE "R".
+           88 HIST-EXCLUSAO           VALUE "D".
+           88 HIST-CANCELAMENTO       VALUE "C".
+           03 HIST-DATA-MOV.
+               05 HIST-DIA-MOV  PIC 99.
+               05 HIST-MES-MOV  PIC 99.
+               05 HIST-ANO-MOV  PIC 99.
+           03 HIST-CONTA-CHE    PIC X(10).
+           03 HIST-DESCRI-CHE   PIC X(20).
+           03 HIST-DIA-CHE      PIC 99.
+           03 HIST-MES-CHE      PIC 99.
+           03 HIST-ANO-CHE      PIC 99.
+           03 HIST-VALOR-CHE    PIC 9(06)V99.
+           03 HIST-OBS-CHE      PIC X(15).
+           03 HIST-INSCR-CHE    PIC 9(06).
+           03 HIST-RECEBIDO-CHE PIC 9(06).
+           03 HIST-DATA-CONF    PIC 9(06).
+           03 HIST-VALOR-PAGO   PIC 9(06)V99.
+           03 HIST-MEMO-CHE     PIC X(30).
+           03 HIST-CANCEL-CHE   PIC X(01).
+           03 HIST-PIX-E2E-CHE  PIC X(32).
+           03 HIST-VALOR-REVERSAO PIC S9(06)V99 VALUE ZEROS.
