@@ -11,14 +11,39 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 	   SELECT RELATO ASSIGN TO PRINTER.
+           SELECT CAIXA ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-CAIXA.
+
+           SELECT ARQSAID   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS FS-ARQ.
+
+           SELECT EMPRESA   ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS EMPRESA-COD
+                  FILE STATUS  IS FS-EMPRESA.
+
        DATA DIVISION.
        FILE SECTION.
-       FD RELATO   
+       FD RELATO
 	   LABEL RECORD IS OMITTED.
        01 REG-RELATO           PIC X(80).
 
+       FD ARQSAID            LABEL RECORD IS STANDARD
+                                VALUE OF FILE-ID IS "BANCO36.TXT".
+       01 REG-ARQSAID           PIC X(80).
+
+       COPY CAIXAMAST.
+       COPY EMPRESA.
+
        WORKING-STORAGE SECTION.
-       77 WS-OPCAO             PIC 99.
+       77 FS-CAIXA              PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 FS-EMPRESA            PIC XX.
+       77 WS-CONF               PIC X VALUE SPACES.
+       77 WS-OPCAO             PIC 99 VALUE ZEROS.
        88 OPCAO-88
            VALUE 1 2 3 4 5 6 7 8 9 10 11 12 13 14 15 16 17 18 19
            20 21 22 23 24 25 26 27 28 29 30 31 32 33 34 35 36 37 99. 
@@ -67,15 +92,19 @@
            03 F PIC X(06) VALUE SPACES.   
            03 F PIC X(12) VALUE "TOTAL ----->".   
            03 TOTAL-DET PIC zzzz9.99.
+      *-----dados de EMPRESA.DAT (BANCOEMP), nao mais fixos aqui------*
        01 LINHA-4.
-           03 F PIC X(06) VALUE SPACES.   
-           03 F PIC X(22) VALUE "Depositar 190171850-6".   
+           03 F PIC X(06) VALUE SPACES.
+           03 F PIC X(10) VALUE "Depositar ".
+           03 CONTA-DEP-DET PIC X(14).
        01 LINHA-5.
-           03 F PIC X(06) VALUE SPACES.   
-           03 F PIC X(24) VALUE "CNPJ 94.675.469/0001-74".   
+           03 F PIC X(06) VALUE SPACES.
+           03 F PIC X(05) VALUE "CNPJ ".
+           03 CNPJ-DET PIC X(18).
        01 LINHA-6.
-           03 F PIC X(06) VALUE SPACES.   
-           03 F PIC X(24) VALUE "CPF 646943800-87".   
+           03 F PIC X(06) VALUE SPACES.
+           03 F PIC X(04) VALUE "CPF ".
+           03 CPF-DET PIC X(14).
 
 
        01 LINHA-MENSAGEM.
@@ -99,8 +128,10 @@
            02 LINE 04 COLUMN 60 VALUE "  /  /  .".
            02 LINE 05 COLUMN 04 VALUE " Estoque " BLINK.
            02 LINE 05 COLUMN 14 VALUE "- Estoque   R  E  D  E ".
+           02 LINE 06 COLUMN 04 VALUE "<1> Cadastro de Produtos".
 
            02 LINE 24 COLUMN 17 VALUE "OPCAO : [  ]".
+           02 LINE 24 COLUMN 26 PIC 99 USING WS-OPCAO.
       *     02 LINE 24 COLUMN 01 PIC X(80) FROM ALL "-" BLINK.
       *     02 LINE 24 COLUMN 05 VALUE "Mensagem : " BLINK.       
 
@@ -126,22 +157,32 @@
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
        P-ABRE.
            OPEN OUTPUT RELATO.
-       P10-TELA-1.    
+           OPEN EXTEND CAIXA.
+           IF FS-CAIXA = "30"
+               CLOSE CAIXA
+               OPEN OUTPUT CAIXA
+               CLOSE CAIXA
+               OPEN EXTEND CAIXA.
+           PERFORM P-LE-EMPRESA.
+       P10-TELA-1.
            PERFORM P-TELA.
+           ACCEPT (24 26) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO > 0 AND WS-OPCAO < 38
+               GO TO P30-MOVE-OPCAO.
        P20-OPCAO.
 	   
            DISPLAY (09 02) "Dinh.".
            ACCEPT (09 10) WS-DINHEIRO WITH PROMPT AUTO-SKIP.
                IF WS-DINHEIRO = 9
                DISPLAY (01 01) ERASE
-               CLOSE RELATO
+               CLOSE RELATO CAIXA
                CHAIN "BANCO.COM".
 
            DISPLAY (10 02) "Tit. ".
            ACCEPT (10 10) WS-TITULOS WITH PROMPT AUTO-SKIP.
                IF WS-TITULOS = 9
                DISPLAY (01 01) ERASE
-               CLOSE RELATO
+               CLOSE RELATO CAIXA
                CHAIN "BANCO.COM".
 
            DISPLAY (11 02) "Juros ".
@@ -158,7 +199,41 @@
            MOVE WS-JUROS TO JUROS-DET.
            MOVE WS-TOTAL TO TOTAL-DET.
 
-           WRITE REG-RELATO FROM WS-DESLIGA. 
+           MOVE DIA TO CAIXA-DIA-MOV.
+           MOVE MES TO CAIXA-MES-MOV.
+           MOVE ANO TO CAIXA-ANO-MOV.
+           MOVE WS-DINHEIRO TO CAIXA-DINHEIRO.
+           MOVE WS-TITULOS TO CAIXA-TITULOS.
+           MOVE WS-JUROS TO CAIXA-JUROS.
+           MOVE WS-TOTAL TO CAIXA-TOTAL.
+           WRITE REG-CAIXA.
+
+           DISPLAY (13 02) "Imprimir ?  < S/N/A=Arquivo >".
+           ACCEPT (13 32) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" OR "s" OR "0"
+               PERFORM P-IMPRIME.
+           IF WS-CONF = "A" OR "a"
+               PERFORM P-EXPORTA.
+
+           ACCEPT WS-P.
+
+           DISPLAY (01 01) ERASE.
+           CLOSE RELATO CAIXA.
+           CHAIN "BANCO.COM".
+
+
+       P30-MOVE-OPCAO.
+           MOVE WS-OPCAO TO NRO-PROG.
+           DISPLAY (01 01) ERASE.
+           CLOSE RELATO CAIXA.
+           CHAIN CHAMADOR.
+
+      * * * * * * * * * * * * * * * * * * * * * *
+      *           P E R F O R M S               *
+      * * * * * * * * * * * * * * * * * * * * * *
+
+       P-IMPRIME.
+           WRITE REG-RELATO FROM WS-DESLIGA.
            WRITE REG-RELATO FROM LINHA-mensagem.
            WRITE REG-RELATO FROM LINHA-TRACO.
            WRITE REG-RELATO FROM LINHA.
@@ -173,23 +248,51 @@
            WRITE REG-RELATO FROM LINHA-6.
            WRITE REG-RELATO FROM LINHA.
            WRITE REG-RELATO FROM LINHA-2-1.
-           WRITE REG-RELATO FROM WS-DESLIGA. 
-
-           ACCEPT WS-P.
+           WRITE REG-RELATO FROM WS-DESLIGA.
 
-           DISPLAY (01 01) ERASE.
-           CLOSE RELATO.
-           CHAIN "BANCO.COM".
+      *-----mesmo fechamento de caixa, gravado em disco (BANCO36.TXT)-*
+      *-----para quem nao tem impressora ligada na hora---------------*
+       P-EXPORTA.
+           OPEN OUTPUT ARQSAID.
+           IF FS-ARQ NOT = "00"
+               DISPLAY (22 02) "!! ERRO AO ABRIR ARQUIVO DE SAIDA !!"
+               ACCEPT WS-P
+               GO TO P-EXPORTA-FIM.
+           WRITE REG-ARQSAID FROM LINHA-mensagem.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA.
+           WRITE REG-ARQSAID FROM LINHA-1.
+           WRITE REG-ARQSAID FROM LINHA-2.
+           WRITE REG-ARQSAID FROM LINHA.
+           WRITE REG-ARQSAID FROM LINHA-TRACO.
+           WRITE REG-ARQSAID FROM LINHA-3.
+           WRITE REG-ARQSAID FROM LINHA.
+           WRITE REG-ARQSAID FROM LINHA-4.
+           WRITE REG-ARQSAID FROM LINHA-5.
+           WRITE REG-ARQSAID FROM LINHA-6.
+           WRITE REG-ARQSAID FROM LINHA.
+           WRITE REG-ARQSAID FROM LINHA-2-1.
+           CLOSE ARQSAID.
+       P-EXPORTA-FIM.
 
+      *-----busca razao social/CNPJ/CPF/conta de deposito em--------*
+      *-----EMPRESA.DAT (BANCOEMP), em vez de teclados no codigo----*
+       P-LE-EMPRESA.
+           MOVE SPACES TO CONTA-DEP-DET CNPJ-DET CPF-DET.
+           OPEN INPUT EMPRESA.
+           IF FS-EMPRESA NOT = "00"
+               GO TO P-LE-EMPRESA-FIM.
+           MOVE 1 TO EMPRESA-COD.
+           READ EMPRESA
+               INVALID KEY
+                   CLOSE EMPRESA
+                   GO TO P-LE-EMPRESA-FIM.
+           MOVE EMPRESA-CONTA-DEP TO CONTA-DEP-DET.
+           MOVE EMPRESA-CNPJ TO CNPJ-DET.
+           MOVE EMPRESA-CPF TO CPF-DET.
+           CLOSE EMPRESA.
+       P-LE-EMPRESA-FIM.
 
-       P30-MOVE-OPCAO.
-           MOVE WS-OPCAO TO NRO-PROG.
-           CHAIN CHAMADOR.
-
-      * * * * * * * * * * * * * * * * * * * * * *
-      *           P E R F O R M S               *
-      * * * * * * * * * * * * * * * * * * * * * *
-       
        P-TELA.
            DISPLAY TELA.
            ACCEPT WS-DATA FROM DATE.
