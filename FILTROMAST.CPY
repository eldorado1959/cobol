@@ -0,0 +1,25 @@
+      ***********************************************************
+      *  FILTROMAST.CPY                                           *
+      *  Layout do arquivo de memoria de filtros de relatorio.     *
+      *  Cada relatorio grava aqui, sob o seu proprio PROGRAM-ID   *
+      *  (FILTRO-PROG), o ultimo periodo/conta/busca que o         *
+      *  operador informou, e os re-exibe como sugestao (ACCEPT    *
+      *  WITH PROMPT UPDATE) na proxima vez que o relatorio roda.  *
+      *  Usado por BANCO09, BANCO12, BANCO14 e BANCO23.             *
+      ***********************************************************
+       FD FILTRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FILTRO.DAT".
+       01 REG-FILTRO.
+           03 FILTRO-PROG       PIC X(08).
+           03 FILTRO-DIA-INI    PIC 99.
+           03 FILTRO-MES-INI    PIC 99.
+           03 FILTRO-ANO-INI    PIC 99.
+           03 FILTRO-DIA-FIM    PIC 99.
+           03 FILTRO-MES-FIM    PIC 99.
+           03 FILTRO-ANO-FIM    PIC 99.
+           03 FILTRO-CONTA      PIC 99.
+           03 FILTRO-BUSCA      PIC X(20).
+      *    FILTRO-DEPTO: usado por BANCO14 p/ lembrar o ultimo depto
+      *    filtrado na consulta de titulos (0 = Todos).
+           03 FILTRO-DEPTO      PIC 99.
